@@ -28,6 +28,17 @@
       *
        01 WS-FILE-CNSTS.
            05 WS-CMF-FILE-NAME-CNST         PIC X(08) VALUE 'CMFF2A  '.
+           05 WS-MTB-FILE-NAME-CNST         PIC X(08) VALUE 'MENTBF2A'.
+      *
+      * WS-MNT-PROGRAM-NAME-CNST IDENTIFIES THE CUSTOMER MAINTENANCE
+      * ENTRY BY NAME, NOT BY ITS POSITION IN THE MENTBF2A-LOADED
+      * WS-PROGRAM-LIST-TABLE, SO 1200-EDIT-MENU-DATA STILL APPLIES
+      * THE REQUEST-013 AUTHORIZATION CHECK TO THE RIGHT PROGRAM EVEN
+      * IF MENTBF2A ROWS ARE REORDERED OR NEW ROWS ARE INSERTED AHEAD
+      * OF IT.
+      *
+       01 WS-PROGRAM-CNSTS.
+           05 WS-MNT-PROGRAM-NAME-CNST      PIC X(08) VALUE 'CMMNTF2A'.
       *
        01 WS-FLAGS.
            05 WS-VALID-DATA-FLAG            PIC X VALUE 'Y'.
@@ -36,10 +47,14 @@
                88  WS-SEND-ERASE-88               VALUE '1'.
                88  WS-SEND-DATAONLY-88            VALUE '2'.
                88  WS-SEND-DATAONLY-ALARM-88      VALUE '3'.
+           05 WS-MTB-STOP-SW                PIC X VALUE 'N'.
+               88  WS-MTB-STOP-88                 VALUE 'Y'.
       *
        01 WS-RESPONSE-CODES.
            05 WS-RESPONSE-CODE              PIC S9(8)  COMP VALUE 0.
            05 WS-RESPONSE-CODE2             PIC S9(8)  COMP VALUE 0.
+      *
+       01 WS-MTB-BROWSE-KEY                 PIC X(02) VALUE LOW-VALUES.
       *
        01 WS-END-OF-SESSION-MESSAGE         PIC X(13)
            VALUE 'Session ended'.
@@ -67,22 +82,59 @@
                    VALUE SPACES.
                10 FILLER                    PIC X(23)
                    VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-OPERATOR-NOT-AUTHORIZED.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You are not authorized for that option.'.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *
+      * WS-PROGRAM-LIST-TABLE IS LOADED FROM THE MENTBF2A FILE BY
+      * 0100-LOAD-PROGRAM-LIST AT THE START OF EVERY
+      * 0000-PROCESS-MASTER-MENU, SO AN OPTION CAN BE ADDED OR
+      * RETIRED BY MAINTAINING MENTBF2A INSTEAD OF RECOMPILING THIS
+      * PROGRAM. ONLY ACTIVE MENTBF2A ENTRIES ARE LOADED.
       *
        01 WS-PROGRAM-LIST-TABLE.
            05 WS-PROGRAM-SUB                PIC 9.
-               88 WS-PROGRAM-SUB-VALID-88          VALUE 1, 2, 3.
-           05 WS-PROGRAM-LIST-CNSTS.
-               10 WS-PROGRAM-1-CNST         PIC X(8) VALUE 'CMINQF2A'.
-               10 WS-PROGRAM-2-CNST         PIC X(8) VALUE 'CMMNTF2A'.
-               10 WS-PROGRAM-3-CNST         PIC X(8) VALUE 'ORDERF2A'.
-           05 WS-PROGRAM-NAME REDEFINES
-              WS-PROGRAM-LIST-CNSTS         PIC X(8) OCCURS 3 TIMES.
+           05 WS-PROGRAM-COUNT              PIC 9 VALUE 0.
+           05 WS-PROGRAM-ENTRY              OCCURS 9 TIMES.
+               10 WS-PROGRAM-NAME           PIC X(8).
+      *
+      * OPERATORS AUTHORIZED TO USE THE CUSTOMER MAINTENANCE OPTION
+      * (OPTION 2, CMMNTF2A) - CHECKED BY 1250-CHECK-MAINTENANCE
+      * -AUTHORITY BEFORE 1300-BRANCH-TO-PROGRAM EVER XCTLS THERE, SO
+      * AN UNAUTHORIZED OPERATOR CANNOT REACH CUSTOMER ADD/CHANGE/
+      * DELETE JUST BY SIGNING ON AND TYPING '2'.
+      *
+       01 WS-MNT-AUTHORIZED-OPERATORS.
+           05 FILLER                        PIC X(03) VALUE 'SUP'.
+           05 FILLER                        PIC X(03) VALUE 'MGR'.
+           05 FILLER                        PIC X(03) VALUE 'ADM'.
+      *
+       01 WS-MNT-AUTHORIZED-OPERATORS-R REDEFINES
+                                           WS-MNT-AUTHORIZED-OPERATORS.
+           05 WS-MNT-AUTH-OPERATOR-ID       PIC X(03) OCCURS 3 TIMES.
+      *
+       01 WS-MNT-AUTH-CNSTS.
+           05 WS-MNT-AUTH-OPERATOR-COUNT    PIC 9 VALUE 3.
+      *
+       01 WS-MNT-AUTH-WORK.
+           05 WS-MNT-AUTH-SUB               PIC 9 VALUE 0.
+           05 WS-MNT-AUTHORIZED-SW          PIC X VALUE 'N'.
+               88 WS-MNT-AUTHORIZED-88          VALUE 'Y'.
       *
        COPY ATTR.
       *
        COPY DFHAID.
       *
        COPY ERRORSWS.
+      *
+       COPY ERRLGWS.
+      *
+       COPY MTBWSREC.
+      *
+       COPY MTBWSSTS.
       *
        COPY MENSF2A.
       *
@@ -102,6 +154,8 @@
            EXEC CICS
                HANDLE ABEND LABEL(9900-HANDLE-ABEND)
            END-EXEC.
+      *
+           PERFORM 0100-LOAD-PROGRAM-LIST.
       *
            EVALUATE TRUE
       *
@@ -121,6 +175,7 @@
                    CONTINUE
       *
                WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8200-MTB-CLOSE
                    PERFORM 9800-SEND-TERMINATION-MESSAGE
                    EXEC CICS
                        RETURN
@@ -189,6 +244,49 @@
                MOVE WS-MEN-TRANSID-CNST     TO WS-RT-MSG-OTHER
                PERFORM 9700-RESPTEXT
            END-IF.
+      *
+       0100-LOAD-PROGRAM-LIST.
+      *
+           MOVE ZERO                        TO WS-PROGRAM-COUNT.
+           MOVE WS-FALSE-CNST                TO WS-MTB-STOP-SW.
+           MOVE LOW-VALUES                  TO WS-MTB-BROWSE-KEY.
+      *
+           PERFORM 8600-MTB-STARTBR.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 0110-COLLECT-PROGRAM-ENTRY
+                   UNTIL WS-MTB-STOP-88
+                      OR WS-PROGRAM-COUNT = 9
+               PERFORM 8900-MTB-ENDBR
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               CONTINUE
+           ELSE
+               MOVE 'STARTBR        '       TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+               MOVE WS-MTB-FILE-NAME-CNST   TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       0110-COLLECT-PROGRAM-ENTRY.
+      *
+           PERFORM 8800-MTB-READNEXT.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-MTB-ACTIVE
+                   ADD 1 TO WS-PROGRAM-COUNT
+                   MOVE WS-MTB-PROGRAM-NAME
+                     TO WS-PROGRAM-NAME(WS-PROGRAM-COUNT)
+               END-IF
+           ELSE
+               MOVE WS-TRUE-CNST            TO WS-MTB-STOP-SW
+               IF WS-RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+                   MOVE 'READNEXT       '   TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+                   MOVE WS-MTB-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
       *
        1000-PROCESS-MENU-MAP.
       *
@@ -234,10 +332,36 @@
       *
        1200-EDIT-MENU-DATA.
       *
-           IF NOT WS-PROGRAM-SUB-VALID-88
-               MOVE ATTR-REVERSE            TO ACTIONH
+           IF WS-PROGRAM-SUB = ZERO
+              OR WS-PROGRAM-SUB > WS-PROGRAM-COUNT
+               MOVE ATTR-REVERSE            TO ACTIONA
                MOVE WS-ENTER-VALID-ACTION   TO MESSAGEO
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           ELSE IF WS-PROGRAM-NAME(WS-PROGRAM-SUB)
+                 = WS-MNT-PROGRAM-NAME-CNST
+               PERFORM 1250-CHECK-MAINTENANCE-AUTHORITY
+               IF NOT WS-MNT-AUTHORIZED-88
+                   MOVE ATTR-REVERSE        TO ACTIONA
+                   MOVE WS-OPERATOR-NOT-AUTHORIZED
+                                            TO MESSAGEO
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               END-IF
+           END-IF.
+      *
+       1250-CHECK-MAINTENANCE-AUTHORITY.
+      *
+           MOVE WS-FALSE-CNST                TO WS-MNT-AUTHORIZED-SW.
+           MOVE ZERO                        TO WS-MNT-AUTH-SUB.
+      *
+           PERFORM 1260-SEARCH-AUTHORIZED-OPERATOR
+               UNTIL WS-MNT-AUTHORIZED-88
+                  OR WS-MNT-AUTH-SUB = WS-MNT-AUTH-OPERATOR-COUNT.
+      *
+       1260-SEARCH-AUTHORIZED-OPERATOR.
+      *
+           ADD 1 TO WS-MNT-AUTH-SUB.
+           IF EIBOPID = WS-MNT-AUTH-OPERATOR-ID(WS-MNT-AUTH-SUB)
+               MOVE WS-TRUE-CNST            TO WS-MNT-AUTHORIZED-SW
            END-IF.
       *
        1300-BRANCH-TO-PROGRAM.
@@ -367,10 +491,51 @@
                    END-IF
       *
            END-EVALUATE.
+      *
+       8600-MTB-STARTBR.
+      *
+           PERFORM 8100-MTB-OPEN.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'STARTBR FILE'              TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS STARTBR FILE'    TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-MTB-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               STARTBR FILE  (WS-MTB-FILE-NAME-CNST)
+                       RIDFLD(WS-MTB-BROWSE-KEY)
+                       RESP  (WS-RESPONSE-CODE)
+                       RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+       8800-MTB-READNEXT.
+      *
+           EXEC CICS
+               READNEXT FILE  (WS-MTB-FILE-NAME-CNST)
+                        INTO  (WS-MENU-TABLE-RECORD)
+                        RIDFLD(WS-MTB-BROWSE-KEY)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+       8900-MTB-ENDBR.
+      *
+           EXEC CICS
+               ENDBR FILE  (WS-MTB-FILE-NAME-CNST)
+                     RESP  (WS-RESPONSE-CODE)
+                     RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
       *
       ******************************************************************
       * ADD PROCEDURE DIVISION COPY STATEMENTS HERE
-
+       COPY MTBOPEN.
+      *
+       COPY MTBCLOSE.
       *
       ******************************************************************
       *
