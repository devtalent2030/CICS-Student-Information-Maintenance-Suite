@@ -17,9 +17,10 @@
                88 WS-CA-PROCESS-ADD-CUST-88       VALUE '2'.
                88 WS-CA-PROCESS-CHG-CUST-88       VALUE '3'.
                88 WS-CA-PROCESS-DEL-CUST-88       VALUE '4'.
+               88 WS-CA-PROCESS-REACT-CUST-88     VALUE '5'.
            05 WS-CA-CUSTOMER-RECORD.
                10 WS-CA-CUSTOMER-NUMBER     PIC X(06).
-               10 FILLER                    PIC X(112).
+               10 FILLER                    PIC X(154).
       *
        01 WS-CNSTS.
            05 WS-TRUE-CNST                  PIC X VALUE 'Y'.
@@ -38,6 +39,8 @@
       *
        01 WS-FILE-CNSTS.
            05 WS-CMF-FILE-NAME-CNST         PIC X(08) VALUE 'CMFF2A  '.
+           05 WS-CMF-AUDIT-NAME-CNST        PIC X(08) VALUE 'CMFAUDT '.
+           05 WS-CMF-LNAME-NAME-CNST        PIC X(08) VALUE 'CMFLNDX '.
       *
        01 WS-FLAGS.
            05 WS-VALID-DATA-FLAG            PIC X(01) VALUE 'Y'.
@@ -51,6 +54,16 @@
        01 WS-RESPONSE-CODES.
            05 WS-RESPONSE-CODE              PIC S9(8)  COMP VALUE 0.
            05 WS-RESPONSE-CODE2             PIC S9(8)  COMP VALUE 0.
+      *
+       01 WS-CMF-AUDIT-STATUS-SW            PIC X(01) VALUE 'N'.
+           88 WS-CMF-AUDIT-OPEN-88               VALUE 'Y'.
+           88 WS-CMF-AUDIT-CLOSED-88             VALUE 'N'.
+      *
+       01 WS-AUDIT-WORK.
+           05 WS-AU-RIDFLD                  PIC X(04) VALUE LOW-VALUES.
+           05 WS-AU-RIDFLD-SEQ REDEFINES WS-AU-RIDFLD
+                                             PIC S9(08) COMP.
+           05 WS-AU-ABSTIME                 PIC S9(15) COMP-3 VALUE 0.
       *
        01 WS-END-OF-SESSION-MESSAGE         PIC X(13)
            VALUE 'Session ended'.
@@ -74,16 +87,28 @@
                    VALUE 'Press Enter to delete this customer or '.
                10 FILLER                    PIC X(39)
                    VALUE 'press F12                             '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-REACT.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Press Enter to reactivate this customer '.
+               10 FILLER                    PIC X(39)
+                   VALUE 'or press F12                           '.
       *                   ----+----1----+----2----+----3----+----4
            05 WS-KEY-UNASSIGNED.
                10 FILLER                    PIC X(40)
                    VALUE 'That key is unassigned.                '.
                10 FILLER                    PIC X(39)
                    VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-OPERATOR-NOT-SIGNED-ON.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must be signed on to use this func.'.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
       *                   ----+----1----+----2----+----3----+----4
            05 WS-ACTION-INVALID.
                10 FILLER                    PIC X(40)
-                   VALUE 'Action must be 1, 2, or 3.             '.
+                   VALUE 'Action must be 1, 2, 3, or 4.          '.
                10 FILLER                    PIC X(39)
                    VALUE SPACES.
       *                   ----+----1----+----2----+----3----+----4
@@ -140,6 +165,24 @@
                    VALUE 'Another user has deleted the record. Tr'.
                10 FILLER                    PIC X(39)
                    VALUE 'y again.                              '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-CUST-ALREADY-ACTIVE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That customer is already active.       '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-CUST-INACTIVE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That customer is inactive. Reactivate i'.
+               10 FILLER                    PIC X(39)
+                   VALUE 't first.                               '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-CUST-REACTIVATED.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Customer record reactivated.           '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
       *                   ----+----1----+----2----+----3----+----4
            05 WS-ENTER-ZIP-CODE.
                10 FILLER                    PIC X(40)
@@ -152,6 +195,18 @@
                    VALUE 'You must enter a state.                '.
                10 FILLER                    PIC X(39)
                    VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-INVALID-STATE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'State code is not valid.               '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-INVALID-ZIP-FOR-STATE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Zip code is not valid for this state.  '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
       *                   ----+----1----+----2----+----3----+----4
            05 WS-ENTER-CITY.
                10 FILLER                    PIC X(40)
@@ -176,12 +231,26 @@
                    VALUE 'You must enter a last name.            '.
                10 FILLER                    PIC X(39)
                    VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-PHONE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter a phone number.         '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-EMAIL.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter an email address.       '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
       *
        COPY ATTR.
       *
        COPY DFHAID.
       *
        COPY ERRORSWS.
+      *
+       COPY ERRLGWS.
       *
        COPY MNTSF2A.
       *
@@ -191,12 +260,20 @@
        COPY CMFWSSTS.
       *
        COPY CMFWSREC.
+      *
+       COPY CMFAUDWS.
+      *
+       COPY CMFLWSTS.
+      *
+       COPY CMFLNAM.
+      *
+       COPY CMSZTBL.
       *
       ******************************************************************
       *
        LINKAGE SECTION.
       *
-       01 DFHCOMMAREA                       PIC X(119).
+       01 DFHCOMMAREA                       PIC X(161).
       *
        PROCEDURE DIVISION.
       *
@@ -242,6 +319,9 @@
                                MOVE WS-CHG  TO INSTR2O
                            WHEN WS-CA-PROCESS-DEL-CUST-88
                                MOVE WS-DEL  TO INSTR2O
+                           WHEN WS-CA-PROCESS-REACT-CUST-88
+                               MOVE WS-REACT
+                                            TO INSTR2O
                        END-EVALUATE
                        MOVE -1              TO LNAMEL
                        SET WS-SEND-ERASE-88 TO TRUE
@@ -253,6 +333,8 @@
       *
                WHEN EIBAID = DFHPF3
                    PERFORM 8200-CMF-CLOSE      *> Close VSAM before exit
+                   PERFORM 8400-CMF-AUDIT-CLOSE
+                   PERFORM 8160-CMF-LNAME-CLOSE
 
                    MOVE SPACES              TO WS-HA-EXEC-TEXT
                    MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
@@ -286,6 +368,8 @@
                WHEN EIBAID = DFHPF12
                    IF WS-CA-PROCESS-KEY-MAP-88
                        PERFORM 8200-CMF-CLOSE  *> Close VSAM
+                       PERFORM 8400-CMF-AUDIT-CLOSE
+                       PERFORM 8160-CMF-LNAME-CLOSE
 
                        MOVE SPACES          TO WS-HA-EXEC-TEXT
                        MOVE ALL '='         TO WS-HA-EXEC-TEXT-T1
@@ -338,8 +422,12 @@
                            PERFORM 3000-PROCESS-CHANGE-CUSTOMER
                        WHEN WS-CA-PROCESS-DEL-CUST-88
                            PERFORM 4000-PROCESS-DELETE-CUSTOMER
+                       WHEN WS-CA-PROCESS-REACT-CUST-88
+                           PERFORM 5000-PROCESS-REACTIVATE-CUSTOMER
                    END-EVALUATE
                    PERFORM 8200-CMF-CLOSE
+                   PERFORM 8400-CMF-AUDIT-CLOSE
+                   PERFORM 8160-CMF-LNAME-CLOSE
       *
                WHEN OTHER
                    IF WS-CA-PROCESS-KEY-MAP-88
@@ -422,6 +510,7 @@
            PERFORM 1200-EDIT-KEY-DATA.
            IF WS-VALID-DATA-88
                IF NOT WS-CA-PROCESS-DEL-CUST-88
+                  AND NOT WS-CA-PROCESS-REACT-CUST-88
                    INSPECT WS-CUSTOMER-MASTER-RECORD
                        REPLACING ALL SPACE BY '_'
                END-IF
@@ -432,6 +521,8 @@
                MOVE WS-CM-CITY              TO CITYO
                MOVE WS-CM-STATE             TO STATEO
                MOVE WS-CM-ZIP-CODE          TO ZIPCODEO
+               MOVE WS-CM-PHONE             TO PHONEO
+               MOVE WS-CM-EMAIL             TO EMAILO
                MOVE -1                      TO LNAMEL
                SET WS-SEND-ERASE-88         TO TRUE
                PERFORM 1400-SEND-DATA-MAP
@@ -477,83 +568,149 @@
       *
        1200-EDIT-KEY-DATA.
       *
-           MOVE ATTR-NO-HIGHLIGHT           TO ACTIONH
-                                               CUSTNO1H.
+           MOVE ATTR-NO-HIGHLIGHT           TO ACTIONA
+                                               CUSTNO1A.
       *
-           IF ACTIONI NOT = '1' AND '2' AND '3'
-               MOVE ATTR-REVERSE            TO ACTIONH
-               MOVE -1                      TO ACTIONL
-               MOVE WS-ACTION-INVALID       TO MSG1O
+           IF EIBOPID = SPACES OR EIBOPID = LOW-VALUES
+               MOVE WS-OPERATOR-NOT-SIGNED-ON
+                                            TO MSG1O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
-           END-IF.
-      *
-           IF       CUSTNO1L = ZERO
-                 OR CUSTNO1I = SPACE
-               MOVE ATTR-REVERSE            TO CUSTNO1H
-               MOVE -1                      TO CUSTNO1L
-               MOVE WS-ENTER-CUST-NBR       TO MSG1O
+           ELSE IF (CUSTNO1L = ZERO OR CUSTNO1I = SPACE)
+                AND (LNAME1L NOT = ZERO AND LNAME1I NOT = SPACE)
+               PERFORM 1250-SEARCH-CUSTOMER-BY-LAST-NAME
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
-           END-IF.
+           ELSE
+               IF ACTIONI NOT = '1' AND '2' AND '3' AND '4'
+                   MOVE ATTR-REVERSE        TO ACTIONA
+                   MOVE -1                  TO ACTIONL
+                   MOVE WS-ACTION-INVALID   TO MSG1O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               END-IF
       *
-           IF WS-VALID-DATA-88
-               MOVE LOW-VALUE               TO MNT2F2AO
-               EVALUATE ACTIONI
-                   WHEN '1'
-                       PERFORM 1300-READ-CUSTOMER-RECORD
-                       IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
-                           MOVE WS-ADD      TO INSTR2O
-                           SET WS-CA-PROCESS-ADD-CUST-88
-                             TO TRUE
-                           MOVE SPACE       TO WS-CUSTOMER-MASTER-RECORD
-                       ELSE
+               IF       CUSTNO1L = ZERO
+                     OR CUSTNO1I = SPACE
+                   MOVE ATTR-REVERSE        TO CUSTNO1A
+                   MOVE -1                  TO CUSTNO1L
+                   MOVE WS-ENTER-CUST-NBR   TO MSG1O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               END-IF
+      *
+               IF WS-VALID-DATA-88
+                   MOVE LOW-VALUE           TO MNT2F2AO
+                   EVALUATE ACTIONI
+                       WHEN '1'
+                           PERFORM 1300-READ-CUSTOMER-RECORD
+                           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                               MOVE WS-ADD  TO INSTR2O
+                               SET WS-CA-PROCESS-ADD-CUST-88
+                                 TO TRUE
+                               MOVE SPACE   TO WS-CUSTOMER-MASTER-RECORD
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                                   MOVE WS-CUST-EXISTS
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
+                           END-IF
+
+                       WHEN '2'
+                           PERFORM 1300-READ-CUSTOMER-RECORD
                            IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
-                               MOVE WS-CUST-EXISTS
-                                 TO MSG1O
-                               MOVE WS-FALSE-CNST
-                                 TO WS-VALID-DATA-FLAG
+                               IF WS-CM-STATUS-INACTIVE
+                                   MOVE WS-CUST-INACTIVE
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               ELSE
+                                   MOVE WS-CUSTOMER-MASTER-RECORD
+                                     TO WS-CA-CUSTOMER-RECORD
+                                   MOVE WS-CHG  TO INSTR2O
+                                   SET WS-CA-PROCESS-CHG-CUST-88
+                                     TO TRUE
+                               END-IF
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                                   MOVE WS-CUST-DOES-NOT-EXIST
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
                            END-IF
-                       END-IF
 
-                   WHEN '2'
-                       PERFORM 1300-READ-CUSTOMER-RECORD
-                       IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
-                           MOVE WS-CUSTOMER-MASTER-RECORD
-                             TO WS-CA-CUSTOMER-RECORD
-                           MOVE WS-CHG      TO INSTR2O
-                           SET WS-CA-PROCESS-CHG-CUST-88
-                             TO TRUE
-                       ELSE
-                           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
-                               MOVE WS-CUST-DOES-NOT-EXIST
-                                 TO MSG1O
-                               MOVE WS-FALSE-CNST
-                                 TO WS-VALID-DATA-FLAG
+                       WHEN '3'
+                           PERFORM 1300-READ-CUSTOMER-RECORD
+                           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                               IF WS-CM-STATUS-INACTIVE
+                                   MOVE WS-CUST-INACTIVE
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               ELSE
+                                   MOVE WS-CUSTOMER-MASTER-RECORD
+                                     TO WS-CA-CUSTOMER-RECORD
+                                   MOVE WS-DEL  TO INSTR2O
+                                   SET WS-CA-PROCESS-DEL-CUST-88
+                                     TO TRUE
+                                   MOVE ATTR-PROT
+                                     TO LNAMEA  FNAMEA ADDRA
+                                        CITYA   STATEA ZIPCODEA
+                               END-IF
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                                   MOVE WS-CUST-DOES-NOT-EXIST
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
                            END-IF
-                       END-IF
 
-                   WHEN '3'
-                       PERFORM 1300-READ-CUSTOMER-RECORD
-                       IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
-                           MOVE WS-CUSTOMER-MASTER-RECORD
-                             TO WS-CA-CUSTOMER-RECORD
-                           MOVE WS-DEL      TO INSTR2O
-                           SET WS-CA-PROCESS-DEL-CUST-88
-                             TO TRUE
-                           MOVE ATTR-PROT   TO LNAMEA
-                                               FNAMEA
-                                               ADDRA
-                                               CITYA
-                                               STATEA
-                                               ZIPCODEA
-                       ELSE
-                           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
-                               MOVE WS-CUST-DOES-NOT-EXIST
-                                 TO MSG1O
-                               MOVE WS-FALSE-CNST
-                                 TO WS-VALID-DATA-FLAG
+                       WHEN '4'
+                           PERFORM 1300-READ-CUSTOMER-RECORD
+                           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                               IF WS-CM-STATUS-INACTIVE
+                                   MOVE WS-CUSTOMER-MASTER-RECORD
+                                     TO WS-CA-CUSTOMER-RECORD
+                                   MOVE WS-REACT
+                                                TO INSTR2O
+                                   SET WS-CA-PROCESS-REACT-CUST-88
+                                     TO TRUE
+                                   MOVE ATTR-PROT
+                                     TO LNAMEA  FNAMEA ADDRA
+                                        CITYA   STATEA ZIPCODEA
+                               ELSE
+                                   MOVE WS-CUST-ALREADY-ACTIVE
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                                   MOVE WS-CUST-DOES-NOT-EXIST
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
                            END-IF
-                       END-IF
-               END-EVALUATE.
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+       1250-SEARCH-CUSTOMER-BY-LAST-NAME.
+      *
+           MOVE SPACES                      TO WS-LNAME-SEARCH-KEY.
+           MOVE LNAME1I(1:LNAME1L)           TO WS-LNAME-SEARCH-KEY
+                                                 (1:LNAME1L).
+           MOVE LNAME1L                     TO WS-LNAME-SEARCH-LEN.
+      *
+           PERFORM 8170-CMF-LNAME-SEARCH.
+      *
+           IF WS-LNAME-MATCH-COUNT = ZERO
+               MOVE WS-CUST-DOES-NOT-EXIST  TO MSG1O
+           ELSE
+               PERFORM 8195-CMF-LNAME-BUILD-MSG
+               MOVE WS-LNAME-MATCH-MSG      TO MSG1O
+           END-IF.
       *
        1300-READ-CUSTOMER-RECORD.
            PERFORM 8100-CMF-OPEN.
@@ -797,6 +954,8 @@
                                                CITYO
                                                STATEO
                                                ZIPCODEO
+                                               PHONEO
+                                               EMAILO
                SET WS-SEND-DATAONLY-ALARM-88
                    TO TRUE
                PERFORM 1400-SEND-DATA-MAP
@@ -840,16 +999,18 @@
       *
        2200-EDIT-CUSTOMER-DATA.
       *
-           MOVE ATTR-NO-HIGHLIGHT           TO ZIPCODEH
-                                               STATEH
-                                               CITYH
-                                               ADDRH
-                                               FNAMEH
-                                               LNAMEH.
+           MOVE ATTR-NO-HIGHLIGHT           TO ZIPCODEA
+                                               STATEA
+                                               CITYA
+                                               ADDRA
+                                               FNAMEA
+                                               LNAMEA
+                                               PHONEA
+                                               EMAILA.
       *
            IF       ZIPCODEI = SPACE
                  OR ZIPCODEL = ZERO
-               MOVE ATTR-REVERSE            TO ZIPCODEH
+               MOVE ATTR-REVERSE            TO ZIPCODEA
                MOVE -1                      TO ZIPCODEL
                MOVE WS-ENTER-ZIP-CODE       TO MSG2O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
@@ -857,15 +1018,31 @@
 
            IF       STATEI = SPACE
                  OR STATEL = ZERO
-               MOVE ATTR-REVERSE            TO STATEH
+               MOVE ATTR-REVERSE            TO STATEA
                MOVE -1                      TO STATEL
                MOVE WS-ENTER-STATE          TO MSG2O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           ELSE IF ZIPCODEI NOT = SPACE AND ZIPCODEL NOT = ZERO
+               MOVE STATEI                  TO WS-SZ-STATE-INPUT
+               MOVE ZIPCODEI                TO WS-SZ-ZIP-INPUT
+               PERFORM 8700-VALIDATE-STATE-ZIP
+               IF NOT WS-SZ-STATE-VALID
+                   MOVE ATTR-REVERSE        TO STATEA
+                   MOVE -1                  TO STATEL
+                   MOVE WS-INVALID-STATE    TO MSG2O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               ELSE IF NOT WS-SZ-ZIP-VALID
+                   MOVE ATTR-REVERSE        TO ZIPCODEA
+                   MOVE -1                  TO ZIPCODEL
+                   MOVE WS-INVALID-ZIP-FOR-STATE
+                                             TO MSG2O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               END-IF
            END-IF.
 
            IF       CITYI = SPACE
                  OR CITYL = ZERO
-               MOVE ATTR-REVERSE            TO CITYH
+               MOVE ATTR-REVERSE            TO CITYA
                MOVE -1                      TO CITYL
                MOVE WS-ENTER-CITY           TO MSG2O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
@@ -873,7 +1050,7 @@
 
            IF       ADDRI = SPACE
                  OR ADDRL = ZERO
-               MOVE ATTR-REVERSE            TO ADDRH
+               MOVE ATTR-REVERSE            TO ADDRA
                MOVE -1                      TO ADDRL
                MOVE WS-ENTER-ADDRESS        TO MSG2O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
@@ -881,7 +1058,7 @@
 
            IF       FNAMEI = SPACE
                  OR FNAMEL = ZERO
-               MOVE ATTR-REVERSE            TO FNAMEH
+               MOVE ATTR-REVERSE            TO FNAMEA
                MOVE -1                      TO FNAMEL
                MOVE WS-ENTER-FIRST-NAME     TO MSG2O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
@@ -889,11 +1066,27 @@
 
            IF       LNAMEI = SPACE
                  OR LNAMEL = ZERO
-               MOVE ATTR-REVERSE            TO LNAMEH
+               MOVE ATTR-REVERSE            TO LNAMEA
                MOVE -1                      TO LNAMEL
                MOVE WS-ENTER-LAST-NAME      TO MSG2O
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
            END-IF.
+
+           IF       PHONEI = SPACE
+                 OR PHONEL = ZERO
+               MOVE ATTR-REVERSE            TO PHONEA
+               MOVE -1                      TO PHONEL
+               MOVE WS-ENTER-PHONE          TO MSG2O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           END-IF.
+
+           IF       EMAILI = SPACE
+                 OR EMAILL = ZERO
+               MOVE ATTR-REVERSE            TO EMAILA
+               MOVE -1                      TO EMAILL
+               MOVE WS-ENTER-EMAIL          TO MSG2O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           END-IF.
       *
        2300-WRITE-CUSTOMER-RECORD.
       *
@@ -905,6 +1098,19 @@
            MOVE CITYI                       TO WS-CM-CITY.
            MOVE STATEI                      TO WS-CM-STATE.
            MOVE ZIPCODEI                    TO WS-CM-ZIP-CODE.
+           MOVE PHONEI                      TO WS-CM-PHONE.
+           MOVE EMAILI                      TO WS-CM-EMAIL.
+      *
+           MOVE EIBOPID                     TO WS-CM-LAST-CHG-USERID.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AU-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AU-ABSTIME)
+                          MMDDYY (WS-CM-LAST-CHG-DATE)
+                          DATESEP
+                          TIME   (WS-CM-LAST-CHG-TIME)
+           END-EXEC.
       *
            MOVE SPACES                      TO WS-HA-EXEC-TEXT.
            MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
@@ -931,6 +1137,15 @@
                AND WS-RESPONSE-CODE NOT = DFHRESP(DUPREC)
                PERFORM 9700-RESPTEXT
            END-IF.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE WS-CM-CUSTOMER-NUMBER   TO WS-AU-CUSTOMER-NUMBER
+               SET WS-AU-ACTION-ADD         TO TRUE
+               MOVE LOW-VALUE               TO WS-AU-BEFORE-IMAGE
+               MOVE WS-CUSTOMER-MASTER-RECORD
+                 TO WS-AU-AFTER-IMAGE
+               PERFORM 8500-WRITE-AUDIT-RECORD
+           END-IF.
       *
        3000-PROCESS-CHANGE-CUSTOMER.
       *
@@ -968,6 +1183,8 @@
                                                CITYO
                                                STATEO
                                                ZIPCODEO
+                                               PHONEO
+                                               EMAILO
                SET WS-SEND-DATAONLY-ALARM-88
                    TO TRUE
                PERFORM 1400-SEND-DATA-MAP
@@ -1012,6 +1229,19 @@
            MOVE CITYI                       TO WS-CM-CITY.
            MOVE STATEI                      TO WS-CM-STATE.
            MOVE ZIPCODEI                    TO WS-CM-ZIP-CODE.
+           MOVE PHONEI                      TO WS-CM-PHONE.
+           MOVE EMAILI                      TO WS-CM-EMAIL.
+      *
+           MOVE EIBOPID                     TO WS-CM-LAST-CHG-USERID.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AU-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AU-ABSTIME)
+                          MMDDYY (WS-CM-LAST-CHG-DATE)
+                          DATESEP
+                          TIME   (WS-CM-LAST-CHG-TIME)
+           END-EXEC.
       *
            MOVE SPACES                      TO WS-HA-EXEC-TEXT.
            MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
@@ -1036,6 +1266,15 @@
            IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
                PERFORM 9700-RESPTEXT
            END-IF.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE WS-CM-CUSTOMER-NUMBER   TO WS-AU-CUSTOMER-NUMBER
+               SET WS-AU-ACTION-CHANGE      TO TRUE
+               MOVE WS-CA-CUSTOMER-RECORD   TO WS-AU-BEFORE-IMAGE
+               MOVE WS-CUSTOMER-MASTER-RECORD
+                 TO WS-AU-AFTER-IMAGE
+               PERFORM 8500-WRITE-AUDIT-RECORD
+           END-IF.
       *
        4000-PROCESS-DELETE-CUSTOMER.
       *
@@ -1044,7 +1283,7 @@
            IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
                IF WS-CUSTOMER-MASTER-RECORD = WS-CA-CUSTOMER-RECORD
                    PERFORM 4100-DELETE-CUSTOMER-RECORD
-                   MOVE 'Customer deleted.' TO MSG1O
+                   MOVE WS-CUST-DELETED     TO MSG1O
                    SET WS-SEND-ERASE-88     TO TRUE
                ELSE
                    MOVE WS-CUST-UPDATED-BY-ANOTHER
@@ -1067,13 +1306,25 @@
        4100-DELETE-CUSTOMER-RECORD.
       *
            PERFORM 8100-CMF-OPEN.
-
+           SET WS-CM-STATUS-INACTIVE        TO TRUE.
+      *
+           MOVE EIBOPID                     TO WS-CM-LAST-CHG-USERID.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AU-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AU-ABSTIME)
+                          MMDDYY (WS-CM-LAST-CHG-DATE)
+                          DATESEP
+                          TIME   (WS-CM-LAST-CHG-TIME)
+           END-EXEC.
+      *
            MOVE SPACES                      TO WS-HA-EXEC-TEXT.
            MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
            MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
-           MOVE 'DELETE FILE'
+           MOVE 'REWRITE FILE'
              TO WS-HA-EXEC-TEXT-T3.
-           MOVE 'EXEC CICS DELETE FILE'
+           MOVE 'EXEC CICS REWRITE FILE'
              TO WS-HA-EXEC-TEXT-T4.
            MOVE WS-CMF-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
            MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
@@ -1082,14 +1333,203 @@
            MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
       *
            EXEC CICS
-               DELETE FILE (WS-CMF-FILE-NAME-CNST)
-                      RESP (WS-RESPONSE-CODE)
-                      RESP2(WS-RESPONSE-CODE2)
+               REWRITE FILE (WS-CMF-FILE-NAME-CNST)
+                       FROM (WS-CUSTOMER-MASTER-RECORD)
+                       RESP (WS-RESPONSE-CODE)
+                       RESP2(WS-RESPONSE-CODE2)
            END-EXEC.
       *
            IF  WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
                PERFORM 9700-RESPTEXT
            END-IF.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE WS-CM-CUSTOMER-NUMBER   TO WS-AU-CUSTOMER-NUMBER
+               SET WS-AU-ACTION-DELETE      TO TRUE
+               MOVE WS-CA-CUSTOMER-RECORD   TO WS-AU-BEFORE-IMAGE
+               MOVE WS-CUSTOMER-MASTER-RECORD
+                 TO WS-AU-AFTER-IMAGE
+               PERFORM 8500-WRITE-AUDIT-RECORD
+           END-IF.
+      *
+       5000-PROCESS-REACTIVATE-CUSTOMER.
+      *
+           MOVE WS-CA-CUSTOMER-NUMBER       TO WS-CM-CUSTOMER-NUMBER.
+           PERFORM 3100-READ-CUSTOMER-FOR-UPDATE.
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CUSTOMER-MASTER-RECORD = WS-CA-CUSTOMER-RECORD
+                   PERFORM 5100-REACTIVATE-CUSTOMER-RECORD
+                   MOVE WS-CUST-REACTIVATED TO MSG1O
+                   SET WS-SEND-ERASE-88     TO TRUE
+               ELSE
+                   MOVE WS-CUST-UPDATED-BY-ANOTHER
+                     TO MSG1O
+                   SET WS-SEND-ERASE-ALARM-88
+                       TO TRUE
+               END-IF
+           ELSE
+               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE WS-CUST-DELETED-BY-ANOTHER
+                     TO MSG1O
+                   SET WS-SEND-ERASE-ALARM-88
+                       TO TRUE
+               END-IF
+           END-IF.
+           MOVE -1                          TO CUSTNO1L.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET WS-CA-PROCESS-KEY-MAP-88     TO TRUE.
+      *
+       5100-REACTIVATE-CUSTOMER-RECORD.
+      *
+           PERFORM 8100-CMF-OPEN.
+           SET WS-CM-STATUS-ACTIVE          TO TRUE.
+      *
+           MOVE EIBOPID                     TO WS-CM-LAST-CHG-USERID.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AU-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AU-ABSTIME)
+                          MMDDYY (WS-CM-LAST-CHG-DATE)
+                          DATESEP
+                          TIME   (WS-CM-LAST-CHG-TIME)
+           END-EXEC.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'REWRITE FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS REWRITE FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               REWRITE FILE (WS-CMF-FILE-NAME-CNST)
+                       FROM (WS-CUSTOMER-MASTER-RECORD)
+                       RESP (WS-RESPONSE-CODE)
+                       RESP2(WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE WS-CM-CUSTOMER-NUMBER   TO WS-AU-CUSTOMER-NUMBER
+               SET WS-AU-ACTION-REACTIVATE  TO TRUE
+               MOVE WS-CA-CUSTOMER-RECORD   TO WS-AU-BEFORE-IMAGE
+               MOVE WS-CUSTOMER-MASTER-RECORD
+                 TO WS-AU-AFTER-IMAGE
+               PERFORM 8500-WRITE-AUDIT-RECORD
+           END-IF.
+      *
+       8300-CMF-AUDIT-OPEN.
+      *
+           IF WS-CMF-AUDIT-CLOSED-88
+               MOVE SPACES                  TO WS-HA-EXEC-TEXT
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1
+               MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2
+               MOVE 'EXEC CICS SET FILE OPEN'
+                 TO WS-HA-EXEC-TEXT-T3
+               MOVE WS-CMF-AUDIT-NAME-CNST  TO WS-HA-EXEC-TEXT-T5
+               MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+                 TO WS-HA-EXEC-TEXT-T7
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8
+      *
+               EXEC CICS
+                   SET FILE   (WS-CMF-AUDIT-NAME-CNST)
+                       OPEN
+                       ENABLED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-OPEN-CNST        TO WS-CMF-AUDIT-STATUS-SW
+               ELSE
+                   MOVE 'SET FILE OPEN'     TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR       '      TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-AUDIT-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
+       8400-CMF-AUDIT-CLOSE.
+      *
+           IF WS-CMF-AUDIT-OPEN-88
+               MOVE SPACES                  TO WS-HA-EXEC-TEXT
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1
+               MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2
+               MOVE 'EXEC CICS SET FILE CLOSED'
+                 TO WS-HA-EXEC-TEXT-T3
+               MOVE WS-CMF-AUDIT-NAME-CNST  TO WS-HA-EXEC-TEXT-T5
+               MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+                 TO WS-HA-EXEC-TEXT-T7
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8
+      *
+               EXEC CICS
+                   SET FILE   (WS-CMF-AUDIT-NAME-CNST)
+                       CLOSED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-CLOSED-CNST      TO WS-CMF-AUDIT-STATUS-SW
+               ELSE
+                   MOVE 'SET FILE CLOSED'   TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR       '      TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-AUDIT-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
+       8500-WRITE-AUDIT-RECORD.
+      *
+           PERFORM 8300-CMF-AUDIT-OPEN.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AU-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AU-ABSTIME)
+                          YYMMDD (WS-AU-DATE)
+                          TIME   (WS-AU-TIME)
+           END-EXEC.
+           MOVE EIBOPID                     TO WS-AU-OPERATOR-ID.
+           MOVE EIBTASKN                    TO WS-AU-RIDFLD-SEQ.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'WRITE FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS WRITE FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-AUDIT-NAME-CNST      TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               WRITE FILE  (WS-CMF-AUDIT-NAME-CNST)
+                     FROM  (WS-AUDIT-RECORD)
+                     RIDFLD(WS-AU-RIDFLD)
+                     RESP  (WS-RESPONSE-CODE)
+                     RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9700-RESPTEXT
+           END-IF.
       *
       ******************************************************************
       * ADD PROCEDURE DIVISION COPY STATEMENTS HERE
@@ -1106,4 +1546,12 @@
        COPY CMFOPEN.
       *
        COPY CMFCLOSE.
+      *
+       COPY CMFLOPEN.
+      *
+       COPY CMFLCLOSE.
+      *
+       COPY CMFLBR.
+      *
+       COPY CMSZVAL.
       *
\ No newline at end of file
