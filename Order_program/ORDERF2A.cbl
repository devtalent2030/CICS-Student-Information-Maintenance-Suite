@@ -0,0 +1,1093 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDERF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: COBOL source for ORDER program
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-COMMUNICATION-AREA.
+           05 WS-CA-CONTEXT-FLAG            PIC X(01).
+               88 WS-CA-PROCESS-KEY-MAP-88        VALUE '1'.
+               88 WS-CA-PROCESS-ADD-ORD-88        VALUE '2'.
+               88 WS-CA-PROCESS-INQ-ORD-88        VALUE '3'.
+               88 WS-CA-PROCESS-CAN-ORD-88        VALUE '4'.
+           05 WS-CA-ORDER-RECORD.
+               10 WS-CA-ORDER-NUMBER        PIC X(06).
+               10 FILLER                    PIC X(69).
+      *
+       01 WS-CNSTS.
+           05 WS-TRUE-CNST                  PIC X VALUE 'Y'.
+           05 WS-FALSE-CNST                 PIC X VALUE 'N'.
+           05 WS-YES-CNST                   PIC X VALUE 'Y'.
+           05 WS-NO-CNST                    PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                  PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                PIC X VALUE 'N'.
+      *
+       01 WS-CICS-CNSTS.
+           05 WS-MEN-PROGRAM-CNST           PIC X(08) VALUE 'UUMENF2A'.
+           05 WS-ORD-TRANSID-CNST           PIC X(04) VALUE 'OF2A'.
+           05 WS-ORD-MAPSET-CNST            PIC X(07) VALUE 'ORDSF2A'.
+           05 WS-ORD-MAP1-CNST              PIC X(07) VALUE 'ORD1F2A'.
+           05 WS-ORD-MAP2-CNST              PIC X(07) VALUE 'ORD2F2A'.
+      *
+       01 WS-FILE-CNSTS.
+           05 WS-ORD-FILE-NAME-CNST         PIC X(08) VALUE 'ORDRF2A '.
+           05 WS-CMF-FILE-NAME-CNST         PIC X(08) VALUE 'CMFF2A  '.
+      *
+       01 WS-FLAGS.
+           05 WS-VALID-DATA-FLAG            PIC X(01) VALUE 'Y'.
+               88 WS-VALID-DATA-88                    VALUE 'Y'.
+           05 WS-SEND-FLAG                  PIC X(01).
+               88 WS-SEND-ERASE-88                VALUE '1'.
+               88 WS-SEND-ERASE-ALARM-88          VALUE '2'.
+               88 WS-SEND-DATAONLY-88             VALUE '3'.
+               88 WS-SEND-DATAONLY-ALARM-88       VALUE '4'.
+      *
+       01 WS-RESPONSE-CODES.
+           05 WS-RESPONSE-CODE              PIC S9(8)  COMP VALUE 0.
+           05 WS-RESPONSE-CODE2             PIC S9(8)  COMP VALUE 0.
+      *
+       01 WS-ORDER-EDIT-FIELDS.
+           05 WS-OE-PRICE-INPUT.
+               10 WS-OE-PRICE-DOLLARS       PIC 9(05).
+               10 WS-OE-PRICE-DOT           PIC X(01).
+               10 WS-OE-PRICE-CENTS         PIC 9(02).
+           05 WS-OE-PRICE-INPUT-R REDEFINES WS-OE-PRICE-INPUT
+                                             PIC X(08).
+           05 WS-OE-PRICE-DISPLAY           PIC ZZZZ9.99.
+           05 WS-OE-TOTAL-DISPLAY           PIC ZZZZZZ9.99.
+      *
+       01 WS-AU-ABSTIME                     PIC S9(15) COMP-3 VALUE 0.
+      *
+       01 WS-END-OF-SESSION-MESSAGE         PIC X(13)
+           VALUE 'Session ended'.
+      *
+       01 WS-USER-MESSAGES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ADD.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Type information for new order. Then   '.
+               10 FILLER                    PIC X(39)
+                   VALUE ' press Enter.                          '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-INQ.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Press Enter to return, or press F12.   '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-CAN.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Press Enter to cancel this order, or   '.
+               10 FILLER                    PIC X(39)
+                   VALUE 'press F12                              '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-KEY-UNASSIGNED.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That key is unassigned.                '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-OPERATOR-NOT-SIGNED-ON.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must be signed on to use this func.'.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ACTION-INVALID.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Action must be 1, 2, or 3.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-ORD-NBR.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter an order number.        '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-EXISTS.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That order already exists.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-DOES-NOT-EXIST.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That order does not exist.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-ALREADY-CANCELLED.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That order is already cancelled.       '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-ADDED.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Order record added.                    '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-ADDED-BY-ANOTHER.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Another user has added an order with th'.
+               10 FILLER                    PIC X(39)
+                   VALUE 'at order number.                      '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-CANCELLED.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Order record cancelled.                '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ORD-UPDATED-BY-ANOTHER.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Another user has updated the order. Try'.
+               10 FILLER                    PIC X(39)
+                   VALUE ' again.                                '.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-CUST-NBR.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter a customer number.      '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-CUST-DOES-NOT-EXIST.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That customer does not exist.          '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-CUST-INACTIVE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'That customer is inactive.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-ITEM-DESC.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter an item description.    '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-QTY.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter a numeric quantity.     '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-ENTER-PRICE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You must enter a price as NNNNN.NN.    '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *
+       COPY ATTR.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRORSWS.
+      *
+       COPY ERRLGWS.
+      *
+       COPY ORDSF2A.
+      *
+       COPY ORDWSSTS.
+      *
+       COPY ORDWSREC.
+      *
+       COPY CMFWSSTS.
+      *
+       COPY CMFWSREC.
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA                       PIC X(76).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-ORDER-MAINT.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '*'                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE WS-HA-UNEXPECTED-ABEND      TO WS-HA-EXEC-TEXT-T2.
+           MOVE ALL '*'                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               HANDLE ABEND LABEL(9900-HANDLE-ABEND)
+           END-EXEC.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA             TO WS-COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE           TO ORD1F2AO
+                   MOVE -1                  TO ORDNOL
+                   SET WS-SEND-ERASE-88     TO TRUE
+                   PERFORM 1500-SEND-KEY-MAP
+                   SET WS-CA-PROCESS-KEY-MAP-88
+                      TO TRUE
+      *
+               WHEN EIBAID = DFHCLEAR
+                   IF WS-CA-PROCESS-KEY-MAP-88
+                       MOVE LOW-VALUE       TO ORD1F2AO
+                       MOVE -1              TO ORDNOL
+                       SET WS-SEND-ERASE-88 TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                   ELSE
+                       MOVE LOW-VALUE       TO ORD2F2AO
+                       MOVE WS-CA-ORDER-NUMBER
+                         TO ORDNO2O
+                       EVALUATE TRUE
+                           WHEN WS-CA-PROCESS-ADD-ORD-88
+                               MOVE WS-ADD  TO INSTR2O
+                           WHEN WS-CA-PROCESS-INQ-ORD-88
+                               MOVE WS-INQ  TO INSTR2O
+                           WHEN WS-CA-PROCESS-CAN-ORD-88
+                               MOVE WS-CAN  TO INSTR2O
+                       END-EVALUATE
+                       SET WS-SEND-ERASE-88 TO TRUE
+                       PERFORM 1400-SEND-DATA-MAP
+                   END-IF
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3
+                   PERFORM 8200-ORD-CLOSE      *> Close VSAM before exit
+                   PERFORM 8200-CMF-CLOSE
+
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND DFHPF3'      TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EXEC CICS'         TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'XCTL PROGRAM'      TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-MEN-PROGRAM-CNST TO WS-HA-EXEC-TEXT-T5
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-PGMIDERR)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+
+                   EXEC CICS
+                       XCTL PROGRAM(WS-MEN-PROGRAM-CNST)
+                            RESP   (WS-RESPONSE-CODE)
+                            RESP2  (WS-RESPONSE-CODE2)
+                   END-EXEC
+
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       EXEC CICS
+                           RETURN
+                       END-EXEC
+                   ELSE
+                       MOVE 'XCTL PROGRAM'  TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR DFHPF3 ' TO WS-RT-MSG-NORMAL
+                       MOVE WS-MEN-PROGRAM-CNST
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF12
+                   IF WS-CA-PROCESS-KEY-MAP-88
+                       PERFORM 8200-ORD-CLOSE  *> Close VSAM
+                       PERFORM 8200-CMF-CLOSE
+
+                       MOVE SPACES          TO WS-HA-EXEC-TEXT
+                       MOVE ALL '='         TO WS-HA-EXEC-TEXT-T1
+                       MOVE 'ABEND DFHPF12' TO WS-HA-EXEC-TEXT-T2
+                       MOVE 'EXEC CICS'     TO WS-HA-EXEC-TEXT-T3
+                       MOVE 'XCTL PROGRAM'  TO WS-HA-EXEC-TEXT-T4
+                       MOVE WS-MEN-PROGRAM-CNST
+                         TO WS-HA-EXEC-TEXT-T5
+                       MOVE SPACES          TO WS-HA-EXEC-TEXT-T6
+                       MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-PGMIDERR)
+                         TO WS-HA-EXEC-TEXT-T7
+                       MOVE ALL '='         TO WS-HA-EXEC-TEXT-T8
+
+                       EXEC CICS
+                           XCTL PROGRAM(WS-MEN-PROGRAM-CNST)
+                                RESP   (WS-RESPONSE-CODE)
+                                RESP2  (WS-RESPONSE-CODE2)
+                       END-EXEC
+
+                       IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                           EXEC CICS
+                               RETURN
+                           END-EXEC
+                       ELSE
+                           MOVE 'XCTL PROGRAM'
+                             TO WS-RT-MSG-HEADER
+                           MOVE 'ERROR DFHPF12'
+                             TO WS-RT-MSG-NORMAL
+                           MOVE WS-MEN-PROGRAM-CNST
+                             TO WS-RT-MSG-OTHER
+                           PERFORM 9700-RESPTEXT
+                       END-IF
+                   ELSE
+                       MOVE LOW-VALUE       TO ORD1F2AO
+                       MOVE -1              TO ORDNOL
+                       SET WS-SEND-ERASE-88 TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                       SET WS-CA-PROCESS-KEY-MAP-88
+                          TO TRUE
+                   END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 8100-ORD-OPEN      *> Open VSAM
+                   EVALUATE TRUE
+                       WHEN WS-CA-PROCESS-KEY-MAP-88
+                           PERFORM 1000-PROCESS-KEY-MAP
+                       WHEN WS-CA-PROCESS-ADD-ORD-88
+                           PERFORM 2000-PROCESS-ADD-ORDER
+                       WHEN WS-CA-PROCESS-INQ-ORD-88
+                           PERFORM 3000-PROCESS-INQUIRE-ORDER
+                       WHEN WS-CA-PROCESS-CAN-ORD-88
+                           PERFORM 4000-PROCESS-CANCEL-ORDER
+                   END-EVALUATE
+                   PERFORM 8200-ORD-CLOSE
+                   PERFORM 8200-CMF-CLOSE
+      *
+               WHEN OTHER
+                   IF WS-CA-PROCESS-KEY-MAP-88
+                       MOVE LOW-VALUE       TO ORD1F2AO
+                       MOVE WS-KEY-UNASSIGNED
+                          TO MSG1O
+                       MOVE -1              TO ORDNOL
+                       SET WS-SEND-DATAONLY-ALARM-88
+                           TO TRUE
+                       PERFORM 1500-SEND-KEY-MAP
+                   ELSE
+                       MOVE LOW-VALUE       TO ORD2F2AO
+                       MOVE WS-KEY-UNASSIGNED
+                         TO MSG2O
+                       SET WS-SEND-DATAONLY-ALARM-88
+                           TO TRUE
+                       PERFORM 1400-SEND-DATA-MAP
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'INQUIRE TRANSACTION'         TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-TRANSID-CNST           TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               INQUIRE TRANSACTION(WS-ORD-TRANSID-CNST)
+                       RESP       (WS-RESPONSE-CODE)
+                       RESP2      (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               MOVE 'INQUIRE TRANSACTION'     TO WS-RT-MSG-HEADER
+               MOVE 'ERROR              '     TO WS-RT-MSG-NORMAL
+               MOVE WS-ORD-TRANSID-CNST       TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'RETURN TRANSID'              TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-TRANSID-CNST           TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               RETURN TRANSID (WS-ORD-TRANSID-CNST)
+                      COMMAREA(WS-COMMUNICATION-AREA)
+                      RESP    (WS-RESPONSE-CODE)
+                      RESP2   (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               MOVE 'RETURN TRANSID '         TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '         TO WS-RT-MSG-NORMAL
+               MOVE WS-ORD-TRANSID-CNST       TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       1000-PROCESS-KEY-MAP.
+      *
+           PERFORM 1100-RECEIVE-KEY-MAP.
+           PERFORM 1200-EDIT-KEY-DATA.
+           IF WS-VALID-DATA-88
+               MOVE ORDNOI                  TO ORDNO2O
+               MOVE WS-OR-CUSTOMER-NUMBER   TO CUSTNO2O
+               MOVE WS-OR-ITEM-DESC         TO ITEMDESC2O
+               MOVE WS-OR-QUANTITY          TO QTY2O
+               MOVE WS-OR-UNIT-PRICE        TO WS-OE-PRICE-DISPLAY
+               MOVE WS-OE-PRICE-DISPLAY     TO PRICE2O
+               MOVE WS-OR-TOTAL-AMOUNT      TO WS-OE-TOTAL-DISPLAY
+               MOVE WS-OE-TOTAL-DISPLAY     TO TOTAL2O
+               MOVE WS-OR-ORDER-DATE        TO ORDDATE2O
+               IF WS-OR-STATUS-OPEN
+                   MOVE 'OPEN     '         TO STATUS2O
+               ELSE
+                   MOVE 'CANCELLED'         TO STATUS2O
+               END-IF
+               SET WS-SEND-ERASE-88         TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
+           ELSE
+               MOVE LOW-VALUE               TO ORDNOO
+                                               ACTIONO
+               SET WS-SEND-DATAONLY-ALARM-88
+                   TO TRUE
+               PERFORM 1500-SEND-KEY-MAP
+           END-IF.
+      *
+       1100-RECEIVE-KEY-MAP.
+      *
+           MOVE SPACES                        TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                       TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                   TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'RECEIVE MAP - MAPSET/MAP'    TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-MAPSET-CNST            TO WS-HA-EXEC-TEXT-T5.
+           MOVE WS-ORD-MAP1-CNST              TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                       TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               RECEIVE MAP   (WS-ORD-MAP1-CNST)
+                       MAPSET(WS-ORD-MAPSET-CNST)
+                       INTO  (ORD1F2AI)
+                       RESP  (WS-RESPONSE-CODE)
+                       RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               MOVE 'RECEIVE MAP - MAPSET/MAP'
+                 TO WS-RT-MSG-HEADER
+               MOVE WS-ORD-MAP1-CNST          TO WS-RT-MSG-NORMAL
+               MOVE WS-ORD-MAPSET-CNST        TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       1200-EDIT-KEY-DATA.
+      *
+           MOVE ATTR-NO-HIGHLIGHT           TO ACTIONA
+                                               ORDNOA.
+      *
+           IF EIBOPID = SPACES OR EIBOPID = LOW-VALUES
+               MOVE WS-OPERATOR-NOT-SIGNED-ON
+                                            TO MSG1O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           ELSE
+               IF ACTIONI NOT = '1' AND '2' AND '3'
+                   MOVE ATTR-REVERSE        TO ACTIONA
+                   MOVE -1                  TO ACTIONL
+                   MOVE WS-ACTION-INVALID   TO MSG1O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               END-IF
+      *
+               IF       ORDNOL = ZERO
+                     OR ORDNOI = SPACE
+                   MOVE ATTR-REVERSE        TO ORDNOA
+                   MOVE -1                  TO ORDNOL
+                   MOVE WS-ENTER-ORD-NBR    TO MSG1O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               END-IF
+      *
+               IF WS-VALID-DATA-88
+                   MOVE LOW-VALUE           TO ORD2F2AO
+                   EVALUATE ACTIONI
+                       WHEN '1'
+                           PERFORM 1300-READ-ORDER-RECORD
+                           IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                               MOVE WS-ADD  TO INSTR2O
+                               SET WS-CA-PROCESS-ADD-ORD-88
+                                 TO TRUE
+                               MOVE SPACE   TO WS-ORDER-RECORD
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                                   MOVE WS-ORD-EXISTS
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
+                           END-IF
+      *
+                       WHEN '2'
+                           PERFORM 1300-READ-ORDER-RECORD
+                           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                               MOVE WS-ORDER-RECORD
+                                 TO WS-CA-ORDER-RECORD
+                               MOVE WS-INQ  TO INSTR2O
+                               SET WS-CA-PROCESS-INQ-ORD-88
+                                 TO TRUE
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                                   MOVE WS-ORD-DOES-NOT-EXIST
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
+                           END-IF
+      *
+                       WHEN '3'
+                           PERFORM 1300-READ-ORDER-RECORD
+                           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                               IF WS-OR-STATUS-CANCELLED
+                                   MOVE WS-ORD-ALREADY-CANCELLED
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               ELSE
+                                   MOVE WS-ORDER-RECORD
+                                     TO WS-CA-ORDER-RECORD
+                                   MOVE WS-CAN  TO INSTR2O
+                                   SET WS-CA-PROCESS-CAN-ORD-88
+                                     TO TRUE
+                                   MOVE ATTR-PROT
+                                     TO CUSTNO2A ITEMDESC2A
+                                        QTY2A    PRICE2A
+                               END-IF
+                           ELSE
+                               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                                   MOVE WS-ORD-DOES-NOT-EXIST
+                                     TO MSG1O
+                                   MOVE WS-FALSE-CNST
+                                     TO WS-VALID-DATA-FLAG
+                               END-IF
+                           END-IF
+                   END-EVALUATE
+               END-IF
+           END-IF.
+      *
+       1300-READ-ORDER-RECORD.
+           PERFORM 8100-ORD-OPEN.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'READ FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS READ FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               READ FILE  (WS-ORD-FILE-NAME-CNST)
+                    INTO  (WS-ORDER-RECORD)
+                    RIDFLD(ORDNOI)
+                    RESP  (WS-RESPONSE-CODE)
+                    RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF     WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+              AND WS-RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               MOVE 'READ FILE      '       TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+               MOVE WS-ORD-FILE-NAME-CNST   TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       1400-SEND-DATA-MAP.
+      *
+           MOVE WS-ORD-TRANSID-CNST         TO TRANID2O.
+      *
+           EVALUATE TRUE
+               WHEN WS-SEND-ERASE-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-ERASE-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-ORD-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-ORD-MAP2-CNST    TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-ORD-MAP2-CNST)
+                            MAPSET(WS-ORD-MAPSET-CNST)
+                            FROM  (ORD2F2AO)
+                            ERASE
+                            CURSOR
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP2    ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'ERASE        ' TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN WS-SEND-DATAONLY-ALARM-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-DATAONLY-ALARM-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-ORD-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-ORD-MAP2-CNST    TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-ORD-MAP2-CNST)
+                            MAPSET(WS-ORD-MAPSET-CNST)
+                            FROM  (ORD2F2AO)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP2    ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'DATAONLY-ALARM'
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+       1500-SEND-KEY-MAP.
+      *
+           MOVE WS-ORD-TRANSID-CNST         TO TRANID1O.
+      *
+           EVALUATE TRUE
+               WHEN WS-SEND-ERASE-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-ERASE-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-ORD-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-ORD-MAP1-CNST    TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-ORD-MAP1-CNST)
+                            MAPSET(WS-ORD-MAPSET-CNST)
+                            FROM  (ORD1F2AO)
+                            ERASE
+                            CURSOR
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP1    ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'ERASE        ' TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN WS-SEND-ERASE-ALARM-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-ERASE-ALARM-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-ORD-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-ORD-MAP1-CNST    TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-ORD-MAP1-CNST)
+                            MAPSET(WS-ORD-MAPSET-CNST)
+                            FROM  (ORD1F2AO)
+                            ERASE
+                            ALARM
+                            CURSOR
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP1    ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'ERASE ALARM  ' TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN WS-SEND-DATAONLY-ALARM-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-DATAONLY-ALARM-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-ORD-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-ORD-MAP1-CNST    TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-ORD-MAP1-CNST)
+                            MAPSET(WS-ORD-MAPSET-CNST)
+                            FROM  (ORD1F2AO)
+                            DATAONLY
+                            ALARM
+                            CURSOR
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP1    ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'DATAONLY ALARM'
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+       2000-PROCESS-ADD-ORDER.
+      *
+           PERFORM 2100-RECEIVE-DATA-MAP.
+           PERFORM 2200-EDIT-ORDER-DATA.
+           IF WS-VALID-DATA-88
+               PERFORM 2300-WRITE-ORDER-RECORD
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-ORD-ADDED        TO MSG1O
+                   SET WS-SEND-ERASE-88     TO TRUE
+               ELSE
+                   IF WS-RESPONSE-CODE = DFHRESP(DUPREC)
+                       MOVE WS-ORD-ADDED-BY-ANOTHER
+                         TO MSG1O
+                       SET WS-SEND-ERASE-ALARM-88
+                           TO TRUE
+                   END-IF
+               END-IF
+               MOVE -1                      TO ORDNOL
+               PERFORM 1500-SEND-KEY-MAP
+               SET WS-CA-PROCESS-KEY-MAP-88 TO TRUE
+           ELSE
+               SET WS-SEND-DATAONLY-ALARM-88
+                   TO TRUE
+               PERFORM 1400-SEND-DATA-MAP
+           END-IF.
+      *
+       2100-RECEIVE-DATA-MAP.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'RECEIVE DATA MAP'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS RECEIVE MAP - MAPSET/MAP'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-MAPSET-CNST          TO WS-HA-EXEC-TEXT-T5.
+           MOVE WS-ORD-MAP2-CNST            TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               RECEIVE MAP   (WS-ORD-MAP2-CNST)
+                       MAPSET(WS-ORD-MAPSET-CNST)
+                       INTO  (ORD2F2AI)
+                       RESP  (WS-RESPONSE-CODE)
+                       RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               MOVE 'SEND MAP2    ' TO WS-RT-MSG-HEADER
+               MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+               MOVE 'RECEIVE DATA MAP'
+                 TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       2200-EDIT-ORDER-DATA.
+      *
+           MOVE ATTR-NO-HIGHLIGHT           TO CUSTNO2A
+                                               ITEMDESC2A
+                                               QTY2A
+                                               PRICE2A.
+      *
+           IF       CUSTNO2I = SPACE
+                 OR CUSTNO2L = ZERO
+               MOVE ATTR-REVERSE            TO CUSTNO2A
+               MOVE -1                      TO CUSTNO2L
+               MOVE WS-ENTER-CUST-NBR       TO MSG2O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           ELSE
+               PERFORM 8100-CMF-OPEN
+               EXEC CICS
+                   READ FILE  (WS-CMF-FILE-NAME-CNST)
+                        INTO  (WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CUSTNO2I)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+               END-EXEC
+               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE ATTR-REVERSE        TO CUSTNO2A
+                   MOVE -1                  TO CUSTNO2L
+                   MOVE WS-CUST-DOES-NOT-EXIST
+                                             TO MSG2O
+                   MOVE WS-FALSE-CNST       TO WS-VALID-DATA-FLAG
+               ELSE
+                   IF     WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                      AND WS-RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                       MOVE 'READ FILE      '
+                         TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR          '
+                         TO WS-RT-MSG-NORMAL
+                       MOVE WS-CMF-FILE-NAME-CNST
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   ELSE
+                       IF WS-CM-STATUS-INACTIVE
+                           MOVE ATTR-REVERSE
+                             TO CUSTNO2A
+                           MOVE -1          TO CUSTNO2L
+                           MOVE WS-CUST-INACTIVE
+                                             TO MSG2O
+                           MOVE WS-FALSE-CNST
+                             TO WS-VALID-DATA-FLAG
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF       ITEMDESC2I = SPACE
+                 OR ITEMDESC2L = ZERO
+               MOVE ATTR-REVERSE            TO ITEMDESC2A
+               MOVE -1                      TO ITEMDESC2L
+               MOVE WS-ENTER-ITEM-DESC      TO MSG2O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           END-IF.
+      *
+           IF       QTY2I = SPACE
+                 OR QTY2L = ZERO
+                 OR QTY2I IS NOT NUMERIC
+               MOVE ATTR-REVERSE            TO QTY2A
+               MOVE -1                      TO QTY2L
+               MOVE WS-ENTER-QTY            TO MSG2O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           END-IF.
+      *
+           MOVE PRICE2I                     TO WS-OE-PRICE-INPUT-R.
+           IF       PRICE2I = SPACE
+                 OR PRICE2L = ZERO
+                 OR WS-OE-PRICE-DOT NOT = '.'
+                 OR WS-OE-PRICE-DOLLARS IS NOT NUMERIC
+                 OR WS-OE-PRICE-CENTS IS NOT NUMERIC
+               MOVE ATTR-REVERSE            TO PRICE2A
+               MOVE -1                      TO PRICE2L
+               MOVE WS-ENTER-PRICE          TO MSG2O
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+           END-IF.
+      *
+       2300-WRITE-ORDER-RECORD.
+      *
+           PERFORM 8100-ORD-OPEN.
+           MOVE ORDNO2I                     TO WS-OR-ORDER-NUMBER.
+           MOVE CUSTNO2I                    TO WS-OR-CUSTOMER-NUMBER.
+           MOVE ITEMDESC2I                  TO WS-OR-ITEM-DESC.
+           MOVE QTY2I                       TO WS-OR-QUANTITY.
+           MOVE PRICE2I                     TO WS-OE-PRICE-INPUT-R.
+           COMPUTE WS-OR-UNIT-PRICE =
+               WS-OE-PRICE-DOLLARS + (WS-OE-PRICE-CENTS / 100).
+           COMPUTE WS-OR-TOTAL-AMOUNT ROUNDED =
+               WS-OR-QUANTITY * WS-OR-UNIT-PRICE.
+           SET WS-OR-STATUS-OPEN            TO TRUE.
+      *
+           MOVE EIBOPID                     TO WS-OR-ENTERED-USERID.
+           EXEC CICS
+               ASKTIME ABSTIME(WS-AU-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-AU-ABSTIME)
+                          YYMMDD (WS-OR-ORDER-DATE)
+           END-EXEC.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'WRITE FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS WRITE FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               WRITE FILE  (WS-ORD-FILE-NAME-CNST)
+                     FROM  (WS-ORDER-RECORD)
+                     RIDFLD(WS-OR-ORDER-NUMBER)
+                     RESP  (WS-RESPONSE-CODE)
+                     RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF      WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND WS-RESPONSE-CODE NOT = DFHRESP(DUPREC)
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       3000-PROCESS-INQUIRE-ORDER.
+      *
+           MOVE -1                          TO ORDNOL.
+           SET WS-SEND-ERASE-88             TO TRUE.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET WS-CA-PROCESS-KEY-MAP-88     TO TRUE.
+      *
+       4000-PROCESS-CANCEL-ORDER.
+      *
+           MOVE WS-CA-ORDER-NUMBER          TO WS-OR-ORDER-NUMBER.
+           PERFORM 4200-READ-ORDER-FOR-UPDATE.
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-ORDER-RECORD = WS-CA-ORDER-RECORD
+                   PERFORM 4100-CANCEL-ORDER-RECORD
+                   MOVE WS-ORD-CANCELLED    TO MSG1O
+                   SET WS-SEND-ERASE-88     TO TRUE
+               ELSE
+                   MOVE WS-ORD-UPDATED-BY-ANOTHER
+                     TO MSG1O
+                   SET WS-SEND-ERASE-ALARM-88
+                       TO TRUE
+               END-IF
+           ELSE
+               IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE WS-ORD-UPDATED-BY-ANOTHER
+                     TO MSG1O
+                   SET WS-SEND-ERASE-ALARM-88
+                       TO TRUE
+               END-IF
+           END-IF.
+           MOVE -1                          TO ORDNOL.
+           PERFORM 1500-SEND-KEY-MAP.
+           SET WS-CA-PROCESS-KEY-MAP-88     TO TRUE.
+      *
+       4100-CANCEL-ORDER-RECORD.
+      *
+           PERFORM 8100-ORD-OPEN.
+           SET WS-OR-STATUS-CANCELLED       TO TRUE.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'REWRITE FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS REWRITE FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               REWRITE FILE (WS-ORD-FILE-NAME-CNST)
+                       FROM (WS-ORDER-RECORD)
+                       RESP (WS-RESPONSE-CODE)
+                       RESP2(WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       4200-READ-ORDER-FOR-UPDATE.
+      *
+           PERFORM 8100-ORD-OPEN.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'READ FILE UPDATE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS READ FILE UPDATE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-ORD-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               READ FILE  (WS-ORD-FILE-NAME-CNST)
+                    INTO  (WS-ORDER-RECORD)
+                    RIDFLD(WS-OR-ORDER-NUMBER)
+                    UPDATE
+                    RESP  (WS-RESPONSE-CODE)
+                    RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF      WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               AND WS-RESPONSE-CODE NOT = DFHRESP(NOTFND)
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       COPY ORDOPEN.
+      *
+       COPY ORDCLOSE.
+      *
+       COPY CMFOPEN.
+      *
+       COPY CMFCLOSE.
+      *
+       COPY RESPTEXT.
+      *
+       COPY TERMMSG.
+      *
+       COPY HDLABEND.
+      *
