@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMFSTF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: Reads CMFF2A sequentially and prints a
+      *                     summary report of customer counts by
+      *                     WS-CM-STATE, with a grand total, so the
+      *                     business side has real numbers to plan
+      *                     around.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMF-FILE ASSIGN TO OUTFILE
+               RECORD KEY IS CMF-FILE-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMF-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-FILE-RECORD.
+       01 CMF-FILE-RECORD.
+           05 CMF-FILE-KEY.
+               10 CMF-FILE-NUMBER           PIC X(6).
+           05 FILLER                        PIC X(154).
+
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-RECORD.
+       01 PRINT-RECORD                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY CMFWSREC.
+       COPY CMSZTBL.
+      *
+       01 WS-INFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                VALUE '00'.
+           88  WS-INFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS               VALUE '00'.
+       01 WS-EOF-SW-IN                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                     VALUE 'N'.
+           88  WS-EOF-IN-YES                    VALUE 'Y'.
+       01 WS-NBR                            PIC 9      VALUE 0.
+      *
+       01 WS-CURRENT-DATE                   PIC 9(06)  VALUE 0.
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YY                  PIC 99.
+           05 WS-REPORT-MM                  PIC 99.
+           05 WS-REPORT-DD                  PIC 99.
+      *
+       01 WS-PAGE-NBR                       PIC 9(05)  VALUE 0.
+       01 WS-LINE-COUNT                     PIC 9(03)  VALUE 99.
+       01 WS-LINES-PER-PAGE                 PIC 9(03)  VALUE 060.
+      *
+       01 WS-COUNTERS.
+           05 WS-CUSTOMER-COUNT             PIC 9(07)  VALUE 0.
+           05 WS-OTHER-STATE-COUNT          PIC 9(07)  VALUE 0.
+      *
+      * COUNTS ACCUMULATED IN PARALLEL WITH THE 51-ENTRY STATE TABLE
+      * BROUGHT IN BY CMSZTBL, SO EACH WS-ST-COUNT-TABLE(N) LINES UP
+      * WITH WS-SZ-TABLE-STATE(N).
+      *
+       01 WS-ST-SUB                         PIC 9(02)  COMP VALUE 0.
+       01 WS-ST-FOUND-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-ST-FOUND                      VALUE 'Y'.
+       01 WS-ST-COUNT-TABLE.
+           05 WS-ST-COUNT-ENTRY             OCCURS 51 TIMES
+                                             PIC 9(07) VALUE 0.
+      *
+       01 WS-HEADING-LINE-1.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(40)
+               VALUE "CUSTOMER COUNT BY STATE REPORT".
+           05 FILLER                        PIC X(05)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "PAGE ".
+           05 WS-HL1-PAGE-NBR               PIC ZZZZ9.
+      *
+       01 WS-HEADING-LINE-2.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "DATE ".
+           05 WS-HL2-MM                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-DD                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-YY                     PIC 99.
+      *
+       01 WS-HEADING-LINE-3.
+           05 FILLER                   PIC X(08) VALUE "ST".
+           05 FILLER                   PIC X(20) VALUE "CUSTOMER COUNT".
+      *
+       01 WS-DETAIL-LINE.
+           05 WS-DL-STATE                   PIC X(02).
+           05 FILLER                        PIC X(06)  VALUE SPACES.
+           05 WS-DL-COUNT                   PIC ZZZ,ZZ9.
+      *
+       01 WS-TOTAL-LINE.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "GRAND TOTAL       =".
+           05 WS-TL-CUSTOMER-COUNT          PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-PRTFILE-SW.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+      *
+           OPEN INPUT CMF-FILE.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMF-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMF-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           PERFORM 100-ACCUMULATE-STATE-COUNT
+               UNTIL WS-EOF-IN-YES.
+      *
+           PERFORM 300-PRINT-STATE-REPORT.
+      *
+           CLOSE CMF-FILE
+                 PRINT-FILE.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+           STOP RUN.
+      *
+       100-ACCUMULATE-STATE-COUNT.
+      *
+           MOVE CMF-FILE-RECORD          TO WS-CUSTOMER-MASTER-RECORD.
+           ADD 1                          TO WS-CUSTOMER-COUNT.
+      *
+           PERFORM 150-FIND-STATE-ENTRY.
+      *
+           IF WS-ST-FOUND
+               ADD 1 TO WS-ST-COUNT-ENTRY(WS-ST-SUB)
+           ELSE
+               ADD 1 TO WS-OTHER-STATE-COUNT
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+       150-FIND-STATE-ENTRY.
+      *
+           MOVE 'N' TO WS-ST-FOUND-SW.
+      *
+           PERFORM 160-CHECK-STATE-ENTRY
+               VARYING WS-ST-SUB FROM 1 BY 1
+                   UNTIL WS-ST-SUB > 51
+                      OR WS-ST-FOUND.
+      *
+       160-CHECK-STATE-ENTRY.
+      *
+           IF WS-SZ-TABLE-STATE(WS-ST-SUB) = WS-CM-STATE
+               MOVE 'Y' TO WS-ST-FOUND-SW
+           END-IF.
+      *
+       300-PRINT-STATE-REPORT.
+      *
+           PERFORM 310-PRINT-STATE-LINE
+               VARYING WS-ST-SUB FROM 1 BY 1
+                   UNTIL WS-ST-SUB > 51.
+      *
+           IF WS-OTHER-STATE-COUNT > 0
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 600-PRINT-HEADINGS
+               END-IF
+               MOVE "**"                    TO WS-DL-STATE
+               MOVE WS-OTHER-STATE-COUNT     TO WS-DL-COUNT
+               WRITE PRINT-RECORD FROM WS-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+           END-IF.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE WS-CUSTOMER-COUNT           TO WS-TL-CUSTOMER-COUNT.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE.
+      *
+       310-PRINT-STATE-LINE.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE WS-SZ-TABLE-STATE(WS-ST-SUB) TO WS-DL-STATE.
+           MOVE WS-ST-COUNT-ENTRY(WS-ST-SUB) TO WS-DL-COUNT.
+      *
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       600-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR                 TO WS-HL1-PAGE-NBR.
+           MOVE WS-REPORT-MM                TO WS-HL2-MM.
+           MOVE WS-REPORT-DD                TO WS-HL2-DD.
+           MOVE WS-REPORT-YY                TO WS-HL2-YY.
+      *
+           IF WS-PAGE-NBR > 1
+               WRITE PRINT-RECORD FROM SPACES
+                   AFTER ADVANCING PAGE
+           END-IF.
+      *
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-1.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-2.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-3.
+           WRITE PRINT-RECORD FROM SPACES.
+      *
+           MOVE 0 TO WS-LINE-COUNT.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "PROGRAM COMPLETED OK".
+           DISPLAY "CUSTOMERS COUNTED  =" WS-CUSTOMER-COUNT.
+           DISPLAY "UNKNOWN STATE CODES=" WS-OTHER-STATE-COUNT.
+      *
