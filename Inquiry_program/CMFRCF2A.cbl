@@ -0,0 +1,321 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMFRCF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: Reconciles the CMFDATA load extract against
+      *                     CMFF2A after a CMFLOF2A run - compares
+      *                     record counts and a control total of
+      *                     customer numbers between the two, and
+      *                     prints any extract record that did not
+      *                     make it into CMFF2A.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMF-INPUT ASSIGN TO CMFDATA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT CMF-FILE ASSIGN TO OUTFILE
+               RECORD KEY IS CMF-FILE-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMF-INPUT
+           RECORDING MODE IS F
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-INPUT-RECORD.
+       01 CMF-INPUT-RECORD.
+           05 CMF-INPUT-KEY.
+               10 CMF-INPUT-NUMBER         PIC X(6).
+           05 CMF-INPUT-LAST-NAME          PIC X(20).
+           05 CMF-INPUT-FIRST-NAME         PIC X(15).
+           05 CMF-INPUT-ADDRESS            PIC X(25).
+           05 CMF-INPUT-CITY               PIC X(15).
+           05 CMF-INPUT-STATE              PIC X(02).
+           05 CMF-INPUT-ZIP-CODE           PIC X(09).
+           05 CMF-INPUT-PHONE              PIC X(10).
+           05 CMF-INPUT-EMAIL              PIC X(40).
+           05 CMF-INPUT-LAST-CHG-USERID    PIC X(03).
+           05 CMF-INPUT-LAST-CHG-DATE      PIC X(08).
+           05 CMF-INPUT-LAST-CHG-TIME      PIC X(06).
+           05 CMF-INPUT-STATUS             PIC X(01).
+
+       FD CMF-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-FILE-RECORD.
+       01 CMF-FILE-RECORD.
+           05 CMF-FILE-KEY.
+               10 CMF-FILE-NUMBER          PIC X(6).
+           05 FILLER                       PIC X(154).
+
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-RECORD.
+       01 PRINT-RECORD                     PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS               VALUE '00'.
+           88  WS-INFILE-EOF                   VALUE '10'.
+       01 WS-CMFFILE-SW                    PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS              VALUE '00'.
+           88  WS-CMFFILE-NOTFND               VALUE '23'.
+           88  WS-CMFFILE-EOF                  VALUE '10'.
+       01 WS-PRTFILE-SW                    PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS              VALUE '00'.
+       01 WS-EOF-SW-IN                     PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                    VALUE 'N'.
+           88  WS-EOF-IN-YES                   VALUE 'Y'.
+       01 WS-EOF-SW-FILE                   PIC X(01)  VALUE 'N'.
+           88  WS-EOF-FILE-NO                  VALUE 'N'.
+           88  WS-EOF-FILE-YES                 VALUE 'Y'.
+       01 WS-NBR                           PIC 9      VALUE 0.
+      *
+       01 WS-CURRENT-DATE                  PIC 9(06)  VALUE 0.
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YY                 PIC 99.
+           05 WS-REPORT-MM                 PIC 99.
+           05 WS-REPORT-DD                 PIC 99.
+      *
+       01 WS-PAGE-NBR                      PIC 9(05)  VALUE 0.
+       01 WS-LINE-COUNT                    PIC 9(03)  VALUE 99.
+       01 WS-LINES-PER-PAGE                PIC 9(03)  VALUE 060.
+      *
+       01 WS-CM-NUMBER-N                   PIC 9(06)  VALUE 0.
+      *
+       01 WS-COUNTERS.
+           05 WS-INPUT-COUNT               PIC 9(07)  VALUE 0.
+           05 WS-INPUT-HASH-TOTAL          PIC 9(15)  VALUE 0.
+           05 WS-FILE-COUNT                PIC 9(07)  VALUE 0.
+           05 WS-FILE-HASH-TOTAL           PIC 9(15)  VALUE 0.
+           05 WS-MISSING-COUNT             PIC 9(07)  VALUE 0.
+      *
+       01 WS-HEADING-LINE-1.
+           05 FILLER                       PIC X(15)  VALUE SPACES.
+           05 FILLER                       PIC X(35)
+               VALUE "CMFDATA / CMFF2A RECONCILIATION".
+           05 FILLER                       PIC X(10)  VALUE SPACES.
+           05 FILLER                       PIC X(05)  VALUE "PAGE ".
+           05 WS-HL1-PAGE-NBR              PIC ZZZZ9.
+      *
+       01 WS-HEADING-LINE-2.
+           05 FILLER                       PIC X(15)  VALUE SPACES.
+           05 FILLER                       PIC X(05)  VALUE "DATE ".
+           05 WS-HL2-MM                    PIC 99.
+           05 FILLER                       PIC X(01)  VALUE "/".
+           05 WS-HL2-DD                    PIC 99.
+           05 FILLER                       PIC X(01)  VALUE "/".
+           05 WS-HL2-YY                    PIC 99.
+      *
+       01 WS-HEADING-LINE-3.
+           05 FILLER                  PIC X(08) VALUE "CUST NO ".
+           05 FILLER                  PIC X(21) VALUE "LAST NAME".
+           05 FILLER                  PIC X(40) VALUE "DISCREPANCY".
+      *
+       01 WS-DETAIL-LINE.
+           05 WS-DL-CUSTOMER-NUMBER        PIC X(06).
+           05 FILLER                       PIC X(02)  VALUE SPACES.
+           05 WS-DL-LAST-NAME              PIC X(20).
+           05 FILLER                       PIC X(01)  VALUE SPACES.
+           05 WS-DL-DISCREPANCY            PIC X(40).
+      *
+       01 WS-TOTAL-LINE-1.
+           05 FILLER                       PIC X(19)  VALUE SPACES.
+           05 FILLER                       PIC X(20)
+               VALUE "CMFDATA RECORDS   = ".
+           05 WS-TL1-INPUT-COUNT           PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-2.
+           05 FILLER                       PIC X(19)  VALUE SPACES.
+           05 FILLER                       PIC X(20)
+               VALUE "CMFF2A RECORDS    = ".
+           05 WS-TL2-FILE-COUNT            PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-3.
+           05 FILLER                       PIC X(19)  VALUE SPACES.
+           05 FILLER                       PIC X(20)
+               VALUE "CMFDATA HASH TOTAL= ".
+           05 WS-TL3-INPUT-HASH            PIC Z(14)9.
+       01 WS-TOTAL-LINE-4.
+           05 FILLER                       PIC X(19)  VALUE SPACES.
+           05 FILLER                       PIC X(20)
+               VALUE "CMFF2A HASH TOTAL = ".
+           05 WS-TL4-FILE-HASH             PIC Z(14)9.
+       01 WS-TOTAL-LINE-5.
+           05 FILLER                       PIC X(19)  VALUE SPACES.
+           05 FILLER                       PIC X(20)
+               VALUE "RECORDS MISSING   = ".
+           05 WS-TL5-MISSING-COUNT         PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-6.
+           05 FILLER                       PIC X(19)  VALUE SPACES.
+           05 WS-TL6-RESULT                PIC X(40).
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-CMFFILE-SW
+                         WS-PRTFILE-SW.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+      *
+           OPEN INPUT CMF-INPUT.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMF-INPUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMF-INPUT OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN INPUT CMF-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CMF-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CMF-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-FILE.
+      *
+           PERFORM 100-COUNT-CMF-FILE
+               UNTIL WS-EOF-FILE-YES.
+      *
+           READ CMF-INPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           PERFORM 200-CHECK-CMF-INPUT
+               UNTIL WS-EOF-IN-YES.
+      *
+           PERFORM 700-PRINT-SUMMARY.
+      *
+           CLOSE CMF-INPUT
+                 CMF-FILE
+                 PRINT-FILE.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+           STOP RUN.
+      *
+       100-COUNT-CMF-FILE.
+      *
+           ADD 1                            TO WS-FILE-COUNT.
+           MOVE CMF-FILE-NUMBER             TO WS-CM-NUMBER-N.
+           ADD WS-CM-NUMBER-N               TO WS-FILE-HASH-TOTAL.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-FILE.
+      *
+       200-CHECK-CMF-INPUT.
+      *
+           ADD 1                            TO WS-INPUT-COUNT.
+           MOVE CMF-INPUT-NUMBER            TO WS-CM-NUMBER-N.
+           ADD WS-CM-NUMBER-N               TO WS-INPUT-HASH-TOTAL.
+      *
+           MOVE CMF-INPUT-NUMBER            TO CMF-FILE-NUMBER.
+           READ CMF-FILE
+               INVALID KEY
+                   ADD 1                    TO WS-MISSING-COUNT
+                   PERFORM 250-PRINT-MISSING-LINE
+           END-READ.
+      *
+           READ CMF-INPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+       250-PRINT-MISSING-LINE.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE CMF-INPUT-NUMBER            TO WS-DL-CUSTOMER-NUMBER.
+           MOVE CMF-INPUT-LAST-NAME         TO WS-DL-LAST-NAME.
+           MOVE 'IN CMFDATA BUT NOT IN CMFF2A'
+                                             TO WS-DL-DISCREPANCY.
+      *
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       600-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR                 TO WS-HL1-PAGE-NBR.
+           MOVE WS-REPORT-MM                TO WS-HL2-MM.
+           MOVE WS-REPORT-DD                TO WS-HL2-DD.
+           MOVE WS-REPORT-YY                TO WS-HL2-YY.
+      *
+           IF WS-PAGE-NBR > 1
+               WRITE PRINT-RECORD FROM SPACES
+                   AFTER ADVANCING PAGE
+           END-IF.
+      *
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-1.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-2.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-3.
+           WRITE PRINT-RECORD FROM SPACES.
+      *
+           MOVE 0 TO WS-LINE-COUNT.
+      *
+       700-PRINT-SUMMARY.
+      *
+           IF WS-MISSING-COUNT = 0
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE WS-INPUT-COUNT              TO WS-TL1-INPUT-COUNT.
+           MOVE WS-FILE-COUNT               TO WS-TL2-FILE-COUNT.
+           MOVE WS-INPUT-HASH-TOTAL         TO WS-TL3-INPUT-HASH.
+           MOVE WS-FILE-HASH-TOTAL          TO WS-TL4-FILE-HASH.
+           MOVE WS-MISSING-COUNT            TO WS-TL5-MISSING-COUNT.
+      *
+           IF      WS-INPUT-COUNT = WS-FILE-COUNT
+               AND WS-INPUT-HASH-TOTAL = WS-FILE-HASH-TOTAL
+               AND WS-MISSING-COUNT = 0
+               MOVE 'CMFDATA AND CMFF2A ARE IN BALANCE.'
+                 TO WS-TL6-RESULT
+           ELSE
+               MOVE 'CMFDATA AND CMFF2A DO NOT BALANCE - INVESTIGATE.'
+                 TO WS-TL6-RESULT
+           END-IF.
+      *
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-1.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-2.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-3.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-4.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-5.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-6.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "PROGRAM COMPLETED OK".
+           DISPLAY "CMFDATA RECORDS =" WS-INPUT-COUNT.
+           DISPLAY "CMFF2A RECORDS  =" WS-FILE-COUNT.
+           DISPLAY "RECORDS MISSING =" WS-MISSING-COUNT.
+      *
