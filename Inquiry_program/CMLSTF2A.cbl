@@ -0,0 +1,640 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CMLSTF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: Scrollable customer list screen. Shows a
+      *                     page of customer summary rows (number,
+      *                     name, city, state) browsed from CMFF2A,
+      *                     with PF7/PF8 to page back and forward
+      *                     through the file.
+      *
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-COMMUNICATION-AREA.
+           05 WS-CA-TOP-KEY                  PIC X(06) VALUE SPACES.
+           05 WS-CA-BOTTOM-KEY               PIC X(06) VALUE SPACES.
+      *
+       01 WS-CNSTS.
+           05 WS-TRUE-CNST                   PIC X VALUE 'Y'.
+           05 WS-FALSE-CNST                  PIC X VALUE 'N'.
+           05 WS-YES-CNST                    PIC X VALUE 'Y'.
+           05 WS-NO-CNST                     PIC X VALUE 'N'.
+           05 WS-OPEN-CNST                   PIC X VALUE 'Y'.
+           05 WS-CLOSED-CNST                 PIC X VALUE 'N'.
+      *
+       01 WS-CICS-CNSTS.
+           05 WS-MEN-PROGRAM-CNST            PIC X(08) VALUE 'UUMENF2A'.
+           05 WS-LST-TRANSID-CNST            PIC X(04) VALUE 'LF2A'.
+           05 WS-LST-MAPSET-CNST             PIC X(08) VALUE 'CLSSF2A '.
+           05 WS-LST-MAP-CNST                PIC X(08) VALUE 'CLSMF2A '.
+      *
+       01 WS-FILE-CNSTS.
+           05 WS-CMF-FILE-NAME-CNST          PIC X(08) VALUE 'CMFF2A  '.
+      *
+       01 WS-FLAGS.
+           05 WS-SEND-FLAG                   PIC X.
+               88  WS-SEND-ERASE-88               VALUE '1'.
+               88  WS-SEND-DATAONLY-88            VALUE '2'.
+               88  WS-SEND-DATAONLY-ALARM-88      VALUE '3'.
+           05 WS-CLS-FORCE-ERASE-SW          PIC X VALUE 'N'.
+           05 WS-CLS-FIRST-PAGE-SW           PIC X VALUE 'N'.
+               88  WS-CLS-FIRST-PAGE-88          VALUE 'Y'.
+           05 WS-CLS-STOP-SW                 PIC X VALUE 'N'.
+               88  WS-CLS-STOP-88                VALUE 'Y'.
+      *
+       01 WS-RESPONSE-CODES.
+           05 WS-RESPONSE-CODE               PIC S9(8) COMP VALUE 0.
+           05 WS-RESPONSE-CODE2              PIC S9(8) COMP VALUE 0.
+      *
+       01 WS-BROWSE-KEY                      PIC X(06) VALUE SPACES.
+      *
+       01 WS-END-OF-SESSION-MESSAGE          PIC X(13)
+           VALUE 'Session ended'.
+      *
+       01 WS-USER-MESSAGES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-KEY-INVALID.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Invalid key pressed.                   '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-NO-CUSTOMERS-ON-FILE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'There are no customers on file.        '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-NO-PREV-PAGE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'You are on the first page.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-NO-NEXT-PAGE.
+               10 FILLER                    PIC X(40)
+                   VALUE 'No more customers on file.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *
+      * WS-CLS-ROW-TABLE HOLDS THE PAGE CURRENTLY BEING BUILT, IN
+      * ASCENDING CUSTOMER NUMBER ORDER. WS-CLS-REV-TABLE IS SCRATCH
+      * SPACE USED ONLY WHILE PAGING BACKWARD, SINCE READPREV RETURNS
+      * ROWS IN DESCENDING ORDER AND THEY MUST BE REVERSED BEFORE THE
+      * PAGE IS DISPLAYED.
+      *
+       01 WS-CLS-PAGE-SIZE                   PIC 9(02) COMP VALUE 10.
+       01 WS-CLS-ROW-COUNT                   PIC 9(02) COMP VALUE 0.
+       01 WS-CLS-SUB                         PIC 9(02) COMP VALUE 0.
+       01 WS-CLS-REV-SUB                     PIC 9(02) COMP VALUE 0.
+      *
+       01 WS-CLS-ROW-TABLE.
+           05 WS-CLS-ROW                     OCCURS 10 TIMES.
+               10 WS-CLS-CUSTOMER-NUMBER     PIC X(06).
+               10 WS-CLS-LAST-NAME           PIC X(20).
+               10 WS-CLS-FIRST-NAME          PIC X(15).
+               10 WS-CLS-CITY                PIC X(15).
+               10 WS-CLS-STATE               PIC X(02).
+      *
+       01 WS-CLS-REV-TABLE.
+           05 WS-CLS-REV-ROW                 OCCURS 10 TIMES.
+               10 WS-CLS-REV-CUSTOMER-NUMBER PIC X(06).
+               10 WS-CLS-REV-LAST-NAME       PIC X(20).
+               10 WS-CLS-REV-FIRST-NAME      PIC X(15).
+               10 WS-CLS-REV-CITY            PIC X(15).
+               10 WS-CLS-REV-STATE           PIC X(02).
+      *
+       COPY ATTR.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRORSWS.
+      *
+       COPY ERRLGWS.
+      *
+       COPY CLSSF2A.
+      *
+      ******************************************************************
+      * ADD WORKING_STORAGE COPY STATEMENTS HERE
+       COPY CMFWSREC.
+      *
+       COPY CMFWSSTS.
+      *
+      ******************************************************************
+      *
+       LINKAGE SECTION.
+      *
+       01 DFHCOMMAREA                        PIC X(12).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-CUSTOMER-LIST.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '*'                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE WS-HA-UNEXPECTED-ABEND      TO WS-HA-EXEC-TEXT-T2.
+           MOVE ALL '*'                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               HANDLE ABEND LABEL(9900-HANDLE-ABEND)
+           END-EXEC.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA             TO WS-COMMUNICATION-AREA
+           END-IF.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE WS-TRUE-CNST        TO WS-CLS-FORCE-ERASE-SW
+                   PERFORM 1600-PAGE-FORWARD
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE           TO CLSMF2AO
+                   MOVE WS-LST-TRANSID-CNST TO TRANIDO
+                   SET WS-SEND-ERASE-88     TO TRUE
+                   PERFORM 1400-SEND-LIST-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 8200-CMF-CLOSE
+      *
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EXEC CICS'         TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'XCTL PROGRAM'      TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-MEN-PROGRAM-CNST TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-PGMIDERR)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       XCTL PROGRAM(WS-MEN-PROGRAM-CNST)
+                            RESP   (WS-RESPONSE-CODE)
+                            RESP2  (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'XCTL PROGRAM'  TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR       '  TO WS-RT-MSG-NORMAL
+                       MOVE WS-MEN-PROGRAM-CNST
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 1700-PAGE-BACKWARD
+      *
+               WHEN EIBAID = DFHPF8
+                   MOVE WS-FALSE-CNST       TO WS-CLS-FORCE-ERASE-SW
+                   PERFORM 1600-PAGE-FORWARD
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE           TO CLSMF2AO
+                   MOVE WS-KEY-INVALID      TO MESSAGEO
+                   SET WS-SEND-DATAONLY-ALARM-88
+                    TO TRUE
+                   PERFORM 1400-SEND-LIST-MAP
+      *
+           END-EVALUATE.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'EXEC CICS'                 TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'RETURN TRANSID'            TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-LST-TRANSID-CNST         TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-TRANSIDERR)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               RETURN TRANSID (WS-LST-TRANSID-CNST)
+                      COMMAREA(WS-COMMUNICATION-AREA)
+                      RESP    (WS-RESPONSE-CODE)
+                      RESP2   (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               CONTINUE
+           ELSE
+               MOVE 'RETURN TRANSID '       TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+               MOVE WS-LST-TRANSID-CNST     TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       1400-SEND-LIST-MAP.
+      *
+           EVALUATE TRUE
+               WHEN WS-SEND-ERASE-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-ERASE-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-LST-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-LST-MAP-CNST     TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-LST-MAP-CNST)
+                            MAPSET(WS-LST-MAPSET-CNST)
+                            FROM  (CLSMF2AO)
+                            ERASE
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP     ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'ERASE        ' TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN WS-SEND-DATAONLY-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-DATAONLY-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-LST-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-LST-MAP-CNST     TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-LST-MAP-CNST)
+                            MAPSET(WS-LST-MAPSET-CNST)
+                            FROM  (CLSMF2AO)
+                            DATAONLY
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP     ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'DATAONLY     ' TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+               WHEN WS-SEND-DATAONLY-ALARM-88
+                   MOVE SPACES              TO WS-HA-EXEC-TEXT
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T1
+                   MOVE 'ABEND'             TO WS-HA-EXEC-TEXT-T2
+                   MOVE 'EVALUATE WHEN WS-SEND-DATAONLY-ALARM-88'
+                     TO WS-HA-EXEC-TEXT-T3
+                   MOVE 'EXEC CICS SEND MAP - MAPSET/MAP'
+                     TO WS-HA-EXEC-TEXT-T4
+                   MOVE WS-LST-MAPSET-CNST  TO WS-HA-EXEC-TEXT-T5
+                   MOVE WS-LST-MAP-CNST     TO WS-HA-EXEC-TEXT-T6
+                   MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-MAPFAIL)
+                     TO WS-HA-EXEC-TEXT-T7
+                   MOVE ALL '='             TO WS-HA-EXEC-TEXT-T8
+      *
+                   EXEC CICS
+                       SEND MAP   (WS-LST-MAP-CNST)
+                            MAPSET(WS-LST-MAPSET-CNST)
+                            FROM  (CLSMF2AO)
+                            DATAONLY
+                            ALARM
+                            RESP  (WS-RESPONSE-CODE)
+                            RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+      *
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       CONTINUE
+                   ELSE
+                       MOVE 'SEND MAP     ' TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR        ' TO WS-RT-MSG-NORMAL
+                       MOVE 'DATAONLY-ALARM'
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+       1600-PAGE-FORWARD.
+      *
+           MOVE LOW-VALUE                   TO CLSMF2AO.
+      *
+           IF WS-CA-BOTTOM-KEY = SPACES
+               MOVE WS-TRUE-CNST            TO WS-CLS-FIRST-PAGE-SW
+               MOVE LOW-VALUES              TO WS-BROWSE-KEY
+           ELSE
+               MOVE WS-FALSE-CNST           TO WS-CLS-FIRST-PAGE-SW
+               MOVE WS-CA-BOTTOM-KEY        TO WS-BROWSE-KEY
+           END-IF.
+      *
+           PERFORM 2000-BUILD-PAGE-FORWARD.
+      *
+           IF WS-CLS-ROW-COUNT = ZERO
+               IF WS-CLS-FIRST-PAGE-88
+                   MOVE WS-NO-CUSTOMERS-ON-FILE
+                     TO MESSAGEO
+               ELSE
+                   MOVE WS-NO-NEXT-PAGE     TO MESSAGEO
+               END-IF
+           ELSE
+               MOVE SPACES                  TO MESSAGEO
+               PERFORM 3000-MOVE-ROWS-TO-MAP
+           END-IF.
+      *
+           MOVE WS-LST-TRANSID-CNST         TO TRANIDO.
+      *
+           IF WS-CLS-FORCE-ERASE-SW = WS-TRUE-CNST
+               SET WS-SEND-ERASE-88         TO TRUE
+           ELSE
+               SET WS-SEND-DATAONLY-88      TO TRUE
+           END-IF.
+      *
+           PERFORM 1400-SEND-LIST-MAP.
+      *
+       1700-PAGE-BACKWARD.
+      *
+           MOVE LOW-VALUE                   TO CLSMF2AO.
+      *
+           IF WS-CA-TOP-KEY = SPACES
+               MOVE WS-NO-CUSTOMERS-ON-FILE TO MESSAGEO
+           ELSE
+               MOVE WS-CA-TOP-KEY           TO WS-BROWSE-KEY
+               PERFORM 2100-BUILD-PAGE-BACKWARD
+               IF WS-CLS-ROW-COUNT = ZERO
+                   MOVE WS-NO-PREV-PAGE     TO MESSAGEO
+               ELSE
+                   MOVE SPACES              TO MESSAGEO
+                   PERFORM 3000-MOVE-ROWS-TO-MAP
+               END-IF
+           END-IF.
+      *
+           MOVE WS-LST-TRANSID-CNST         TO TRANIDO.
+           SET WS-SEND-DATAONLY-88          TO TRUE.
+           PERFORM 1400-SEND-LIST-MAP.
+      *
+       2000-BUILD-PAGE-FORWARD.
+      *
+           MOVE ZERO                        TO WS-CLS-ROW-COUNT.
+           MOVE WS-FALSE-CNST                TO WS-CLS-STOP-SW.
+      *
+           PERFORM 8600-CMF-STARTBR.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 2010-COLLECT-FORWARD-ROW
+                   UNTIL WS-CLS-STOP-88
+                      OR WS-CLS-ROW-COUNT = WS-CLS-PAGE-SIZE
+               PERFORM 8900-CMF-ENDBR
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               CONTINUE
+           ELSE
+               MOVE 'STARTBR        '       TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+               MOVE WS-CMF-FILE-NAME-CNST   TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+           IF WS-CLS-ROW-COUNT > ZERO
+               MOVE WS-CLS-CUSTOMER-NUMBER(1)
+                 TO WS-CA-TOP-KEY
+               MOVE WS-CLS-CUSTOMER-NUMBER(WS-CLS-ROW-COUNT)
+                 TO WS-CA-BOTTOM-KEY
+           END-IF.
+      *
+       2010-COLLECT-FORWARD-ROW.
+      *
+           PERFORM 8800-CMF-READNEXT.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               ADD 1 TO WS-CLS-ROW-COUNT
+               MOVE WS-CM-CUSTOMER-NUMBER
+                 TO WS-CLS-CUSTOMER-NUMBER(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-LAST-NAME
+                 TO WS-CLS-LAST-NAME(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-FIRST-NAME
+                 TO WS-CLS-FIRST-NAME(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-CITY
+                 TO WS-CLS-CITY(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-STATE
+                 TO WS-CLS-STATE(WS-CLS-ROW-COUNT)
+           ELSE
+               MOVE WS-TRUE-CNST            TO WS-CLS-STOP-SW
+               IF WS-RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+                   MOVE 'READNEXT       '   TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
+       2100-BUILD-PAGE-BACKWARD.
+      *
+           MOVE ZERO                        TO WS-CLS-ROW-COUNT.
+           MOVE WS-FALSE-CNST                TO WS-CLS-STOP-SW.
+      *
+           PERFORM 8600-CMF-STARTBR.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 2110-COLLECT-BACKWARD-ROW
+                   UNTIL WS-CLS-STOP-88
+                      OR WS-CLS-ROW-COUNT = WS-CLS-PAGE-SIZE
+               PERFORM 8900-CMF-ENDBR
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               CONTINUE
+           ELSE
+               MOVE 'STARTBR        '       TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+               MOVE WS-CMF-FILE-NAME-CNST   TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+           IF WS-CLS-ROW-COUNT > ZERO
+               PERFORM 2150-REVERSE-ROW-TABLE
+               MOVE WS-CLS-CUSTOMER-NUMBER(1)
+                 TO WS-CA-TOP-KEY
+               MOVE WS-CLS-CUSTOMER-NUMBER(WS-CLS-ROW-COUNT)
+                 TO WS-CA-BOTTOM-KEY
+           END-IF.
+      *
+       2110-COLLECT-BACKWARD-ROW.
+      *
+           PERFORM 8700-CMF-READPREV.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               ADD 1 TO WS-CLS-ROW-COUNT
+               MOVE WS-CM-CUSTOMER-NUMBER
+                 TO WS-CLS-REV-CUSTOMER-NUMBER(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-LAST-NAME
+                 TO WS-CLS-REV-LAST-NAME(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-FIRST-NAME
+                 TO WS-CLS-REV-FIRST-NAME(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-CITY
+                 TO WS-CLS-REV-CITY(WS-CLS-ROW-COUNT)
+               MOVE WS-CM-STATE
+                 TO WS-CLS-REV-STATE(WS-CLS-ROW-COUNT)
+           ELSE
+               MOVE WS-TRUE-CNST            TO WS-CLS-STOP-SW
+               IF WS-RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+                   MOVE 'READPREV       '   TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
+       2150-REVERSE-ROW-TABLE.
+      *
+           PERFORM 2160-REVERSE-ONE-ROW
+               VARYING WS-CLS-SUB FROM 1 BY 1
+                   UNTIL WS-CLS-SUB > WS-CLS-ROW-COUNT.
+      *
+       2160-REVERSE-ONE-ROW.
+      *
+           COMPUTE WS-CLS-REV-SUB =
+               WS-CLS-ROW-COUNT - WS-CLS-SUB + 1.
+      *
+           MOVE WS-CLS-REV-CUSTOMER-NUMBER(WS-CLS-REV-SUB)
+             TO WS-CLS-CUSTOMER-NUMBER(WS-CLS-SUB).
+           MOVE WS-CLS-REV-LAST-NAME(WS-CLS-REV-SUB)
+             TO WS-CLS-LAST-NAME(WS-CLS-SUB).
+           MOVE WS-CLS-REV-FIRST-NAME(WS-CLS-REV-SUB)
+             TO WS-CLS-FIRST-NAME(WS-CLS-SUB).
+           MOVE WS-CLS-REV-CITY(WS-CLS-REV-SUB)
+             TO WS-CLS-CITY(WS-CLS-SUB).
+           MOVE WS-CLS-REV-STATE(WS-CLS-REV-SUB)
+             TO WS-CLS-STATE(WS-CLS-SUB).
+      *
+       3000-MOVE-ROWS-TO-MAP.
+      *
+           PERFORM 3010-MOVE-ONE-ROW-TO-MAP
+               VARYING WS-CLS-SUB FROM 1 BY 1
+                   UNTIL WS-CLS-SUB > WS-CLS-ROW-COUNT.
+      *
+       3010-MOVE-ONE-ROW-TO-MAP.
+      *
+           MOVE WS-CLS-CUSTOMER-NUMBER(WS-CLS-SUB)
+             TO CUSTNOO(WS-CLS-SUB).
+           MOVE WS-CLS-LAST-NAME(WS-CLS-SUB)
+             TO LNAMEO(WS-CLS-SUB).
+           MOVE WS-CLS-FIRST-NAME(WS-CLS-SUB)
+             TO FNAMEO(WS-CLS-SUB).
+           MOVE WS-CLS-CITY(WS-CLS-SUB)
+             TO CITYO(WS-CLS-SUB).
+           MOVE WS-CLS-STATE(WS-CLS-SUB)
+             TO STATEO(WS-CLS-SUB).
+      *
+      ******************************************************************
+      * ADD PROCEDURE DIVISION COPY STATEMENTS HERE
+       COPY CMFOPEN.
+      *
+       COPY CMFCLOSE.
+      *
+      ******************************************************************
+      *
+       8600-CMF-STARTBR.
+      *
+           PERFORM 8100-CMF-OPEN.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'STARTBR FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS STARTBR FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               STARTBR FILE  (WS-CMF-FILE-NAME-CNST)
+                       RIDFLD(WS-BROWSE-KEY)
+                       RESP  (WS-RESPONSE-CODE)
+                       RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+       8700-CMF-READPREV.
+      *
+           EXEC CICS
+               READPREV FILE  (WS-CMF-FILE-NAME-CNST)
+                        INTO  (WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-BROWSE-KEY)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CM-CUSTOMER-NUMBER = WS-CA-TOP-KEY
+                   EXEC CICS
+                       READPREV FILE  (WS-CMF-FILE-NAME-CNST)
+                                INTO  (WS-CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-BROWSE-KEY)
+                                RESP  (WS-RESPONSE-CODE)
+                                RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+               END-IF
+           END-IF.
+      *
+       8800-CMF-READNEXT.
+      *
+           EXEC CICS
+               READNEXT FILE  (WS-CMF-FILE-NAME-CNST)
+                        INTO  (WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-BROWSE-KEY)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CM-CUSTOMER-NUMBER = WS-CA-BOTTOM-KEY
+                   EXEC CICS
+                       READNEXT FILE  (WS-CMF-FILE-NAME-CNST)
+                                INTO  (WS-CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-BROWSE-KEY)
+                                RESP  (WS-RESPONSE-CODE)
+                                RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+               END-IF
+           END-IF.
+      *
+       8900-CMF-ENDBR.
+      *
+           EXEC CICS
+               ENDBR FILE  (WS-CMF-FILE-NAME-CNST)
+                     RESP  (WS-RESPONSE-CODE)
+                     RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+      ******************************************************************
+      *
+       COPY RESPTEXT.
+      *
+       COPY TERMMSG.
+      *
+       COPY HDLABEND.
