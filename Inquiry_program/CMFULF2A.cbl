@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMFULF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: VSAM customer master unload/backup program
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMF-FILE ASSIGN TO OUTFILE
+               RECORD KEY IS CMF-FILE-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT CMF-BACKUP ASSIGN TO BKUPFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMF-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-FILE-RECORD.
+       01 CMF-FILE-RECORD.
+           05 CMF-FILE-KEY.
+               10 CMF-FILE-NUMBER           PIC X(6).
+           05 FILLER                        PIC X(154).
+
+       FD CMF-BACKUP
+           RECORDING MODE IS F
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-BACKUP-RECORD.
+       01 CMF-BACKUP-RECORD.
+           05 CMF-BACKUP-KEY.
+               10 CMF-BACKUP-NUMBER         PIC X(6).
+           05 FILLER                        PIC X(154).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                VALUE '00'.
+           88  WS-INFILE-EOF                    VALUE '10'.
+       01 WS-OUTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-OUTFILE-SUCCESS               VALUE '00'.
+       01 WS-EOF-SW-IN                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                     VALUE 'N'.
+           88  WS-EOF-IN-YES                    VALUE 'Y'.
+       01 WS-NBR                            PIC 9      VALUE 0.
+      *
+       01 WS-COUNTERS.
+           05 WS-BACKUP-COUNT               PIC 9(07)  VALUE 0.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-OUTFILE-SW.
+      *
+           OPEN INPUT CMF-FILE.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMF-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMF-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT CMF-BACKUP.
+           IF WS-OUTFILE-SUCCESS
+               DISPLAY "CMF-BACKUP OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+               DISPLAY "CMF-BACKUP OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "1ST READ CMF-FILE-RECORD=" CMF-FILE-RECORD
+               PERFORM 100-UNLOAD-PARA
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN CMF-FILE"
+           END-IF.
+      *
+           CLOSE CMF-FILE
+                 CMF-BACKUP.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+           STOP RUN.
+      *
+       100-UNLOAD-PARA.
+      *
+           WRITE CMF-BACKUP-RECORD FROM CMF-FILE-RECORD.
+           ADD 1 TO WS-BACKUP-COUNT.
+           DISPLAY "WRITE TO CMF-BACKUP".
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "NTH READ CMF-FILE-RECORD=" CMF-FILE-RECORD
+           ELSE
+               DISPLAY "EOF CMF-FILE"
+           END-IF.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "PROGRAM COMPLETED OK".
+           DISPLAY "RECORDS BACKED UP=" WS-BACKUP-COUNT.
+      *
