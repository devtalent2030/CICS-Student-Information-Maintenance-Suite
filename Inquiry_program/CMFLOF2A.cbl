@@ -18,25 +18,64 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT CMF-REJECT ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJFILE-SW.
+
+           SELECT CMF-RESTART ASSIGN TO RESTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTFILE-SW.
       *
        DATA DIVISION.
        FILE SECTION.
        FD CMF-INPUT
            RECORDING MODE IS F
-           RECORD CONTAINS 118 CHARACTERS
+           RECORD CONTAINS 160 CHARACTERS
            DATA RECORD IS CMF-INPUT-RECORD.
        01 CMF-INPUT-RECORD.
            05 CMF-INPUT-KEY.
                10 CMF-INPUT-NUMBER          PIC X(6).
-           05 FILLER                        PIC X(112).
+           05 CMF-INPUT-LAST-NAME           PIC X(20).
+           05 CMF-INPUT-FIRST-NAME          PIC X(15).
+           05 CMF-INPUT-ADDRESS             PIC X(25).
+           05 CMF-INPUT-CITY                PIC X(15).
+           05 CMF-INPUT-STATE               PIC X(02).
+           05 CMF-INPUT-ZIP-CODE            PIC X(09).
+           05 CMF-INPUT-PHONE               PIC X(10).
+           05 CMF-INPUT-EMAIL               PIC X(40).
+           05 CMF-INPUT-LAST-CHG-USERID     PIC X(03).
+           05 CMF-INPUT-LAST-CHG-DATE       PIC X(08).
+           05 CMF-INPUT-LAST-CHG-TIME       PIC X(06).
+           05 CMF-INPUT-STATUS              PIC X(01).
 
        FD CMF-FILE
-           RECORD CONTAINS 118 CHARACTERS
+           RECORD CONTAINS 160 CHARACTERS
            DATA RECORD IS CMF-FILE-RECORD.
        01 CMF-FILE-RECORD.
            05 CMF-FILE-KEY.
                10 CMF-FILE-NUMBER           PIC X(6).
-           05 FILLER                        PIC X(112).
+           05 FILLER                        PIC X(154).
+
+       FD CMF-REJECT
+           RECORDING MODE IS F
+           RECORD CONTAINS 210 CHARACTERS
+           DATA RECORD IS CMF-REJECT-RECORD.
+       01 CMF-REJECT-RECORD.
+           05 CMF-REJECT-INPUT-DATA         PIC X(160).
+           05 FILLER                        PIC X(02).
+           05 CMF-REJECT-REASON-CODE        PIC X(04).
+           05 FILLER                        PIC X(02).
+           05 CMF-REJECT-REASON-TEXT        PIC X(40).
+           05 FILLER                        PIC X(02).
+
+       FD CMF-RESTART
+           RECORDING MODE IS F
+           RECORD CONTAINS 13 CHARACTERS
+           DATA RECORD IS CMF-RESTART-RECORD.
+       01 CMF-RESTART-RECORD.
+           05 CMF-RESTART-KEY               PIC X(06).
+           05 CMF-RESTART-COUNT             PIC 9(07).
       *
        WORKING-STORAGE SECTION.
        01 WS-INFILE-SW                      PIC X(02)  VALUE SPACES.
@@ -46,6 +85,10 @@
            88  WS-OUTFILE-SUCCESS               VALUE '00'.
            88  WS-OUTFILE-IOERROR               VALUE '37'.
            88  WS-OUTFILE-EOF                   VALUE '10'.
+       01 WS-REJFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-REJFILE-SUCCESS               VALUE '00'.
+       01 WS-RESTFILE-SW                    PIC X(02)  VALUE SPACES.
+           88  WS-RESTFILE-SUCCESS              VALUE '00'.
        01 WS-CMF-REC                        PIC X(118).
        01 WS-EOF-SW-IN                      PIC X(01)  VALUE 'N'.
            88  WS-EOF-IN-NO                     VALUE 'N'.
@@ -53,7 +96,30 @@
        01 WS-EOF-SW-OUT                     PIC X(01)  VALUE 'N'.
            88  WS-EOF-OUT-NO                    VALUE 'N'.
            88  WS-EOF-OUT-YES                   VALUE 'Y'.
+       01 WS-EOF-SW-REST                    PIC X(01)  VALUE 'N'.
+           88  WS-EOF-REST-NO                   VALUE 'N'.
+           88  WS-EOF-REST-YES                  VALUE 'Y'.
        01 WS-NBR                            PIC 9      VALUE 0.
+      *
+       01 WS-RESTART-SW                     PIC X(01)  VALUE 'N'.
+           88  WS-RESTART-YES                   VALUE 'Y'.
+           88  WS-RESTART-NO                    VALUE 'N'.
+       01 WS-RESTART-KEY                    PIC X(06)  VALUE SPACES.
+       01 WS-CHECKPOINT-INTERVAL            PIC 9(05)  VALUE 00100.
+       01 WS-RECS-SINCE-CHECKPOINT          PIC 9(05)  VALUE 0.
+      *
+       01 WS-RECORD-VALID-SW                PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID                  VALUE 'Y'.
+           88  WS-RECORD-INVALID                 VALUE 'N'.
+      *
+       01 WS-REJECT-REASON.
+           05 WS-REJECT-REASON-CODE         PIC X(04)  VALUE SPACES.
+           05 WS-REJECT-REASON-TEXT         PIC X(40)  VALUE SPACES.
+      *
+       01 WS-COUNTERS.
+           05 WS-LOADED-COUNT               PIC 9(07)  VALUE 0.
+           05 WS-REJECTED-COUNT             PIC 9(07)  VALUE 0.
+           05 WS-INPUT-COUNT                PIC 9(07)  VALUE 0.
       *
        PROCEDURE DIVISION.
        000-MAIN-PARA.
@@ -70,7 +136,13 @@
                PERFORM 800-PROGRAM-FAILED
            END-IF.
       *
-           OPEN OUTPUT CMF-FILE.
+           PERFORM 050-CHECK-FOR-RESTART.
+      *
+           IF WS-RESTART-YES
+               OPEN EXTEND CMF-FILE
+           ELSE
+               OPEN OUTPUT CMF-FILE
+           END-IF.
            IF WS-OUTFILE-SUCCESS
                DISPLAY "CMF-FILE OPEN SUCCESSFUL"
            ELSE IF WS-OUTFILE-IOERROR
@@ -85,28 +157,114 @@
                DISPLAY "CMF-FILE OPENING ERROR"
                PERFORM 800-PROGRAM-FAILED
            END-IF.
+      *
+           IF WS-RESTART-YES
+               OPEN EXTEND CMF-REJECT
+           ELSE
+               OPEN OUTPUT CMF-REJECT
+           END-IF.
+           IF WS-REJFILE-SUCCESS
+               DISPLAY "CMF-REJECT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-REJFILE-SW=" WS-REJFILE-SW
+               DISPLAY "CMF-REJECT OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
       *
            READ CMF-INPUT
                AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-RESTART-YES AND WS-EOF-IN-NO
+               PERFORM 070-SKIP-PROCESSED-RECORD
+                   UNTIL WS-EOF-IN-YES
+                      OR CMF-INPUT-NUMBER > WS-RESTART-KEY
+           END-IF.
       *
            IF WS-EOF-IN-NO THEN
                DISPLAY "1ST READ CMF-INPUT-RECORD=" CMF-INPUT-RECORD
       *
                PERFORM 100-LOAD-PARA
                    UNTIL WS-EOF-IN-YES
+           ELSE IF WS-RESTART-YES
+               DISPLAY "RESTART FOUND NO REMAINING RECORDS TO LOAD"
            ELSE
                DISPLAY "NO DATA IN CMF-INPUT"
                PERFORM 800-PROGRAM-FAILED
            END-IF.
+      *
+           CLOSE CMF-INPUT
+                 CMF-FILE
+                 CMF-REJECT
+                 CMF-RESTART.
+      *
+           PERFORM 180-CLEAR-RESTART-FILE.
       *
            PERFORM 900-COMPLETED-OK.
       *
            STOP RUN.
+      *
+       050-CHECK-FOR-RESTART.
+      *
+           OPEN INPUT CMF-RESTART.
+           IF WS-RESTFILE-SUCCESS
+               READ CMF-RESTART
+                   AT END MOVE 'Y' TO WS-EOF-SW-REST
+               END-READ
+               PERFORM 055-READ-RESTART-RECORD
+                   UNTIL WS-EOF-REST-YES
+               CLOSE CMF-RESTART
+               IF WS-RESTART-KEY NOT = SPACES
+                   MOVE 'Y' TO WS-RESTART-SW
+                   DISPLAY "RESTARTING LOAD - LAST KEY PROCESSED="
+                           WS-RESTART-KEY
+               END-IF
+           ELSE
+               DISPLAY "NO RESTART DATA FOUND - STARTING FRESH LOAD"
+           END-IF.
+      *
+           OPEN OUTPUT CMF-RESTART.
+           IF WS-RESTFILE-SUCCESS
+               DISPLAY "CMF-RESTART OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-RESTFILE-SW=" WS-RESTFILE-SW
+               DISPLAY "CMF-RESTART OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           IF WS-RESTART-YES
+               MOVE WS-RESTART-KEY          TO CMF-RESTART-KEY
+               MOVE WS-INPUT-COUNT          TO CMF-RESTART-COUNT
+               WRITE CMF-RESTART-RECORD
+           END-IF.
+      *
+       055-READ-RESTART-RECORD.
+      *
+           MOVE CMF-RESTART-KEY             TO WS-RESTART-KEY.
+           READ CMF-RESTART
+               AT END MOVE 'Y' TO WS-EOF-SW-REST.
+      *
+       070-SKIP-PROCESSED-RECORD.
+      *
+           DISPLAY "SKIPPING ALREADY-LOADED CMF-INPUT-NUMBER="
+                   CMF-INPUT-NUMBER.
+           READ CMF-INPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
       *
        100-LOAD-PARA.
       *
-           WRITE CMF-FILE-RECORD FROM CMF-INPUT-RECORD.
-           DISPLAY "WRITE TO CMF-FILE".
+           ADD 1 TO WS-INPUT-COUNT.
+           PERFORM 150-EDIT-INPUT-RECORD.
+      *
+           IF WS-RECORD-VALID
+               WRITE CMF-FILE-RECORD FROM CMF-INPUT-RECORD
+               ADD 1 TO WS-LOADED-COUNT
+               DISPLAY "WRITE TO CMF-FILE"
+           ELSE
+               PERFORM 160-WRITE-REJECT-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+      *
+           PERFORM 165-CHECK-CHECKPOINT.
       *
            READ CMF-INPUT
                AT END MOVE 'Y' TO WS-EOF-SW-IN.
@@ -116,6 +274,66 @@
            ELSE
                DISPLAY "EOF CMF-INPUT"
            END-IF.
+      *
+       165-CHECK-CHECKPOINT.
+      *
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               MOVE CMF-INPUT-NUMBER        TO CMF-RESTART-KEY
+               MOVE WS-INPUT-COUNT          TO CMF-RESTART-COUNT
+               WRITE CMF-RESTART-RECORD
+               DISPLAY "CHECKPOINT AT CMF-INPUT-NUMBER="
+                       CMF-INPUT-NUMBER
+               MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+      *
+       150-EDIT-INPUT-RECORD.
+      *
+           MOVE 'Y'                         TO WS-RECORD-VALID-SW.
+           MOVE SPACES                      TO WS-REJECT-REASON.
+      *
+           IF CMF-INPUT-STATUS = SPACE
+               MOVE 'A'                     TO CMF-INPUT-STATUS
+           END-IF.
+      *
+           IF CMF-INPUT-NUMBER IS NOT NUMERIC
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R001'                  TO WS-REJECT-REASON-CODE
+               MOVE 'CUSTOMER NUMBER IS NOT NUMERIC'
+                                             TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-INPUT-LAST-NAME = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R002'                  TO WS-REJECT-REASON-CODE
+               MOVE 'LAST NAME IS MISSING'  TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-INPUT-FIRST-NAME = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R003'                  TO WS-REJECT-REASON-CODE
+               MOVE 'FIRST NAME IS MISSING' TO WS-REJECT-REASON-TEXT
+           END-IF.
+      *
+       160-WRITE-REJECT-RECORD.
+      *
+           MOVE CMF-INPUT-RECORD            TO CMF-REJECT-INPUT-DATA.
+           MOVE WS-REJECT-REASON-CODE       TO CMF-REJECT-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT       TO CMF-REJECT-REASON-TEXT.
+      *
+           WRITE CMF-REJECT-RECORD.
+           DISPLAY "REJECTED CMF-INPUT-NUMBER=" CMF-INPUT-NUMBER
+                   " REASON=" WS-REJECT-REASON-CODE
+                   " " WS-REJECT-REASON-TEXT.
+      *
+       180-CLEAR-RESTART-FILE.
+      *
+           OPEN OUTPUT CMF-RESTART.
+           IF WS-RESTFILE-SUCCESS
+               DISPLAY "CMF-RESTART OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-RESTFILE-SW=" WS-RESTFILE-SW
+               DISPLAY "CMF-RESTART OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           CLOSE CMF-RESTART.
       *
        800-PROGRAM-FAILED.
            DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
@@ -124,4 +342,7 @@
       *
        900-COMPLETED-OK.
            DISPLAY "PROGRAM COMPLETED OK".
-      *
\ No newline at end of file
+           DISPLAY "RECORDS READ    =" WS-INPUT-COUNT.
+           DISPLAY "RECORDS LOADED  =" WS-LOADED-COUNT.
+           DISPLAY "RECORDS REJECTED=" WS-REJECTED-COUNT.
+      *
