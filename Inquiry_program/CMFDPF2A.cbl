@@ -0,0 +1,294 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMFDPF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: Scans CMFF2A for customers that share the
+      *                     same last name, first name and ZIP code
+      *                     under different customer numbers, and
+      *                     prints them as possible duplicates so they
+      *                     can be merged or corrected.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMF-FILE ASSIGN TO OUTFILE
+               RECORD KEY IS CMF-FILE-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMF-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-FILE-RECORD.
+       01 CMF-FILE-RECORD.
+           05 CMF-FILE-KEY.
+               10 CMF-FILE-NUMBER           PIC X(6).
+           05 FILLER                        PIC X(154).
+
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-RECORD.
+       01 PRINT-RECORD                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY CMFWSREC.
+      *
+       01 WS-INFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                VALUE '00'.
+           88  WS-INFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS               VALUE '00'.
+       01 WS-EOF-SW-IN                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                     VALUE 'N'.
+           88  WS-EOF-IN-YES                    VALUE 'Y'.
+       01 WS-NBR                            PIC 9      VALUE 0.
+      *
+       01 WS-CURRENT-DATE                   PIC 9(06)  VALUE 0.
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YY                  PIC 99.
+           05 WS-REPORT-MM                  PIC 99.
+           05 WS-REPORT-DD                  PIC 99.
+      *
+       01 WS-PAGE-NBR                       PIC 9(05)  VALUE 0.
+       01 WS-LINE-COUNT                     PIC 9(03)  VALUE 99.
+       01 WS-LINES-PER-PAGE                 PIC 9(03)  VALUE 060.
+      *
+       01 WS-COUNTERS.
+           05 WS-CUSTOMER-COUNT             PIC 9(07)  VALUE 0.
+           05 WS-DUPLICATE-COUNT            PIC 9(07)  VALUE 0.
+      *
+      * TABLE OF CUSTOMERS BUILT ON THE FIRST PASS OF CMFF2A AND THEN
+      * COMPARED ENTRY-AGAINST-ENTRY ON THE SECOND PASS TO SPOT LIKELY
+      * DUPLICATES - SIZED GENEROUSLY FOR THIS SHOP'S CUSTOMER VOLUME.
+      *
+       01 WS-DP-MAX-TABLE                   PIC 9(05)  VALUE 09999.
+       01 WS-DP-TABLE-COUNT                 PIC 9(05)  COMP VALUE 0.
+       01 WS-DP-SUB1                        PIC 9(05)  COMP VALUE 0.
+       01 WS-DP-SUB2                        PIC 9(05)  COMP VALUE 0.
+       01 WS-DP-TABLE-FULL-SW               PIC X(01)  VALUE 'N'.
+           88  WS-DP-TABLE-FULL                 VALUE 'Y'.
+      *
+       01 WS-DUP-CUSTOMER-TABLE.
+           05 WS-DUP-ENTRY                  OCCURS 9999 TIMES.
+               10 WS-DUP-CUSTOMER-NUMBER    PIC X(06).
+               10 WS-DUP-LAST-NAME          PIC X(20).
+               10 WS-DUP-FIRST-NAME         PIC X(15).
+               10 WS-DUP-ZIP-CODE           PIC X(09).
+      *
+       01 WS-HEADING-LINE-1.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(40)
+               VALUE "DUPLICATE CUSTOMER EXCEPTION REPORT".
+           05 FILLER                        PIC X(05)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "PAGE ".
+           05 WS-HL1-PAGE-NBR               PIC ZZZZ9.
+      *
+       01 WS-HEADING-LINE-2.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "DATE ".
+           05 WS-HL2-MM                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-DD                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-YY                     PIC 99.
+      *
+       01 WS-HEADING-LINE-3.
+           05 FILLER                   PIC X(08) VALUE "CUST NO ".
+           05 FILLER                   PIC X(08) VALUE "CUST NO ".
+           05 FILLER                   PIC X(21) VALUE "LAST NAME".
+           05 FILLER                   PIC X(16) VALUE "FIRST NAME".
+           05 FILLER                   PIC X(09) VALUE "ZIP CODE".
+      *
+       01 WS-DETAIL-LINE.
+           05 WS-DL-CUSTOMER-NUMBER-1       PIC X(06).
+           05 FILLER                        PIC X(02)  VALUE SPACES.
+           05 WS-DL-CUSTOMER-NUMBER-2       PIC X(06).
+           05 FILLER                        PIC X(02)  VALUE SPACES.
+           05 WS-DL-LAST-NAME               PIC X(20).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-FIRST-NAME              PIC X(15).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-ZIP-CODE                PIC X(09).
+      *
+       01 WS-TOTAL-LINE-1.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "CUSTOMERS SCANNED = ".
+           05 WS-TL1-CUSTOMER-COUNT         PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-2.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "POSSIBLE DUPS FOUND=".
+           05 WS-TL2-DUPLICATE-COUNT        PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-PRTFILE-SW.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+      *
+           OPEN INPUT CMF-FILE.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMF-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMF-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           PERFORM 100-LOAD-CUSTOMER-TABLE
+               UNTIL WS-EOF-IN-YES.
+      *
+           PERFORM 300-SCAN-FOR-DUPLICATES.
+      *
+           PERFORM 700-PRINT-TOTAL-LINES.
+      *
+           CLOSE CMF-FILE
+                 PRINT-FILE.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+           STOP RUN.
+      *
+       100-LOAD-CUSTOMER-TABLE.
+      *
+           MOVE CMF-FILE-RECORD          TO WS-CUSTOMER-MASTER-RECORD.
+           ADD 1                          TO WS-CUSTOMER-COUNT.
+      *
+           IF WS-DP-TABLE-COUNT < WS-DP-MAX-TABLE
+               ADD 1                         TO WS-DP-TABLE-COUNT
+               MOVE WS-CM-CUSTOMER-NUMBER    TO
+                   WS-DUP-CUSTOMER-NUMBER(WS-DP-TABLE-COUNT)
+               MOVE WS-CM-LAST-NAME          TO
+                   WS-DUP-LAST-NAME(WS-DP-TABLE-COUNT)
+               MOVE WS-CM-FIRST-NAME         TO
+                   WS-DUP-FIRST-NAME(WS-DP-TABLE-COUNT)
+               MOVE WS-CM-ZIP-CODE           TO
+                   WS-DUP-ZIP-CODE(WS-DP-TABLE-COUNT)
+           ELSE
+               IF NOT WS-DP-TABLE-FULL
+                   DISPLAY "CMFDPF2A: CUSTOMER TABLE FULL AT "
+                           WS-DP-MAX-TABLE
+                           " - REMAINING RECORDS NOT SCANNED"
+                   MOVE 'Y'                  TO WS-DP-TABLE-FULL-SW
+               END-IF
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+       300-SCAN-FOR-DUPLICATES.
+      *
+           MOVE 1 TO WS-DP-SUB1.
+      *
+           PERFORM 310-SCAN-OUTER-ENTRY
+               UNTIL WS-DP-SUB1 >= WS-DP-TABLE-COUNT.
+      *
+       310-SCAN-OUTER-ENTRY.
+      *
+           COMPUTE WS-DP-SUB2 = WS-DP-SUB1 + 1.
+      *
+           PERFORM 320-SCAN-INNER-ENTRY
+               UNTIL WS-DP-SUB2 > WS-DP-TABLE-COUNT.
+      *
+           ADD 1 TO WS-DP-SUB1.
+      *
+       320-SCAN-INNER-ENTRY.
+      *
+           IF      WS-DUP-LAST-NAME(WS-DP-SUB1)  NOT = SPACES
+               AND WS-DUP-LAST-NAME(WS-DP-SUB1)  =
+                   WS-DUP-LAST-NAME(WS-DP-SUB2)
+               AND WS-DUP-FIRST-NAME(WS-DP-SUB1) =
+                   WS-DUP-FIRST-NAME(WS-DP-SUB2)
+               AND WS-DUP-ZIP-CODE(WS-DP-SUB1)   =
+                   WS-DUP-ZIP-CODE(WS-DP-SUB2)
+               PERFORM 350-PRINT-DUPLICATE-LINE
+           END-IF.
+      *
+           ADD 1 TO WS-DP-SUB2.
+      *
+       350-PRINT-DUPLICATE-LINE.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE WS-DUP-CUSTOMER-NUMBER(WS-DP-SUB1)
+                                             TO WS-DL-CUSTOMER-NUMBER-1.
+           MOVE WS-DUP-CUSTOMER-NUMBER(WS-DP-SUB2)
+                                             TO WS-DL-CUSTOMER-NUMBER-2.
+           MOVE WS-DUP-LAST-NAME(WS-DP-SUB1) TO WS-DL-LAST-NAME.
+           MOVE WS-DUP-FIRST-NAME(WS-DP-SUB1) TO WS-DL-FIRST-NAME.
+           MOVE WS-DUP-ZIP-CODE(WS-DP-SUB1)  TO WS-DL-ZIP-CODE.
+      *
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DUPLICATE-COUNT.
+      *
+       600-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR                 TO WS-HL1-PAGE-NBR.
+           MOVE WS-REPORT-MM                TO WS-HL2-MM.
+           MOVE WS-REPORT-DD                TO WS-HL2-DD.
+           MOVE WS-REPORT-YY                TO WS-HL2-YY.
+      *
+           IF WS-PAGE-NBR > 1
+               WRITE PRINT-RECORD FROM SPACES
+                   AFTER ADVANCING PAGE
+           END-IF.
+      *
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-1.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-2.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-3.
+           WRITE PRINT-RECORD FROM SPACES.
+      *
+           MOVE 0 TO WS-LINE-COUNT.
+      *
+       700-PRINT-TOTAL-LINES.
+      *
+           IF WS-DUPLICATE-COUNT = 0
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE WS-CUSTOMER-COUNT           TO WS-TL1-CUSTOMER-COUNT.
+           MOVE WS-DUPLICATE-COUNT          TO WS-TL2-DUPLICATE-COUNT.
+      *
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-1.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-2.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "PROGRAM COMPLETED OK".
+           DISPLAY "CUSTOMERS SCANNED  =" WS-CUSTOMER-COUNT.
+           DISPLAY "POSSIBLE DUPLICATES=" WS-DUPLICATE-COUNT.
+      *
