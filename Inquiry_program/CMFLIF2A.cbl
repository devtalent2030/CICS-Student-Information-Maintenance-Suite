@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMFLIF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: Prints a paginated customer master listing
+      *                     report from CMFF2A.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMF-FILE ASSIGN TO OUTFILE
+               RECORD KEY IS CMF-FILE-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMF-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-FILE-RECORD.
+       01 CMF-FILE-RECORD.
+           05 CMF-FILE-KEY.
+               10 CMF-FILE-NUMBER           PIC X(6).
+           05 FILLER                        PIC X(154).
+
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-RECORD.
+       01 PRINT-RECORD                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY CMFWSREC.
+      *
+       01 WS-INFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                VALUE '00'.
+           88  WS-INFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS               VALUE '00'.
+       01 WS-EOF-SW-IN                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                     VALUE 'N'.
+           88  WS-EOF-IN-YES                    VALUE 'Y'.
+       01 WS-NBR                            PIC 9      VALUE 0.
+      *
+       01 WS-CURRENT-DATE                   PIC 9(06)  VALUE 0.
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YY                  PIC 99.
+           05 WS-REPORT-MM                  PIC 99.
+           05 WS-REPORT-DD                  PIC 99.
+      *
+       01 WS-PAGE-NBR                       PIC 9(05)  VALUE 0.
+       01 WS-LINE-COUNT                     PIC 9(03)  VALUE 99.
+       01 WS-LINES-PER-PAGE                 PIC 9(03)  VALUE 060.
+      *
+       01 WS-COUNTERS.
+           05 WS-CUSTOMER-COUNT             PIC 9(07)  VALUE 0.
+      *
+       01 WS-HEADING-LINE-1.
+           05 FILLER                        PIC X(20)  VALUE SPACES.
+           05 FILLER                        PIC X(30)
+               VALUE "CUSTOMER MASTER LISTING REPORT".
+           05 FILLER                        PIC X(10)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "PAGE ".
+           05 WS-HL1-PAGE-NBR               PIC ZZZZ9.
+      *
+       01 WS-HEADING-LINE-2.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "DATE ".
+           05 WS-HL2-MM                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-DD                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-YY                     PIC 99.
+      *
+       01 WS-HEADING-LINE-3.
+           05 FILLER                   PIC X(08) VALUE "CUST NO ".
+           05 FILLER                   PIC X(21) VALUE "LAST NAME".
+           05 FILLER                   PIC X(16) VALUE "FIRST NAME".
+           05 FILLER                   PIC X(26) VALUE "ADDRESS".
+           05 FILLER                   PIC X(16) VALUE "CITY".
+           05 FILLER                   PIC X(03) VALUE "ST".
+           05 FILLER                   PIC X(09) VALUE "ZIP CODE".
+      *
+       01 WS-DETAIL-LINE.
+           05 WS-DL-CUSTOMER-NUMBER         PIC X(06).
+           05 FILLER                        PIC X(02)  VALUE SPACES.
+           05 WS-DL-LAST-NAME               PIC X(20).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-FIRST-NAME              PIC X(15).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-ADDRESS                 PIC X(25).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-CITY                    PIC X(15).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-STATE                   PIC X(02).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-ZIP-CODE                PIC X(09).
+      *
+       01 WS-TOTAL-LINE.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "TOTAL CUSTOMERS = ".
+           05 WS-TL-CUSTOMER-COUNT          PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-PRTFILE-SW.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+      *
+           OPEN INPUT CMF-FILE.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMF-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMF-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               PERFORM 100-PRINT-CUSTOMER-LINE
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN CMF-FILE"
+           END-IF.
+      *
+           PERFORM 170-PRINT-TOTAL-LINE.
+      *
+           CLOSE CMF-FILE
+                 PRINT-FILE.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+           STOP RUN.
+      *
+       100-PRINT-CUSTOMER-LINE.
+      *
+           MOVE CMF-FILE-RECORD          TO WS-CUSTOMER-MASTER-RECORD.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 150-PRINT-HEADINGS
+           END-IF.
+      *
+           MOVE WS-CM-CUSTOMER-NUMBER       TO WS-DL-CUSTOMER-NUMBER.
+           MOVE WS-CM-LAST-NAME             TO WS-DL-LAST-NAME.
+           MOVE WS-CM-FIRST-NAME            TO WS-DL-FIRST-NAME.
+           MOVE WS-CM-ADDRESS               TO WS-DL-ADDRESS.
+           MOVE WS-CM-CITY                  TO WS-DL-CITY.
+           MOVE WS-CM-STATE                 TO WS-DL-STATE.
+           MOVE WS-CM-ZIP-CODE              TO WS-DL-ZIP-CODE.
+      *
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-CUSTOMER-COUNT.
+      *
+           READ CMF-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+       150-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR                 TO WS-HL1-PAGE-NBR.
+           MOVE WS-REPORT-MM                TO WS-HL2-MM.
+           MOVE WS-REPORT-DD                TO WS-HL2-DD.
+           MOVE WS-REPORT-YY                TO WS-HL2-YY.
+      *
+           IF WS-PAGE-NBR > 1
+               WRITE PRINT-RECORD FROM SPACES
+                   AFTER ADVANCING PAGE
+           END-IF.
+      *
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-1.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-2.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-3.
+           WRITE PRINT-RECORD FROM SPACES.
+      *
+           MOVE 0 TO WS-LINE-COUNT.
+      *
+       170-PRINT-TOTAL-LINE.
+      *
+           MOVE WS-CUSTOMER-COUNT           TO WS-TL-CUSTOMER-COUNT.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "PROGRAM COMPLETED OK".
+           DISPLAY "CUSTOMERS LISTED=" WS-CUSTOMER-COUNT.
+      *
