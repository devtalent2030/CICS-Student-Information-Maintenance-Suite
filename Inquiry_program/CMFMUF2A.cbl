@@ -0,0 +1,539 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CMFMUF2A.
+       AUTHOR. TALENT NYOTA.
+       DATE-WRITTEN. 09-08-2026.
+      *PROGRAM DESCRIPTION: Batch mass-maintenance program. Applies a
+      *                     sequential file of add/change/delete
+      *                     transactions to CMFF2A using the same
+      *                     field edits as CMMNTF2A's online
+      *                     2200-EDIT-CUSTOMER-DATA, and prints a
+      *                     report of what was applied and what was
+      *                     rejected, and why.
+      *
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMF-TRANS ASSIGN TO TRANFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-SW.
+
+           SELECT CMF-FILE ASSIGN TO OUTFILE
+               RECORD KEY IS CMF-FILE-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMF-TRANS
+           RECORDING MODE IS F
+           RECORD CONTAINS 143 CHARACTERS
+           DATA RECORD IS CMF-TRANS-RECORD.
+       01 CMF-TRANS-RECORD.
+           05 CMF-TRANS-CODE                PIC X(01).
+           05 CMF-TRANS-KEY.
+               10 CMF-TRANS-NUMBER          PIC X(06).
+           05 CMF-TRANS-LAST-NAME           PIC X(20).
+           05 CMF-TRANS-FIRST-NAME          PIC X(15).
+           05 CMF-TRANS-ADDRESS             PIC X(25).
+           05 CMF-TRANS-CITY                PIC X(15).
+           05 CMF-TRANS-STATE               PIC X(02).
+           05 CMF-TRANS-ZIP-CODE            PIC X(09).
+           05 CMF-TRANS-PHONE               PIC X(10).
+           05 CMF-TRANS-EMAIL               PIC X(40).
+
+       FD CMF-FILE
+           RECORD CONTAINS 160 CHARACTERS
+           DATA RECORD IS CMF-FILE-RECORD.
+       01 CMF-FILE-RECORD.
+           05 CMF-FILE-KEY.
+               10 CMF-FILE-NUMBER           PIC X(6).
+           05 FILLER                        PIC X(154).
+
+       FD PRINT-FILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-RECORD.
+       01 PRINT-RECORD                      PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       COPY CMFWSREC.
+      *
+       01 WS-TRANFILE-SW                    PIC X(02)  VALUE SPACES.
+           88  WS-TRANFILE-SUCCESS              VALUE '00'.
+           88  WS-TRANFILE-EOF                  VALUE '10'.
+       01 WS-CMFFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS               VALUE '00'.
+           88  WS-CMFFILE-NOTFND                VALUE '23'.
+           88  WS-CMFFILE-DUPKEY                VALUE '22'.
+       01 WS-PRTFILE-SW                     PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS               VALUE '00'.
+       01 WS-EOF-SW-IN                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                     VALUE 'N'.
+           88  WS-EOF-IN-YES                    VALUE 'Y'.
+       01 WS-NBR                            PIC 9      VALUE 0.
+      *
+       01 WS-CURRENT-DATE                   PIC 9(06)  VALUE 0.
+       01 WS-REPORT-DATE.
+           05 WS-REPORT-YY                  PIC 99.
+           05 WS-REPORT-MM                  PIC 99.
+           05 WS-REPORT-DD                  PIC 99.
+       01 WS-CURRENT-TIME                   PIC 9(08)  VALUE 0.
+       01 WS-BATCH-CHG-DATE.
+           05 WS-BCD-MM                     PIC 99.
+           05 FILLER                        PIC X      VALUE '/'.
+           05 WS-BCD-DD                     PIC 99.
+           05 FILLER                        PIC X      VALUE '/'.
+           05 WS-BCD-YY                     PIC 99.
+      *
+       01 WS-PAGE-NBR                       PIC 9(05)  VALUE 0.
+       01 WS-LINE-COUNT                     PIC 9(03)  VALUE 99.
+       01 WS-LINES-PER-PAGE                 PIC 9(03)  VALUE 060.
+      *
+       01 WS-RECORD-VALID-SW                PIC X(01)  VALUE 'Y'.
+           88  WS-RECORD-VALID                  VALUE 'Y'.
+           88  WS-RECORD-INVALID                VALUE 'N'.
+      *
+       01 WS-REJECT-REASON.
+           05 WS-REJECT-REASON-CODE         PIC X(04)  VALUE SPACES.
+           05 WS-REJECT-REASON-TEXT         PIC X(40)  VALUE SPACES.
+      *
+       01 WS-ACTION-TEXT                    PIC X(06)  VALUE SPACES.
+       01 WS-STATUS-TEXT                    PIC X(08)  VALUE SPACES.
+      *
+       COPY CMSZTBL.
+      *
+       01 WS-COUNTERS.
+           05 WS-TRANS-COUNT                PIC 9(07)  VALUE 0.
+           05 WS-APPLIED-COUNT              PIC 9(07)  VALUE 0.
+           05 WS-REJECTED-COUNT             PIC 9(07)  VALUE 0.
+           05 WS-ADDED-COUNT                PIC 9(07)  VALUE 0.
+           05 WS-CHANGED-COUNT              PIC 9(07)  VALUE 0.
+           05 WS-DELETED-COUNT              PIC 9(07)  VALUE 0.
+      *
+       01 WS-HEADING-LINE-1.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(35)
+               VALUE "CUSTOMER MASTER MASS UPDATE REPORT".
+           05 FILLER                        PIC X(10)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "PAGE ".
+           05 WS-HL1-PAGE-NBR               PIC ZZZZ9.
+      *
+       01 WS-HEADING-LINE-2.
+           05 FILLER                        PIC X(15)  VALUE SPACES.
+           05 FILLER                        PIC X(05)  VALUE "DATE ".
+           05 WS-HL2-MM                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-DD                     PIC 99.
+           05 FILLER                        PIC X(01)  VALUE "/".
+           05 WS-HL2-YY                     PIC 99.
+      *
+       01 WS-HEADING-LINE-3.
+           05 FILLER                   PIC X(02) VALUE "T ".
+           05 FILLER                   PIC X(08) VALUE "CUST NO ".
+           05 FILLER                   PIC X(08) VALUE "ACTION  ".
+           05 FILLER                   PIC X(21) VALUE "LAST NAME".
+           05 FILLER                   PIC X(10) VALUE "STATUS".
+           05 FILLER                   PIC X(40) VALUE "REASON".
+      *
+       01 WS-DETAIL-LINE.
+           05 WS-DL-TRANS-CODE              PIC X(01).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-CUSTOMER-NUMBER         PIC X(06).
+           05 FILLER                        PIC X(02)  VALUE SPACES.
+           05 WS-DL-ACTION                  PIC X(06).
+           05 FILLER                        PIC X(02)  VALUE SPACES.
+           05 WS-DL-LAST-NAME               PIC X(20).
+           05 FILLER                        PIC X(01)  VALUE SPACES.
+           05 WS-DL-STATUS                  PIC X(08).
+           05 FILLER                        PIC X(02)  VALUE SPACES.
+           05 WS-DL-REASON                  PIC X(40).
+      *
+       01 WS-TOTAL-LINE-1.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "TRANSACTIONS READ = ".
+           05 WS-TL1-TRANS-COUNT            PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-2.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "TRANSACTIONS APPLD= ".
+           05 WS-TL2-APPLIED-COUNT          PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-3.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "TRANSACTIONS REJCT= ".
+           05 WS-TL3-REJECTED-COUNT         PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-4.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "  CUSTOMERS ADDED = ".
+           05 WS-TL4-ADDED-COUNT            PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-5.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "  CUSTOMERS CHGD  = ".
+           05 WS-TL5-CHANGED-COUNT          PIC ZZZ,ZZ9.
+       01 WS-TOTAL-LINE-6.
+           05 FILLER                        PIC X(19)  VALUE SPACES.
+           05 FILLER                        PIC X(20)
+               VALUE "  CUSTOMERS DELETD= ".
+           05 WS-TL6-DELETED-COUNT          PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-TRANFILE-SW
+                         WS-CMFFILE-SW
+                         WS-PRTFILE-SW.
+      *
+           ACCEPT WS-CURRENT-DATE FROM DATE.
+           MOVE WS-CURRENT-DATE TO WS-REPORT-DATE.
+      *
+           OPEN INPUT CMF-TRANS.
+           IF WS-TRANFILE-SUCCESS
+               DISPLAY "CMF-TRANS OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-TRANFILE-SW=" WS-TRANFILE-SW
+               DISPLAY "CMF-TRANS OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN I-O CMF-FILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CMF-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CMF-FILE OPEN ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPENING ERROR"
+               PERFORM 800-PROGRAM-FAILED
+           END-IF.
+      *
+           READ CMF-TRANS
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "1ST READ CMF-TRANS-RECORD=" CMF-TRANS-RECORD
+               PERFORM 100-PROCESS-TRANSACTION
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN CMF-TRANS"
+           END-IF.
+      *
+           PERFORM 700-PRINT-TOTAL-LINES.
+      *
+           CLOSE CMF-TRANS
+                 CMF-FILE
+                 PRINT-FILE.
+      *
+           PERFORM 900-COMPLETED-OK.
+      *
+           STOP RUN.
+      *
+       100-PROCESS-TRANSACTION.
+      *
+           ADD 1 TO WS-TRANS-COUNT.
+           PERFORM 150-EDIT-TRANSACTION.
+      *
+           IF WS-RECORD-VALID
+               EVALUATE TRUE
+                   WHEN CMF-TRANS-CODE = 'A'
+                       PERFORM 200-ADD-CUSTOMER
+                   WHEN CMF-TRANS-CODE = 'C'
+                       PERFORM 300-CHANGE-CUSTOMER
+                   WHEN CMF-TRANS-CODE = 'D'
+                       PERFORM 400-DELETE-CUSTOMER
+               END-EVALUATE
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+               ADD 1 TO WS-APPLIED-COUNT
+           ELSE
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+      *
+           PERFORM 500-PRINT-DETAIL-LINE.
+      *
+           READ CMF-TRANS
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "NTH READ CMF-TRANS-RECORD=" CMF-TRANS-RECORD
+           ELSE
+               DISPLAY "EOF CMF-TRANS"
+           END-IF.
+      *
+       150-EDIT-TRANSACTION.
+      *
+           MOVE 'Y'                         TO WS-RECORD-VALID-SW.
+           MOVE SPACES                      TO WS-REJECT-REASON.
+      *
+           IF CMF-TRANS-CODE NOT = 'A' AND 'C' AND 'D'
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R001'                  TO WS-REJECT-REASON-CODE
+               MOVE 'INVALID TRANSACTION CODE'
+                                             TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-NUMBER = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R002'                  TO WS-REJECT-REASON-CODE
+               MOVE 'CUSTOMER NUMBER IS MISSING'
+                                             TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-NUMBER IS NOT NUMERIC
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R003'                  TO WS-REJECT-REASON-CODE
+               MOVE 'CUSTOMER NUMBER IS NOT NUMERIC'
+                                             TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-CODE = 'A' OR 'C'
+               PERFORM 160-EDIT-TRANSACTION-FIELDS
+           END-IF.
+      *
+       160-EDIT-TRANSACTION-FIELDS.
+      *
+           IF CMF-TRANS-LAST-NAME = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R004'                  TO WS-REJECT-REASON-CODE
+               MOVE 'LAST NAME IS MISSING'  TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-FIRST-NAME = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R005'                  TO WS-REJECT-REASON-CODE
+               MOVE 'FIRST NAME IS MISSING' TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-ADDRESS = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R006'                  TO WS-REJECT-REASON-CODE
+               MOVE 'ADDRESS IS MISSING'    TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-CITY = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R007'                  TO WS-REJECT-REASON-CODE
+               MOVE 'CITY IS MISSING'       TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-STATE = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R008'                  TO WS-REJECT-REASON-CODE
+               MOVE 'STATE IS MISSING'      TO WS-REJECT-REASON-TEXT
+           ELSE IF CMF-TRANS-ZIP-CODE = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R009'                  TO WS-REJECT-REASON-CODE
+               MOVE 'ZIP CODE IS MISSING'   TO WS-REJECT-REASON-TEXT
+           ELSE
+               MOVE CMF-TRANS-STATE         TO WS-SZ-STATE-INPUT
+               MOVE CMF-TRANS-ZIP-CODE      TO WS-SZ-ZIP-INPUT
+               PERFORM 8700-VALIDATE-STATE-ZIP
+               IF NOT WS-SZ-STATE-VALID
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R016'              TO WS-REJECT-REASON-CODE
+                   MOVE 'STATE CODE IS NOT VALID'
+                                             TO WS-REJECT-REASON-TEXT
+               ELSE IF NOT WS-SZ-ZIP-VALID
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R017'              TO WS-REJECT-REASON-CODE
+                   MOVE 'ZIP CODE IS NOT VALID FOR THIS STATE'
+                                             TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+      *
+           IF WS-RECORD-VALID AND CMF-TRANS-PHONE = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R010'                  TO WS-REJECT-REASON-CODE
+               MOVE 'PHONE IS MISSING'      TO WS-REJECT-REASON-TEXT
+           ELSE IF WS-RECORD-VALID AND CMF-TRANS-EMAIL = SPACES
+               MOVE 'N'                     TO WS-RECORD-VALID-SW
+               MOVE 'R011'                  TO WS-REJECT-REASON-CODE
+               MOVE 'EMAIL IS MISSING'      TO WS-REJECT-REASON-TEXT
+           END-IF.
+      *
+       200-ADD-CUSTOMER.
+      *
+           MOVE CMF-TRANS-NUMBER            TO CMF-FILE-NUMBER.
+           READ CMF-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R012'              TO WS-REJECT-REASON-CODE
+                   MOVE 'CUSTOMER ALREADY EXISTS'
+                                             TO WS-REJECT-REASON-TEXT
+           END-READ.
+      *
+           IF WS-RECORD-VALID
+               PERFORM 250-BUILD-CUSTOMER-RECORD
+               SET WS-CM-STATUS-ACTIVE      TO TRUE
+               WRITE CMF-FILE-RECORD FROM WS-CUSTOMER-MASTER-RECORD
+               ADD 1 TO WS-ADDED-COUNT
+           END-IF.
+      *
+       250-BUILD-CUSTOMER-RECORD.
+      *
+           MOVE CMF-TRANS-NUMBER            TO WS-CM-CUSTOMER-NUMBER.
+           MOVE CMF-TRANS-LAST-NAME         TO WS-CM-LAST-NAME.
+           MOVE CMF-TRANS-FIRST-NAME        TO WS-CM-FIRST-NAME.
+           MOVE CMF-TRANS-ADDRESS           TO WS-CM-ADDRESS.
+           MOVE CMF-TRANS-CITY              TO WS-CM-CITY.
+           MOVE CMF-TRANS-STATE             TO WS-CM-STATE.
+           MOVE CMF-TRANS-ZIP-CODE          TO WS-CM-ZIP-CODE.
+           MOVE CMF-TRANS-PHONE             TO WS-CM-PHONE.
+           MOVE CMF-TRANS-EMAIL             TO WS-CM-EMAIL.
+      *
+           MOVE 'BAT'                       TO WS-CM-LAST-CHG-USERID.
+           MOVE WS-REPORT-MM                TO WS-BCD-MM.
+           MOVE WS-REPORT-DD                TO WS-BCD-DD.
+           MOVE WS-REPORT-YY                TO WS-BCD-YY.
+           MOVE WS-BATCH-CHG-DATE           TO WS-CM-LAST-CHG-DATE.
+           ACCEPT WS-CURRENT-TIME           FROM TIME.
+           MOVE WS-CURRENT-TIME(1:6)        TO WS-CM-LAST-CHG-TIME.
+      *
+       300-CHANGE-CUSTOMER.
+      *
+           MOVE CMF-TRANS-NUMBER            TO CMF-FILE-NUMBER.
+           READ CMF-FILE
+               INVALID KEY
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R013'              TO WS-REJECT-REASON-CODE
+                   MOVE 'CUSTOMER DOES NOT EXIST'
+                                             TO WS-REJECT-REASON-TEXT
+           END-READ.
+      *
+           IF WS-RECORD-VALID
+               MOVE CMF-FILE-RECORD         TO WS-CUSTOMER-MASTER-RECORD
+               IF WS-CM-STATUS-INACTIVE
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R014'              TO WS-REJECT-REASON-CODE
+                   MOVE 'CUSTOMER IS INACTIVE'
+                                             TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+               PERFORM 250-BUILD-CUSTOMER-RECORD
+               REWRITE CMF-FILE-RECORD FROM WS-CUSTOMER-MASTER-RECORD
+               ADD 1 TO WS-CHANGED-COUNT
+           END-IF.
+      *
+       400-DELETE-CUSTOMER.
+      *
+           MOVE CMF-TRANS-NUMBER            TO CMF-FILE-NUMBER.
+           READ CMF-FILE
+               INVALID KEY
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R013'              TO WS-REJECT-REASON-CODE
+                   MOVE 'CUSTOMER DOES NOT EXIST'
+                                             TO WS-REJECT-REASON-TEXT
+           END-READ.
+      *
+           IF WS-RECORD-VALID
+               MOVE CMF-FILE-RECORD         TO WS-CUSTOMER-MASTER-RECORD
+               IF WS-CM-STATUS-INACTIVE
+                   MOVE 'N'                 TO WS-RECORD-VALID-SW
+                   MOVE 'R015'              TO WS-REJECT-REASON-CODE
+                   MOVE 'CUSTOMER IS ALREADY INACTIVE'
+                                             TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+      *
+           IF WS-RECORD-VALID
+               SET WS-CM-STATUS-INACTIVE    TO TRUE
+               MOVE 'BAT'                   TO WS-CM-LAST-CHG-USERID
+               MOVE WS-REPORT-MM            TO WS-BCD-MM
+               MOVE WS-REPORT-DD            TO WS-BCD-DD
+               MOVE WS-REPORT-YY            TO WS-BCD-YY
+               MOVE WS-BATCH-CHG-DATE       TO WS-CM-LAST-CHG-DATE
+               ACCEPT WS-CURRENT-TIME       FROM TIME
+               MOVE WS-CURRENT-TIME(1:6)    TO WS-CM-LAST-CHG-TIME
+               REWRITE CMF-FILE-RECORD FROM WS-CUSTOMER-MASTER-RECORD
+               ADD 1 TO WS-DELETED-COUNT
+           END-IF.
+      *
+       500-PRINT-DETAIL-LINE.
+      *
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 600-PRINT-HEADINGS
+           END-IF.
+      *
+           EVALUATE TRUE
+               WHEN CMF-TRANS-CODE = 'A'
+                   MOVE 'ADD   '             TO WS-DL-ACTION
+               WHEN CMF-TRANS-CODE = 'C'
+                   MOVE 'CHANGE'             TO WS-DL-ACTION
+               WHEN CMF-TRANS-CODE = 'D'
+                   MOVE 'DELETE'             TO WS-DL-ACTION
+               WHEN OTHER
+                   MOVE '??????'             TO WS-DL-ACTION
+           END-EVALUATE.
+      *
+           IF WS-RECORD-VALID
+               MOVE 'APPLIED '               TO WS-DL-STATUS
+               MOVE SPACES                   TO WS-DL-REASON
+           ELSE
+               MOVE 'REJECTED'               TO WS-DL-STATUS
+               MOVE WS-REJECT-REASON-TEXT    TO WS-DL-REASON
+           END-IF.
+      *
+           MOVE CMF-TRANS-CODE              TO WS-DL-TRANS-CODE.
+           MOVE CMF-TRANS-NUMBER            TO WS-DL-CUSTOMER-NUMBER.
+           MOVE CMF-TRANS-LAST-NAME         TO WS-DL-LAST-NAME.
+      *
+           WRITE PRINT-RECORD FROM WS-DETAIL-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       600-PRINT-HEADINGS.
+      *
+           ADD 1 TO WS-PAGE-NBR.
+           MOVE WS-PAGE-NBR                 TO WS-HL1-PAGE-NBR.
+           MOVE WS-REPORT-MM                TO WS-HL2-MM.
+           MOVE WS-REPORT-DD                TO WS-HL2-DD.
+           MOVE WS-REPORT-YY                TO WS-HL2-YY.
+      *
+           IF WS-PAGE-NBR > 1
+               WRITE PRINT-RECORD FROM SPACES
+                   AFTER ADVANCING PAGE
+           END-IF.
+      *
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-1.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-2.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-HEADING-LINE-3.
+           WRITE PRINT-RECORD FROM SPACES.
+      *
+           MOVE 0 TO WS-LINE-COUNT.
+      *
+       700-PRINT-TOTAL-LINES.
+      *
+           MOVE WS-TRANS-COUNT              TO WS-TL1-TRANS-COUNT.
+           MOVE WS-APPLIED-COUNT            TO WS-TL2-APPLIED-COUNT.
+           MOVE WS-REJECTED-COUNT           TO WS-TL3-REJECTED-COUNT.
+           MOVE WS-ADDED-COUNT              TO WS-TL4-ADDED-COUNT.
+           MOVE WS-CHANGED-COUNT            TO WS-TL5-CHANGED-COUNT.
+           MOVE WS-DELETED-COUNT            TO WS-TL6-DELETED-COUNT.
+      *
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-1.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-2.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-3.
+           WRITE PRINT-RECORD FROM SPACES.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-4.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-5.
+           WRITE PRINT-RECORD FROM WS-TOTAL-LINE-6.
+      *
+       800-PROGRAM-FAILED.
+           DISPLAY "PROGRAM TERMINATED WITH DIVIDE BY ZERO!".
+           DISPLAY "CHECK ERROR MESSAGES IN SYSOUT PART OF JOB SUMMARY".
+           COMPUTE WS-NBR = WS-NBR / WS-NBR.
+      *
+       900-COMPLETED-OK.
+           DISPLAY "PROGRAM COMPLETED OK".
+           DISPLAY "TRANSACTIONS READ   =" WS-TRANS-COUNT.
+           DISPLAY "TRANSACTIONS APPLIED=" WS-APPLIED-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED=" WS-REJECTED-COUNT.
+      *
+       COPY CMSZVAL.
