@@ -11,7 +11,8 @@
       *
        WORKING-STORAGE SECTION.
       *
-       01 WS-COMMUNICATION-AREA             PIC X VALUE SPACES.
+       01 WS-COMMUNICATION-AREA.
+           05 WS-CA-BROWSE-KEY               PIC X(06) VALUE SPACES.
       *
        01 WS-CNSTS.
            05 WS-TRUE-CNST                  PIC X VALUE 'Y'.
@@ -29,6 +30,7 @@
       *
        01 WS-FILE-CNSTS.
            05 WS-CMF-FILE-NAME-CNST         PIC X(08) VALUE 'CMFF2A  '.
+           05 WS-CMF-LNAME-NAME-CNST        PIC X(08) VALUE 'CMFLNDX '.
       *
        01 WS-FLAGS.
            05 WS-VALID-DATA-FLAG            PIC X VALUE 'Y'.
@@ -41,6 +43,8 @@
        01 WS-RESPONSE-CODES.
            05 WS-RESPONSE-CODE              PIC S9(8)  COMP VALUE 0.
            05 WS-RESPONSE-CODE2             PIC S9(8)  COMP VALUE 0.
+      *
+       01 WS-BROWSE-KEY                     PIC X(06) VALUE SPACES.
       *
        01 WS-END-OF-SESSION-MESSAGE         PIC X(13)
            VALUE 'Session ended'.
@@ -64,12 +68,32 @@
                    VALUE 'That customer does not exist.          '.
                10 FILLER                    PIC X(39)
                    VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-NO-BROWSE-START.
+               10 FILLER                    PIC X(40)
+                   VALUE 'Look up a customer before paging.      '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-NO-PREV-RECORD.
+               10 FILLER                    PIC X(40)
+                   VALUE 'No previous customer on file.          '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
+      *                   ----+----1----+----2----+----3----+----4
+           05 WS-NO-NEXT-RECORD.
+               10 FILLER                    PIC X(40)
+                   VALUE 'No more customers on file.             '.
+               10 FILLER                    PIC X(39)
+                   VALUE SPACES.
       *
        COPY ATTR.
       *
        COPY DFHAID.
       *
        COPY ERRORSWS.
+      *
+       COPY ERRLGWS.
       *
        COPY INQSF2A.
       *
@@ -78,12 +102,16 @@
        COPY CMFWSREC.
       *
        COPY CMFWSSTS.
+      *
+       COPY CMFLWSTS.
+      *
+       COPY CMFLNAM.
       *
       ******************************************************************
       *
        LINKAGE SECTION.
       *
-       01 DFHCOMMAREA                       PIC X.
+       01 DFHCOMMAREA                       PIC X(06).
       *
        PROCEDURE DIVISION.
       *
@@ -97,6 +125,10 @@
            EXEC CICS
                HANDLE ABEND LABEL(9900-HANDLE-ABEND)
            END-EXEC.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA             TO WS-COMMUNICATION-AREA
+           END-IF.
       *
            EVALUATE TRUE
       *
@@ -117,6 +149,7 @@
       *
                WHEN EIBAID = DFHPF3 OR DFHPF12
                    PERFORM 8200-CMF-CLOSE
+                   PERFORM 8160-CMF-LNAME-CLOSE
 
                    PERFORM 9800-SEND-TERMINATION-MESSAGE
 
@@ -126,6 +159,12 @@
       *
                WHEN EIBAID = DFHENTER
                    PERFORM 1000-PROCESS-CUSTOMER-MAP
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 1600-BROWSE-PREV-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 1700-BROWSE-NEXT-CUSTOMER
       *
                WHEN OTHER
                    MOVE LOW-VALUE           TO INQMF2AO
@@ -198,7 +237,11 @@
            PERFORM 1200-EDIT-CUSTOMER-DATA.
       *
            IF WS-VALID-DATA-88
-               PERFORM 1300-GET-CUSTOMER-RECORD
+               IF CUSTNOL = ZERO OR CUSTNOI = SPACE
+                   PERFORM 1500-SEARCH-CUSTOMER-BY-LAST-NAME
+               ELSE
+                   PERFORM 1300-GET-CUSTOMER-RECORD
+               END-IF
                SET WS-SEND-DATAONLY-88
                 TO TRUE
                PERFORM 1400-SEND-CUSTOMER-MAP
@@ -244,8 +287,8 @@
       *
        1200-EDIT-CUSTOMER-DATA.
       *
-           IF       CUSTNOL = ZERO
-                 OR CUSTNOI = SPACE
+           IF       (CUSTNOL = ZERO OR CUSTNOI = SPACE)
+                AND (LNAMEL = ZERO OR LNAMEI = SPACE)
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
                MOVE WS-ENTER-CUST-NBR       TO MESSAGEO
            END-IF.
@@ -277,12 +320,19 @@
       *
            IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
                MOVE SPACES                  TO MESSAGEO
+               MOVE WS-CM-CUSTOMER-NUMBER   TO WS-CA-BROWSE-KEY
                MOVE WS-CM-LAST-NAME         TO LNAMEO
                MOVE WS-CM-FIRST-NAME        TO FNAMEO
                MOVE WS-CM-ADDRESS           TO ADDRO
                MOVE WS-CM-CITY              TO CITYO
                MOVE WS-CM-STATE             TO STATEO
                MOVE WS-CM-ZIP-CODE          TO ZIPCODEO
+               MOVE WS-CM-PHONE             TO PHONEO
+               MOVE WS-CM-EMAIL             TO EMAILO
+               MOVE WS-CM-LAST-CHG-USERID   TO LCHGUSRO
+               MOVE WS-CM-LAST-CHG-DATE     TO LCHGDTO
+               MOVE WS-CM-LAST-CHG-TIME     TO LCHGTMO
+               PERFORM 1360-SET-STATUS-DISPLAY
            ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
                MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
                MOVE WS-CUST-DOES-NOT-EXIST  TO MESSAGEO
@@ -292,6 +342,12 @@
                                                CITYO
                                                STATEO
                                                ZIPCODEO
+                                               PHONEO
+                                               EMAILO
+                                               LCHGUSRO
+                                               LCHGDTO
+                                               LCHGTMO
+                                               STATUSO
            ELSE
                MOVE 'READ FILE      '       TO WS-RT-MSG-HEADER
                MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
@@ -301,8 +357,104 @@
 
            PERFORM 8200-CMF-CLOSE.
 
-
-
+      *
+       1350-DISPLAY-BROWSE-RECORD.
+      *
+           MOVE SPACES                      TO MESSAGEO.
+           MOVE WS-CM-CUSTOMER-NUMBER       TO CUSTNOO.
+           MOVE WS-CM-CUSTOMER-NUMBER       TO WS-CA-BROWSE-KEY.
+           MOVE WS-CM-LAST-NAME             TO LNAMEO.
+           MOVE WS-CM-FIRST-NAME            TO FNAMEO.
+           MOVE WS-CM-ADDRESS               TO ADDRO.
+           MOVE WS-CM-CITY                  TO CITYO.
+           MOVE WS-CM-STATE                 TO STATEO.
+           MOVE WS-CM-ZIP-CODE              TO ZIPCODEO.
+           MOVE WS-CM-PHONE                 TO PHONEO.
+           MOVE WS-CM-EMAIL                 TO EMAILO.
+           MOVE WS-CM-LAST-CHG-USERID       TO LCHGUSRO.
+           MOVE WS-CM-LAST-CHG-DATE         TO LCHGDTO.
+           MOVE WS-CM-LAST-CHG-TIME         TO LCHGTMO.
+           PERFORM 1360-SET-STATUS-DISPLAY.
+      *
+       1360-SET-STATUS-DISPLAY.
+      *
+           IF WS-CM-STATUS-INACTIVE
+               MOVE 'INACTIVE'               TO STATUSO
+           ELSE
+               MOVE 'ACTIVE  '               TO STATUSO
+           END-IF.
+      *
+       1600-BROWSE-PREV-CUSTOMER.
+      *
+           IF WS-CA-BROWSE-KEY = SPACES
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+               MOVE WS-NO-BROWSE-START      TO MESSAGEO
+               SET WS-SEND-DATAONLY-ALARM-88
+                TO TRUE
+               PERFORM 1400-SEND-CUSTOMER-MAP
+           ELSE
+               MOVE WS-CA-BROWSE-KEY        TO WS-BROWSE-KEY
+               PERFORM 8600-CMF-STARTBR
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   PERFORM 8700-CMF-READPREV
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       PERFORM 8900-CMF-ENDBR
+                       PERFORM 1350-DISPLAY-BROWSE-RECORD
+                   ELSE IF WS-RESPONSE-CODE = DFHRESP(ENDFILE)
+                       PERFORM 8900-CMF-ENDBR
+                       MOVE WS-NO-PREV-RECORD   TO MESSAGEO
+                   ELSE
+                       MOVE 'READPREV       '   TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+                       MOVE WS-CMF-FILE-NAME-CNST
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+               ELSE
+                   MOVE 'STARTBR        '       TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-FILE-NAME-CNST   TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+               SET WS-SEND-DATAONLY-88      TO TRUE
+               PERFORM 1400-SEND-CUSTOMER-MAP
+           END-IF.
+      *
+       1700-BROWSE-NEXT-CUSTOMER.
+      *
+           IF WS-CA-BROWSE-KEY = SPACES
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+               MOVE WS-NO-BROWSE-START      TO MESSAGEO
+               SET WS-SEND-DATAONLY-ALARM-88
+                TO TRUE
+               PERFORM 1400-SEND-CUSTOMER-MAP
+           ELSE
+               MOVE WS-CA-BROWSE-KEY        TO WS-BROWSE-KEY
+               PERFORM 8600-CMF-STARTBR
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   PERFORM 8800-CMF-READNEXT
+                   IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                       PERFORM 8900-CMF-ENDBR
+                       PERFORM 1350-DISPLAY-BROWSE-RECORD
+                   ELSE IF WS-RESPONSE-CODE = DFHRESP(ENDFILE)
+                       PERFORM 8900-CMF-ENDBR
+                       MOVE WS-NO-NEXT-RECORD   TO MESSAGEO
+                   ELSE
+                       MOVE 'READNEXT       '   TO WS-RT-MSG-HEADER
+                       MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+                       MOVE WS-CMF-FILE-NAME-CNST
+                         TO WS-RT-MSG-OTHER
+                       PERFORM 9700-RESPTEXT
+                   END-IF
+               ELSE
+                   MOVE 'STARTBR        '       TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR          '       TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-FILE-NAME-CNST   TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+               SET WS-SEND-DATAONLY-88      TO TRUE
+               PERFORM 1400-SEND-CUSTOMER-MAP
+           END-IF.
       *
        1400-SEND-CUSTOMER-MAP.
       *
@@ -406,12 +558,113 @@
                    END-IF
       *
            END-EVALUATE.
+      *
+       1500-SEARCH-CUSTOMER-BY-LAST-NAME.
+      *
+           MOVE SPACES                      TO WS-LNAME-SEARCH-KEY.
+           MOVE LNAMEI(1:LNAMEL)             TO WS-LNAME-SEARCH-KEY
+                                                 (1:LNAMEL).
+           MOVE LNAMEL                      TO WS-LNAME-SEARCH-LEN.
+      *
+           PERFORM 8170-CMF-LNAME-SEARCH.
+      *
+           IF WS-LNAME-MATCH-COUNT = ZERO
+               MOVE WS-FALSE-CNST           TO WS-VALID-DATA-FLAG
+               MOVE WS-CUST-DOES-NOT-EXIST  TO MESSAGEO
+           ELSE
+               PERFORM 8195-CMF-LNAME-BUILD-MSG
+               MOVE WS-LNAME-MATCH-MSG      TO MESSAGEO
+           END-IF.
       *
       ******************************************************************
       * ADD PROCEDURE DIVISION COPY STATEMENTS HERE
        COPY CMFOPEN.
       *
        COPY CMFCLOSE.
+      *
+       COPY CMFLOPEN.
+      *
+       COPY CMFLCLOSE.
+      *
+       COPY CMFLBR.
+      *
+      ******************************************************************
+      *
+       8600-CMF-STARTBR.
+      *
+           PERFORM 8100-CMF-OPEN.
+      *
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                     TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'STARTBR FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS STARTBR FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-FILE-NAME-CNST       TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                      TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                     TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               STARTBR FILE  (WS-CMF-FILE-NAME-CNST)
+                       RIDFLD(WS-BROWSE-KEY)
+                       RESP  (WS-RESPONSE-CODE)
+                       RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+       8700-CMF-READPREV.
+      *
+           EXEC CICS
+               READPREV FILE  (WS-CMF-FILE-NAME-CNST)
+                        INTO  (WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-BROWSE-KEY)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CM-CUSTOMER-NUMBER = WS-CA-BROWSE-KEY
+                   EXEC CICS
+                       READPREV FILE  (WS-CMF-FILE-NAME-CNST)
+                                INTO  (WS-CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-BROWSE-KEY)
+                                RESP  (WS-RESPONSE-CODE)
+                                RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+               END-IF
+           END-IF.
+      *
+       8800-CMF-READNEXT.
+      *
+           EXEC CICS
+               READNEXT FILE  (WS-CMF-FILE-NAME-CNST)
+                        INTO  (WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-BROWSE-KEY)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CM-CUSTOMER-NUMBER = WS-CA-BROWSE-KEY
+                   EXEC CICS
+                       READNEXT FILE  (WS-CMF-FILE-NAME-CNST)
+                                INTO  (WS-CUSTOMER-MASTER-RECORD)
+                                RIDFLD(WS-BROWSE-KEY)
+                                RESP  (WS-RESPONSE-CODE)
+                                RESP2 (WS-RESPONSE-CODE2)
+                   END-EXEC
+               END-IF
+           END-IF.
+      *
+       8900-CMF-ENDBR.
+      *
+           EXEC CICS
+               ENDBR FILE  (WS-CMF-FILE-NAME-CNST)
+                     RESP  (WS-RESPONSE-CODE)
+                     RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
       *
       ******************************************************************
       *
