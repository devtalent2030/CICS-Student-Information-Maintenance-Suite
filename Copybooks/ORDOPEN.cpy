@@ -0,0 +1,45 @@
+      ******************************************************************
+      * COPYBOOK   : ORDOPEN                                          *
+      * PURPOSE    : Opens the ORDRF2A file for this task if it is    *
+      *              not already open. Called before every READ/      *
+      *              WRITE/REWRITE against ORDRF2A.                    *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      * 09-08-2026 TN   Renamed 8110-ORD-OPEN to 8100-ORD-OPEN to      *
+      *                 match the repo's OPEN/CLOSE paragraph-        *
+      *                 numbering convention.                         *
+      ******************************************************************
+       8100-ORD-OPEN.
+      *
+           IF WS-ORD-FILE-CLOSED-88
+               MOVE SPACES                  TO WS-HA-EXEC-TEXT
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1
+               MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2
+               MOVE 'EXEC CICS SET FILE OPEN'
+                 TO WS-HA-EXEC-TEXT-T3
+               MOVE WS-ORD-FILE-NAME-CNST   TO WS-HA-EXEC-TEXT-T5
+               MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+                 TO WS-HA-EXEC-TEXT-T7
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8
+      *
+               EXEC CICS
+                   SET FILE   (WS-ORD-FILE-NAME-CNST)
+                       OPEN
+                       ENABLED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-OPEN-CNST        TO WS-ORD-FILE-STATUS-SW
+               ELSE
+                   MOVE 'SET FILE OPEN'     TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR       '      TO WS-RT-MSG-NORMAL
+                   MOVE WS-ORD-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
