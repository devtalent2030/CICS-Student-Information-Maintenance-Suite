@@ -0,0 +1,52 @@
+      ******************************************************************
+      * COPYBOOK   : ERRORSWS                                         *
+      * PURPOSE    : Working storage shared by the RESPTEXT, TERMMSG  *
+      *              and HDLABEND procedure-division copybooks - the  *
+      *              trace line built before every EXEC CICS call,    *
+      *              the RESP/RESP2 message-building fields, and the  *
+      *              table of short error-message texts indexed by    *
+      *              WS-HA-ERR-MSG-xxxxx.                              *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       01  WS-HA-EXEC-TEXT.
+           05  WS-HA-EXEC-TEXT-T1       PIC X(10).
+           05  WS-HA-EXEC-TEXT-T2       PIC X(30).
+           05  WS-HA-EXEC-TEXT-T3       PIC X(30).
+           05  WS-HA-EXEC-TEXT-T4       PIC X(30).
+           05  WS-HA-EXEC-TEXT-T5       PIC X(10).
+           05  WS-HA-EXEC-TEXT-T6       PIC X(10).
+           05  WS-HA-EXEC-TEXT-T7       PIC X(30).
+           05  WS-HA-EXEC-TEXT-T8       PIC X(10).
+      *
+       01  WS-HA-UNEXPECTED-ABEND       PIC X(30)
+           VALUE 'UNEXPECTED PROGRAM ABEND'.
+      *
+       01  WS-HA-ABCODE                 PIC X(04).
+      *
+       01  WS-RT-MSG-AREA.
+           05  WS-RT-MSG-HEADER         PIC X(20).
+           05  WS-RT-MSG-NORMAL         PIC X(20).
+           05  WS-RT-MSG-OTHER          PIC X(20).
+      *
+      ******************************************************************
+      * INDEXES INTO WS-RT-MSG-NBR-TEXT BELOW - KEEP IN STEP WITH THE  *
+      * VALUEs LOADED INTO WS-RT-MSG-NBR-TABLE.                        *
+      ******************************************************************
+       01  WS-HA-ERR-MSG-NBRS.
+           05  WS-HA-ERR-MSG-TRANSIDERR PIC 9(02) VALUE 01.
+           05  WS-HA-ERR-MSG-MAPFAIL    PIC 9(02) VALUE 02.
+           05  WS-HA-ERR-MSG-FILENOTFOUND
+                                        PIC 9(02) VALUE 03.
+           05  WS-HA-ERR-MSG-PGMIDERR   PIC 9(02) VALUE 04.
+      *
+       01  WS-RT-MSG-NBR-TABLE.
+           05  FILLER PIC X(30) VALUE 'TRANSACTION ID NOT DEFINED   '.
+           05  FILLER PIC X(30) VALUE 'MAP SEND/RECEIVE FAILED       '.
+           05  FILLER PIC X(30) VALUE 'FILE OR RECORD NOT FOUND      '.
+           05  FILLER PIC X(30) VALUE 'PROGRAM NOT FOUND/NOT AVAIL   '.
+      *
+       01  WS-RT-MSG-NBR-TABLE-R REDEFINES WS-RT-MSG-NBR-TABLE.
+           05  WS-RT-MSG-NBR-TEXT       PIC X(30) OCCURS 4 TIMES.
