@@ -0,0 +1,33 @@
+      ******************************************************************
+      * COPYBOOK   : CMFLNAM                                          *
+      * PURPOSE    : Working storage used to search CMFF2A by last    *
+      *              name through the CMFLNDX alternate index and     *
+      *              hold the customer numbers found, so the operator *
+      *              can pick the one they want from the list.        *
+      *              Caller loads WS-LNAME-SEARCH-KEY (left-justified, *
+      *              space filled) and WS-LNAME-SEARCH-LEN (number of  *
+      *              characters actually keyed, must be greater than  *
+      *              zero) before performing 8170-CMF-LNAME-SEARCH.   *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  WS-LNAME-SEARCH-KEY            PIC X(20) VALUE SPACES.
+       01  WS-LNAME-SEARCH-LEN            PIC S9(4) COMP VALUE 0.
+       01  WS-LNAME-STOP-FLAG             PIC X(01) VALUE 'N'.
+           88  WS-LNAME-STOP-88               VALUE 'Y'.
+       01  WS-LNAME-MATCH-MORE-FLAG       PIC X(01) VALUE 'N'.
+           88  WS-LNAME-MATCH-MORE-88         VALUE 'Y'.
+       01  WS-LNAME-MATCH-COUNT           PIC 9(02) VALUE 0.
+       01  WS-LNAME-MATCH-SUB             PIC 9(02) COMP VALUE 0.
+       01  WS-LNAME-MATCH-TABLE.
+           05  WS-LNAME-MATCH-ENTRY       PIC X(06) OCCURS 5 TIMES.
+      *
+       01  WS-LNAME-MATCH-MSG.
+           05  WS-LNAME-MATCH-MSG-HDR     PIC X(09) VALUE 'MATCHES: '.
+           05  WS-LNAME-MATCH-MSG-ENTRY   OCCURS 5 TIMES.
+               10  WS-LM-CUSTNO           PIC X(06).
+               10  WS-LM-CUSTNO-SEP       PIC X(01).
+           05  WS-LNAME-MATCH-MSG-MORE    PIC X(11).
+           05  WS-LNAME-MATCH-MSG-FILL    PIC X(24).
