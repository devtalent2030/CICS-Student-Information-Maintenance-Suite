@@ -0,0 +1,124 @@
+      ******************************************************************
+      * COPYBOOK   : INQSF2A                                          *
+      * PURPOSE    : BMS-generated symbolic map for mapset INQSF2A,   *
+      *              map INQMF2A - the customer inquiry screen used   *
+      *              by CMINQF2A.                                     *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      * 09-08-2026 TN   Added PHONE/EMAIL display fields.             *
+      * 09-08-2026 TN   Added last-changed userid/date/time display   *
+      *                 fields.                                       *
+      * 09-08-2026 TN   Added status display field.                   *
+      ******************************************************************
+       01  INQMF2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANIDL                   PIC S9(4) COMP.
+           02 TRANIDF                   PIC X.
+           02 FILLER REDEFINES TRANIDF.
+              03 TRANIDA                PIC X.
+           02 TRANIDI                   PIC X(04).
+           02 CUSTNOL                   PIC S9(4) COMP.
+           02 CUSTNOF                   PIC X.
+           02 FILLER REDEFINES CUSTNOF.
+              03 CUSTNOA                PIC X.
+           02 CUSTNOI                   PIC X(06).
+           02 LNAMEL                    PIC S9(4) COMP.
+           02 LNAMEF                    PIC X.
+           02 FILLER REDEFINES LNAMEF.
+              03 LNAMEA                 PIC X.
+           02 LNAMEI                    PIC X(20).
+           02 FNAMEL                    PIC S9(4) COMP.
+           02 FNAMEF                    PIC X.
+           02 FILLER REDEFINES FNAMEF.
+              03 FNAMEA                 PIC X.
+           02 FNAMEI                    PIC X(15).
+           02 ADDRL                     PIC S9(4) COMP.
+           02 ADDRF                     PIC X.
+           02 FILLER REDEFINES ADDRF.
+              03 ADDRA                  PIC X.
+           02 ADDRI                     PIC X(25).
+           02 CITYL                     PIC S9(4) COMP.
+           02 CITYF                     PIC X.
+           02 FILLER REDEFINES CITYF.
+              03 CITYA                  PIC X.
+           02 CITYI                     PIC X(15).
+           02 STATEL                    PIC S9(4) COMP.
+           02 STATEF                    PIC X.
+           02 FILLER REDEFINES STATEF.
+              03 STATEA                 PIC X.
+           02 STATEI                    PIC X(02).
+           02 ZIPCODEL                  PIC S9(4) COMP.
+           02 ZIPCODEF                  PIC X.
+           02 FILLER REDEFINES ZIPCODEF.
+              03 ZIPCODEA               PIC X.
+           02 ZIPCODEI                  PIC X(09).
+           02 PHONEL                    PIC S9(4) COMP.
+           02 PHONEF                    PIC X.
+           02 FILLER REDEFINES PHONEF.
+              03 PHONEA                 PIC X.
+           02 PHONEI                    PIC X(10).
+           02 EMAILL                    PIC S9(4) COMP.
+           02 EMAILF                    PIC X.
+           02 FILLER REDEFINES EMAILF.
+              03 EMAILA                 PIC X.
+           02 EMAILI                    PIC X(40).
+           02 LCHGUSRL                  PIC S9(4) COMP.
+           02 LCHGUSRF                  PIC X.
+           02 FILLER REDEFINES LCHGUSRF.
+              03 LCHGUSRA               PIC X.
+           02 LCHGUSRI                  PIC X(03).
+           02 LCHGDTL                   PIC S9(4) COMP.
+           02 LCHGDTF                   PIC X.
+           02 FILLER REDEFINES LCHGDTF.
+              03 LCHGDTA                PIC X.
+           02 LCHGDTI                   PIC X(08).
+           02 LCHGTML                   PIC S9(4) COMP.
+           02 LCHGTMF                   PIC X.
+           02 FILLER REDEFINES LCHGTMF.
+              03 LCHGTMA                PIC X.
+           02 LCHGTMI                   PIC X(06).
+           02 STATUSL                   PIC S9(4) COMP.
+           02 STATUSF                   PIC X.
+           02 FILLER REDEFINES STATUSF.
+              03 STATUSA                PIC X.
+           02 STATUSI                   PIC X(08).
+           02 MESSAGEL                  PIC S9(4) COMP.
+           02 MESSAGEF                  PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA               PIC X.
+           02 MESSAGEI                  PIC X(79).
+      *
+       01  INQMF2AO REDEFINES INQMF2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANIDO                   PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 CUSTNOO                   PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 LNAMEO                    PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 FNAMEO                    PIC X(15).
+           02 FILLER                    PIC X(03).
+           02 ADDRO                     PIC X(25).
+           02 FILLER                    PIC X(03).
+           02 CITYO                     PIC X(15).
+           02 FILLER                    PIC X(03).
+           02 STATEO                    PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 ZIPCODEO                  PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 PHONEO                    PIC X(10).
+           02 FILLER                    PIC X(03).
+           02 EMAILO                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 LCHGUSRO                  PIC X(03).
+           02 FILLER                    PIC X(03).
+           02 LCHGDTO                   PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 LCHGTMO                   PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 STATUSO                   PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 MESSAGEO                  PIC X(79).
