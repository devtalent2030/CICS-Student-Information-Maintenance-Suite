@@ -0,0 +1,143 @@
+      ******************************************************************
+      * COPYBOOK   : MNTSF2A                                          *
+      * PURPOSE    : BMS-generated symbolic map for mapset MNTSF2A -  *
+      *              MNT1F2A (the action/customer-number key screen)  *
+      *              and MNT2F2A (the add/change/delete data screen)  *
+      *              used by CMMNTF2A.                                *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 22-11-2024 TN   Original.                                     *
+      * 09-08-2026 TN   Added PHONE/EMAIL to MNT2F2AI/MNT2F2AO.       *
+      * 09-08-2026 TN   Added LNAME1 search field to MNT1F2AI/O.      *
+      ******************************************************************
+       01  MNT1F2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANID1L                  PIC S9(4) COMP.
+           02 TRANID1F                  PIC X.
+           02 FILLER REDEFINES TRANID1F.
+              03 TRANID1A               PIC X.
+           02 TRANID1I                  PIC X(04).
+           02 ACTIONL                   PIC S9(4) COMP.
+           02 ACTIONF                   PIC X.
+           02 FILLER REDEFINES ACTIONF.
+              03 ACTIONA                PIC X.
+           02 ACTIONI                   PIC X(01).
+           02 CUSTNO1L                  PIC S9(4) COMP.
+           02 CUSTNO1F                  PIC X.
+           02 FILLER REDEFINES CUSTNO1F.
+              03 CUSTNO1A               PIC X.
+           02 CUSTNO1I                  PIC X(06).
+           02 LNAME1L                   PIC S9(4) COMP.
+           02 LNAME1F                   PIC X.
+           02 FILLER REDEFINES LNAME1F.
+              03 LNAME1A                PIC X.
+           02 LNAME1I                   PIC X(20).
+           02 MSG1L                     PIC S9(4) COMP.
+           02 MSG1F                     PIC X.
+           02 FILLER REDEFINES MSG1F.
+              03 MSG1A                  PIC X.
+           02 MSG1I                     PIC X(79).
+      *
+       01  MNT1F2AO REDEFINES MNT1F2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANID1O                  PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 ACTIONO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 CUSTNO1O                  PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 LNAME1O                   PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 MSG1O                     PIC X(79).
+      *
+       01  MNT2F2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANID2L                  PIC S9(4) COMP.
+           02 TRANID2F                  PIC X.
+           02 FILLER REDEFINES TRANID2F.
+              03 TRANID2A               PIC X.
+           02 TRANID2I                  PIC X(04).
+           02 CUSTNO2L                  PIC S9(4) COMP.
+           02 CUSTNO2F                  PIC X.
+           02 FILLER REDEFINES CUSTNO2F.
+              03 CUSTNO2A               PIC X.
+           02 CUSTNO2I                  PIC X(06).
+           02 INSTR2L                   PIC S9(4) COMP.
+           02 INSTR2F                   PIC X.
+           02 FILLER REDEFINES INSTR2F.
+              03 INSTR2A                PIC X.
+           02 INSTR2I                   PIC X(79).
+           02 LNAMEL                    PIC S9(4) COMP.
+           02 LNAMEF                    PIC X.
+           02 FILLER REDEFINES LNAMEF.
+              03 LNAMEA                 PIC X.
+           02 LNAMEI                    PIC X(20).
+           02 FNAMEL                    PIC S9(4) COMP.
+           02 FNAMEF                    PIC X.
+           02 FILLER REDEFINES FNAMEF.
+              03 FNAMEA                 PIC X.
+           02 FNAMEI                    PIC X(15).
+           02 ADDRL                     PIC S9(4) COMP.
+           02 ADDRF                     PIC X.
+           02 FILLER REDEFINES ADDRF.
+              03 ADDRA                  PIC X.
+           02 ADDRI                     PIC X(25).
+           02 CITYL                     PIC S9(4) COMP.
+           02 CITYF                     PIC X.
+           02 FILLER REDEFINES CITYF.
+              03 CITYA                  PIC X.
+           02 CITYI                     PIC X(15).
+           02 STATEL                    PIC S9(4) COMP.
+           02 STATEF                    PIC X.
+           02 FILLER REDEFINES STATEF.
+              03 STATEA                 PIC X.
+           02 STATEI                    PIC X(02).
+           02 ZIPCODEL                  PIC S9(4) COMP.
+           02 ZIPCODEF                  PIC X.
+           02 FILLER REDEFINES ZIPCODEF.
+              03 ZIPCODEA               PIC X.
+           02 ZIPCODEI                  PIC X(09).
+           02 PHONEL                    PIC S9(4) COMP.
+           02 PHONEF                    PIC X.
+           02 FILLER REDEFINES PHONEF.
+              03 PHONEA                 PIC X.
+           02 PHONEI                    PIC X(10).
+           02 EMAILL                    PIC S9(4) COMP.
+           02 EMAILF                    PIC X.
+           02 FILLER REDEFINES EMAILF.
+              03 EMAILA                 PIC X.
+           02 EMAILI                    PIC X(40).
+           02 MSG2L                     PIC S9(4) COMP.
+           02 MSG2F                     PIC X.
+           02 FILLER REDEFINES MSG2F.
+              03 MSG2A                  PIC X.
+           02 MSG2I                     PIC X(79).
+      *
+       01  MNT2F2AO REDEFINES MNT2F2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANID2O                  PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 CUSTNO2O                  PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 INSTR2O                   PIC X(79).
+           02 FILLER                    PIC X(03).
+           02 LNAMEO                    PIC X(20).
+           02 FILLER                    PIC X(03).
+           02 FNAMEO                    PIC X(15).
+           02 FILLER                    PIC X(03).
+           02 ADDRO                     PIC X(25).
+           02 FILLER                    PIC X(03).
+           02 CITYO                     PIC X(15).
+           02 FILLER                    PIC X(03).
+           02 STATEO                    PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 ZIPCODEO                  PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 PHONEO                    PIC X(10).
+           02 FILLER                    PIC X(03).
+           02 EMAILO                    PIC X(40).
+           02 FILLER                    PIC X(03).
+           02 MSG2O                     PIC X(79).
