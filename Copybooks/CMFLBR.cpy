@@ -0,0 +1,153 @@
+      ******************************************************************
+      * COPYBOOK   : CMFLBR                                           *
+      * PURPOSE    : Searches CMFF2A by last name through the CMFLNDX *
+      *              alternate index, collecting up to 5 matching     *
+      *              customer numbers, and formats the result into a  *
+      *              single message line the caller can move to a    *
+      *              screen message field.                            *
+      *              Caller loads WS-LNAME-SEARCH-KEY/-LEN (see       *
+      *              CMFLNAM) and performs 8170-CMF-LNAME-SEARCH,     *
+      *              then 8195-CMF-LNAME-BUILD-MSG to get             *
+      *              WS-LNAME-MATCH-MSG.                               *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       8170-CMF-LNAME-SEARCH.
+      *
+           MOVE 0                       TO WS-LNAME-MATCH-COUNT.
+           MOVE WS-FALSE-CNST           TO WS-LNAME-MATCH-MORE-FLAG.
+           MOVE WS-FALSE-CNST           TO WS-LNAME-STOP-FLAG.
+      *
+           PERFORM 8150-CMF-LNAME-OPEN.
+           PERFORM 8175-CMF-LNAME-STARTBR.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 8180-CMF-LNAME-READNEXT
+                   UNTIL WS-LNAME-STOP-88
+               PERFORM 8190-CMF-LNAME-ENDBR
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(NOTFND)
+               CONTINUE
+           ELSE
+               MOVE 'STARTBR        '   TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+               MOVE WS-CMF-LNAME-NAME-CNST
+                 TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+           PERFORM 8160-CMF-LNAME-CLOSE.
+      *
+       8175-CMF-LNAME-STARTBR.
+      *
+           MOVE SPACES                  TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'STARTBR FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS STARTBR FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-LNAME-NAME-CNST  TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                  TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               STARTBR FILE  (WS-CMF-LNAME-NAME-CNST)
+                       RIDFLD(WS-LNAME-SEARCH-KEY)
+                       RESP  (WS-RESPONSE-CODE)
+                       RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+       8180-CMF-LNAME-READNEXT.
+      *
+           MOVE SPACES                  TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'READNEXT FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS READNEXT FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-LNAME-NAME-CNST  TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                  TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               READNEXT FILE  (WS-CMF-LNAME-NAME-CNST)
+                        INTO  (WS-CUSTOMER-MASTER-RECORD)
+                        RIDFLD(WS-LNAME-SEARCH-KEY)
+                        RESP  (WS-RESPONSE-CODE)
+                        RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+           IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+               IF WS-CM-LAST-NAME(1:WS-LNAME-SEARCH-LEN) =
+                  WS-LNAME-SEARCH-KEY(1:WS-LNAME-SEARCH-LEN)
+                   IF WS-LNAME-MATCH-COUNT < 5
+                       ADD 1 TO WS-LNAME-MATCH-COUNT
+                       MOVE WS-CM-CUSTOMER-NUMBER
+                         TO WS-LNAME-MATCH-ENTRY(WS-LNAME-MATCH-COUNT)
+                   ELSE
+                       MOVE WS-TRUE-CNST
+                         TO WS-LNAME-MATCH-MORE-FLAG
+                       MOVE WS-TRUE-CNST TO WS-LNAME-STOP-FLAG
+                   END-IF
+               ELSE
+                   MOVE WS-TRUE-CNST    TO WS-LNAME-STOP-FLAG
+               END-IF
+           ELSE IF WS-RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE WS-TRUE-CNST        TO WS-LNAME-STOP-FLAG
+           ELSE
+               MOVE WS-TRUE-CNST        TO WS-LNAME-STOP-FLAG
+               MOVE 'READNEXT       '   TO WS-RT-MSG-HEADER
+               MOVE 'ERROR          '   TO WS-RT-MSG-NORMAL
+               MOVE WS-CMF-LNAME-NAME-CNST
+                 TO WS-RT-MSG-OTHER
+               PERFORM 9700-RESPTEXT
+           END-IF.
+      *
+       8190-CMF-LNAME-ENDBR.
+      *
+           MOVE SPACES                  TO WS-HA-EXEC-TEXT.
+           MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1.
+           MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2.
+           MOVE 'ENDBR FILE'
+             TO WS-HA-EXEC-TEXT-T3.
+           MOVE 'EXEC CICS ENDBR FILE'
+             TO WS-HA-EXEC-TEXT-T4.
+           MOVE WS-CMF-LNAME-NAME-CNST  TO WS-HA-EXEC-TEXT-T5.
+           MOVE SPACES                  TO WS-HA-EXEC-TEXT-T6.
+           MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+             TO WS-HA-EXEC-TEXT-T7.
+           MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8.
+      *
+           EXEC CICS
+               ENDBR FILE  (WS-CMF-LNAME-NAME-CNST)
+                     RESP  (WS-RESPONSE-CODE)
+                     RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
+       8195-CMF-LNAME-BUILD-MSG.
+      *
+           MOVE SPACES                  TO WS-LNAME-MATCH-MSG.
+           MOVE 'MATCHES: '             TO WS-LNAME-MATCH-MSG-HDR.
+      *
+           PERFORM 8196-CMF-LNAME-MOVE-ENTRY
+               VARYING WS-LNAME-MATCH-SUB FROM 1 BY 1
+                   UNTIL WS-LNAME-MATCH-SUB > WS-LNAME-MATCH-COUNT.
+      *
+           IF WS-LNAME-MATCH-MORE-88
+               MOVE 'MORE EXIST.'       TO WS-LNAME-MATCH-MSG-MORE
+           END-IF.
+      *
+       8196-CMF-LNAME-MOVE-ENTRY.
+      *
+           MOVE WS-LNAME-MATCH-ENTRY(WS-LNAME-MATCH-SUB)
+             TO WS-LM-CUSTNO(WS-LNAME-MATCH-SUB).
+           MOVE '/'
+             TO WS-LM-CUSTNO-SEP(WS-LNAME-MATCH-SUB).
+      *
