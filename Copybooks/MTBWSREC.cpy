@@ -0,0 +1,20 @@
+      ******************************************************************
+      * COPYBOOK   : MTBWSREC                                         *
+      * PURPOSE    : Working storage layout of one MENTBF2A menu       *
+      *              table record. UUMENF2A loads the ACTIVE entries   *
+      *              into WS-PROGRAM-LIST-TABLE at the start of every  *
+      *              0000-PROCESS-MASTER-MENU, so options can be       *
+      *              added or retired by updating this file instead    *
+      *              of recompiling UUMENF2A.                          *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  WS-MENU-TABLE-RECORD.
+           05  WS-MTB-SEQ-NBR            PIC X(02).
+           05  WS-MTB-PROGRAM-NAME       PIC X(08).
+           05  WS-MTB-DESCRIPTION        PIC X(40).
+           05  WS-MTB-STATUS             PIC X(01).
+               88  WS-MTB-ACTIVE             VALUE 'A'.
+               88  WS-MTB-INACTIVE           VALUE 'I'.
