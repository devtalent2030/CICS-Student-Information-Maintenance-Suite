@@ -0,0 +1,127 @@
+      ******************************************************************
+      * COPYBOOK   : ORDSF2A                                          *
+      * PURPOSE    : BMS-generated symbolic map for mapset ORDSF2A -  *
+      *              ORD1F2A (the action/order-number key screen) and *
+      *              ORD2F2A (the add/inquire/cancel data screen)     *
+      *              used by ORDERF2A.                                *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  ORD1F2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANID1L                  PIC S9(4) COMP.
+           02 TRANID1F                  PIC X.
+           02 FILLER REDEFINES TRANID1F.
+              03 TRANID1A               PIC X.
+           02 TRANID1I                  PIC X(04).
+           02 ACTIONL                   PIC S9(4) COMP.
+           02 ACTIONF                   PIC X.
+           02 FILLER REDEFINES ACTIONF.
+              03 ACTIONA                PIC X.
+           02 ACTIONI                   PIC X(01).
+           02 ORDNOL                    PIC S9(4) COMP.
+           02 ORDNOF                    PIC X.
+           02 FILLER REDEFINES ORDNOF.
+              03 ORDNOA                 PIC X.
+           02 ORDNOI                    PIC X(06).
+           02 MSG1L                     PIC S9(4) COMP.
+           02 MSG1F                     PIC X.
+           02 FILLER REDEFINES MSG1F.
+              03 MSG1A                  PIC X.
+           02 MSG1I                     PIC X(79).
+      *
+       01  ORD1F2AO REDEFINES ORD1F2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANID1O                  PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 ACTIONO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 ORDNOO                    PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 MSG1O                     PIC X(79).
+      *
+       01  ORD2F2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANID2L                  PIC S9(4) COMP.
+           02 TRANID2F                  PIC X.
+           02 FILLER REDEFINES TRANID2F.
+              03 TRANID2A               PIC X.
+           02 TRANID2I                  PIC X(04).
+           02 ORDNO2L                   PIC S9(4) COMP.
+           02 ORDNO2F                   PIC X.
+           02 FILLER REDEFINES ORDNO2F.
+              03 ORDNO2A                PIC X.
+           02 ORDNO2I                   PIC X(06).
+           02 INSTR2L                   PIC S9(4) COMP.
+           02 INSTR2F                   PIC X.
+           02 FILLER REDEFINES INSTR2F.
+              03 INSTR2A                PIC X.
+           02 INSTR2I                   PIC X(79).
+           02 CUSTNO2L                  PIC S9(4) COMP.
+           02 CUSTNO2F                  PIC X.
+           02 FILLER REDEFINES CUSTNO2F.
+              03 CUSTNO2A               PIC X.
+           02 CUSTNO2I                  PIC X(06).
+           02 ITEMDESC2L                PIC S9(4) COMP.
+           02 ITEMDESC2F                PIC X.
+           02 FILLER REDEFINES ITEMDESC2F.
+              03 ITEMDESC2A             PIC X.
+           02 ITEMDESC2I                PIC X(30).
+           02 QTY2L                     PIC S9(4) COMP.
+           02 QTY2F                     PIC X.
+           02 FILLER REDEFINES QTY2F.
+              03 QTY2A                  PIC X.
+           02 QTY2I                     PIC X(05).
+           02 PRICE2L                   PIC S9(4) COMP.
+           02 PRICE2F                   PIC X.
+           02 FILLER REDEFINES PRICE2F.
+              03 PRICE2A                PIC X.
+           02 PRICE2I                   PIC X(08).
+           02 TOTAL2L                   PIC S9(4) COMP.
+           02 TOTAL2F                   PIC X.
+           02 FILLER REDEFINES TOTAL2F.
+              03 TOTAL2A                PIC X.
+           02 TOTAL2I                   PIC X(10).
+           02 ORDDATE2L                 PIC S9(4) COMP.
+           02 ORDDATE2F                 PIC X.
+           02 FILLER REDEFINES ORDDATE2F.
+              03 ORDDATE2A              PIC X.
+           02 ORDDATE2I                 PIC X(08).
+           02 STATUS2L                  PIC S9(4) COMP.
+           02 STATUS2F                  PIC X.
+           02 FILLER REDEFINES STATUS2F.
+              03 STATUS2A               PIC X.
+           02 STATUS2I                  PIC X(09).
+           02 MSG2L                     PIC S9(4) COMP.
+           02 MSG2F                     PIC X.
+           02 FILLER REDEFINES MSG2F.
+              03 MSG2A                  PIC X.
+           02 MSG2I                     PIC X(79).
+      *
+       01  ORD2F2AO REDEFINES ORD2F2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANID2O                  PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 ORDNO2O                   PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 INSTR2O                   PIC X(79).
+           02 FILLER                    PIC X(03).
+           02 CUSTNO2O                  PIC X(06).
+           02 FILLER                    PIC X(03).
+           02 ITEMDESC2O                PIC X(30).
+           02 FILLER                    PIC X(03).
+           02 QTY2O                     PIC X(05).
+           02 FILLER                    PIC X(03).
+           02 PRICE2O                   PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 TOTAL2O                   PIC X(10).
+           02 FILLER                    PIC X(03).
+           02 ORDDATE2O                 PIC X(08).
+           02 FILLER                    PIC X(03).
+           02 STATUS2O                  PIC X(09).
+           02 FILLER                    PIC X(03).
+           02 MSG2O                     PIC X(79).
