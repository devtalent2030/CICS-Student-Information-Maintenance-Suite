@@ -0,0 +1,24 @@
+      ******************************************************************
+      * COPYBOOK   : HDLABEND                                         *
+      * PURPOSE    : Label reached via EXEC CICS HANDLE ABEND when    *
+      *              the task abends for any reason not already       *
+      *              trapped by a RESP check. Displays the abend      *
+      *              code and returns control cleanly.                *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       9900-HANDLE-ABEND.
+      *
+           EXEC CICS
+               ASSIGN ABCODE(WS-HA-ABCODE)
+           END-EXEC.
+      *
+           DISPLAY 'HDLABEND: ' WS-HA-EXEC-TEXT.
+           DISPLAY 'HDLABEND: ABEND CODE=' WS-HA-ABCODE.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
