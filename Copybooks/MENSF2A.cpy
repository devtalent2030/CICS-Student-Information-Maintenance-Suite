@@ -0,0 +1,36 @@
+      ******************************************************************
+      * COPYBOOK   : MENSF2A                                          *
+      * PURPOSE    : BMS-generated symbolic map for mapset MENSF2A,   *
+      *              map MENMF2A - the master menu screen used by     *
+      *              UUMENF2A.                                        *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 21-11-2024 TN   Original.                                     *
+      ******************************************************************
+       01  MENMF2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANIDL                   PIC S9(4) COMP.
+           02 TRANIDF                   PIC X.
+           02 FILLER REDEFINES TRANIDF.
+              03 TRANIDA                PIC X.
+           02 TRANIDI                   PIC X(04).
+           02 ACTIONL                   PIC S9(4) COMP.
+           02 ACTIONF                   PIC X.
+           02 FILLER REDEFINES ACTIONF.
+              03 ACTIONA                PIC X.
+           02 ACTIONI                   PIC X(01).
+           02 MESSAGEL                  PIC S9(4) COMP.
+           02 MESSAGEF                  PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA               PIC X.
+           02 MESSAGEI                  PIC X(79).
+      *
+       01  MENMF2AO REDEFINES MENMF2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANIDO                   PIC X(04).
+           02 FILLER                    PIC X(03).
+           02 ACTIONO                   PIC X(01).
+           02 FILLER                    PIC X(03).
+           02 MESSAGEO                  PIC X(79).
