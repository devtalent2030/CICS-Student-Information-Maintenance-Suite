@@ -0,0 +1,42 @@
+      ******************************************************************
+      * COPYBOOK   : CMFOPEN                                          *
+      * PURPOSE    : Opens the CMFF2A file set for this task if it is *
+      *              not already open. Called before every READ/      *
+      *              WRITE/REWRITE/DELETE against CMFF2A.             *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       8100-CMF-OPEN.
+      *
+           IF WS-CMF-FILE-CLOSED-88
+               MOVE SPACES                  TO WS-HA-EXEC-TEXT
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1
+               MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2
+               MOVE 'EXEC CICS SET FILE OPEN'
+                 TO WS-HA-EXEC-TEXT-T3
+               MOVE WS-CMF-FILE-NAME-CNST   TO WS-HA-EXEC-TEXT-T5
+               MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+                 TO WS-HA-EXEC-TEXT-T7
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8
+      *
+               EXEC CICS
+                   SET FILE   (WS-CMF-FILE-NAME-CNST)
+                       OPEN
+                       ENABLED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-OPEN-CNST        TO WS-CMF-FILE-STATUS-SW
+               ELSE
+                   MOVE 'SET FILE OPEN'     TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR       '      TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
