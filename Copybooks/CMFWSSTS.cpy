@@ -0,0 +1,15 @@
+      ******************************************************************
+      * COPYBOOK   : CMFWSSTS                                         *
+      * PURPOSE    : Working storage switch tracking whether this     *
+      *              task has the CMFF2A file set open, so the        *
+      *              CMFOPEN/CMFCLOSE logic only issues the EXEC CICS *
+      *              SET FILE once per flow instead of on every       *
+      *              READ/WRITE.                                      *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       01  WS-CMF-FILE-STATUS-SW         PIC X(01) VALUE 'N'.
+           88  WS-CMF-FILE-OPEN-88             VALUE 'Y'.
+           88  WS-CMF-FILE-CLOSED-88           VALUE 'N'.
