@@ -0,0 +1,28 @@
+      ******************************************************************
+      * COPYBOOK   : CMFAUDWS                                         *
+      * PURPOSE    : Working storage layout of one CMFAUDT audit      *
+      *              journal record - a before/after image of a       *
+      *              CMFF2A customer master record plus the operator  *
+      *              and timestamp of the add/change/delete that      *
+      *              produced it.                                     *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      * 09-08-2026 TN   Added reactivate action, widened before/after *
+      *                 images to match the current customer record   *
+      *                 (had not been grown along with WS-CFMWSREC).  *
+      ******************************************************************
+       01  WS-AUDIT-RECORD.
+           05  WS-AU-CUSTOMER-NUMBER    PIC X(06).
+           05  WS-AU-ACTION-CODE        PIC X(01).
+               88  WS-AU-ACTION-ADD          VALUE 'A'.
+               88  WS-AU-ACTION-CHANGE       VALUE 'C'.
+               88  WS-AU-ACTION-DELETE       VALUE 'D'.
+               88  WS-AU-ACTION-REACTIVATE   VALUE 'R'.
+           05  WS-AU-OPERATOR-ID         PIC X(03).
+           05  WS-AU-TIMESTAMP.
+               10  WS-AU-DATE            PIC X(08).
+               10  WS-AU-TIME            PIC X(06).
+           05  WS-AU-BEFORE-IMAGE        PIC X(160).
+           05  WS-AU-AFTER-IMAGE         PIC X(160).
