@@ -0,0 +1,40 @@
+      ******************************************************************
+      * COPYBOOK   : MTBCLOSE                                         *
+      * PURPOSE    : Closes the MENTBF2A file for this task if it is  *
+      *              currently open. Called before returning control  *
+      *              to CICS.                                         *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       8200-MTB-CLOSE.
+      *
+           IF WS-MTB-FILE-OPEN-88
+               MOVE SPACES                  TO WS-HA-EXEC-TEXT
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1
+               MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2
+               MOVE 'EXEC CICS SET FILE CLOSED'
+                 TO WS-HA-EXEC-TEXT-T3
+               MOVE WS-MTB-FILE-NAME-CNST   TO WS-HA-EXEC-TEXT-T5
+               MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+                 TO WS-HA-EXEC-TEXT-T7
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8
+      *
+               EXEC CICS
+                   SET FILE   (WS-MTB-FILE-NAME-CNST)
+                       CLOSED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-CLOSED-CNST      TO WS-MTB-FILE-STATUS-SW
+               ELSE
+                   MOVE 'SET FILE CLOSED'   TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR       '      TO WS-RT-MSG-NORMAL
+                   MOVE WS-MTB-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
