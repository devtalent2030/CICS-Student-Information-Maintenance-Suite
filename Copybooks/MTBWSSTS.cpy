@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK   : MTBWSSTS                                         *
+      * PURPOSE    : Working storage switch tracking whether this     *
+      *              task has the MENTBF2A file open, so the MTBOPEN/  *
+      *              MTBCLOSE logic only issues the EXEC CICS SET FILE *
+      *              once per flow instead of on every browse.         *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  WS-MTB-FILE-STATUS-SW         PIC X(01) VALUE 'N'.
+           88 WS-MTB-FILE-OPEN-88             VALUE 'Y'.
+           88 WS-MTB-FILE-CLOSED-88           VALUE 'N'.
