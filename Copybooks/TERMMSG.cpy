@@ -0,0 +1,21 @@
+      ******************************************************************
+      * COPYBOOK   : TERMMSG                                          *
+      * PURPOSE    : Sends the "session ended" message to the         *
+      *              terminal before the task returns control to      *
+      *              CICS with no next transaction (PF3/PF12 exit).   *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       9800-SEND-TERMINATION-MESSAGE.
+      *
+           EXEC CICS
+               SEND TEXT     FROM   (WS-END-OF-SESSION-MESSAGE)
+                              LENGTH(LENGTH OF WS-END-OF-SESSION-MESSAGE)
+                              ERASE
+                              FREEKB
+                              RESP  (WS-RESPONSE-CODE)
+                              RESP2 (WS-RESPONSE-CODE2)
+           END-EXEC.
+      *
