@@ -0,0 +1,25 @@
+      ******************************************************************
+      * COPYBOOK   : ATTR                                             *
+      * PURPOSE    : BMS field attribute byte constants used to       *
+      *              highlight, protect and position the cursor on    *
+      *              mapped fields (xxxxA fields) in the online       *
+      *              programs.                                       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       01  ATTR-VALUES.
+           05  ATTR-NO-HIGHLIGHT        PIC X VALUE ' '.
+           05  ATTR-UNPROT              PIC X VALUE ' '.
+           05  ATTR-UNPROT-BRT          PIC X VALUE 'H'.
+           05  ATTR-UNPROT-DARK         PIC X VALUE '<'.
+           05  ATTR-UNPROT-NUM          PIC X VALUE '&'.
+           05  ATTR-UNPROT-NUM-BRT      PIC X VALUE 'I'.
+           05  ATTR-PROT                PIC X VALUE '-'.
+           05  ATTR-PROT-BRT            PIC X VALUE 'J'.
+           05  ATTR-PROT-DARK           PIC X VALUE '0'.
+           05  ATTR-ASKIP               PIC X VALUE '/'.
+           05  ATTR-ASKIP-BRT           PIC X VALUE 'K'.
+           05  ATTR-ASKIP-DARK          PIC X VALUE '('.
+           05  ATTR-REVERSE             PIC X VALUE 'I'.
