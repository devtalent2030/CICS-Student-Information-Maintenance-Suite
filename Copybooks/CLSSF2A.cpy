@@ -0,0 +1,68 @@
+      ******************************************************************
+      * COPYBOOK   : CLSSF2A                                          *
+      * PURPOSE    : BMS-generated symbolic map for mapset CLSSF2A,   *
+      *              map CLSMF2A - the scrollable customer list       *
+      *              screen used by CMLSTF2A. CLS-ROW is a repeating  *
+      *              field group, one entry per row displayed on the  *
+      *              page (customer number, name, city, state).       *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  CLSMF2AI.
+           02 FILLER                    PIC X(12).
+           02 TRANIDL                   PIC S9(4) COMP.
+           02 TRANIDF                   PIC X.
+           02 FILLER REDEFINES TRANIDF.
+              03 TRANIDA                PIC X.
+           02 TRANIDI                   PIC X(04).
+           02 CLS-ROW OCCURS 10 TIMES.
+              03 CUSTNOL                PIC S9(4) COMP.
+              03 CUSTNOF                PIC X.
+              03 FILLER REDEFINES CUSTNOF.
+                 04 CUSTNOA             PIC X.
+              03 CUSTNOI                PIC X(06).
+              03 LNAMEL                 PIC S9(4) COMP.
+              03 LNAMEF                 PIC X.
+              03 FILLER REDEFINES LNAMEF.
+                 04 LNAMEA              PIC X.
+              03 LNAMEI                 PIC X(20).
+              03 FNAMEL                 PIC S9(4) COMP.
+              03 FNAMEF                 PIC X.
+              03 FILLER REDEFINES FNAMEF.
+                 04 FNAMEA              PIC X.
+              03 FNAMEI                 PIC X(15).
+              03 CITYL                  PIC S9(4) COMP.
+              03 CITYF                  PIC X.
+              03 FILLER REDEFINES CITYF.
+                 04 CITYA               PIC X.
+              03 CITYI                  PIC X(15).
+              03 STATEL                 PIC S9(4) COMP.
+              03 STATEF                 PIC X.
+              03 FILLER REDEFINES STATEF.
+                 04 STATEA              PIC X.
+              03 STATEI                 PIC X(02).
+           02 MESSAGEL                  PIC S9(4) COMP.
+           02 MESSAGEF                  PIC X.
+           02 FILLER REDEFINES MESSAGEF.
+              03 MESSAGEA               PIC X.
+           02 MESSAGEI                  PIC X(79).
+      *
+       01  CLSMF2AO REDEFINES CLSMF2AI.
+           02 FILLER                    PIC X(12).
+           02 FILLER                    PIC X(03).
+           02 TRANIDO                   PIC X(04).
+           02 CLS-ROW-O OCCURS 10 TIMES.
+              03 FILLER                 PIC X(03).
+              03 CUSTNOO                PIC X(06).
+              03 FILLER                 PIC X(03).
+              03 LNAMEO                 PIC X(20).
+              03 FILLER                 PIC X(03).
+              03 FNAMEO                 PIC X(15).
+              03 FILLER                 PIC X(03).
+              03 CITYO                  PIC X(15).
+              03 FILLER                 PIC X(03).
+              03 STATEO                 PIC X(02).
+           02 FILLER                    PIC X(03).
+           02 MESSAGEO                  PIC X(79).
