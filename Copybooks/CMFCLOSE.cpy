@@ -0,0 +1,41 @@
+      ******************************************************************
+      * COPYBOOK   : CMFCLOSE                                         *
+      * PURPOSE    : Closes the CMFF2A file set for this task if it   *
+      *              is currently open. Called before returning       *
+      *              control to CICS.                                 *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      ******************************************************************
+       8200-CMF-CLOSE.
+      *
+           IF WS-CMF-FILE-OPEN-88
+               MOVE SPACES                  TO WS-HA-EXEC-TEXT
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T1
+               MOVE 'ABEND'                 TO WS-HA-EXEC-TEXT-T2
+               MOVE 'EXEC CICS SET FILE CLOSED'
+                 TO WS-HA-EXEC-TEXT-T3
+               MOVE WS-CMF-FILE-NAME-CNST   TO WS-HA-EXEC-TEXT-T5
+               MOVE WS-RT-MSG-NBR-TEXT(WS-HA-ERR-MSG-FILENOTFOUND)
+                 TO WS-HA-EXEC-TEXT-T7
+               MOVE ALL '='                 TO WS-HA-EXEC-TEXT-T8
+      *
+               EXEC CICS
+                   SET FILE   (WS-CMF-FILE-NAME-CNST)
+                       CLOSED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-CLOSED-CNST      TO WS-CMF-FILE-STATUS-SW
+               ELSE
+                   MOVE 'SET FILE CLOSED'   TO WS-RT-MSG-HEADER
+                   MOVE 'ERROR       '      TO WS-RT-MSG-NORMAL
+                   MOVE WS-CMF-FILE-NAME-CNST
+                     TO WS-RT-MSG-OTHER
+                   PERFORM 9700-RESPTEXT
+               END-IF
+           END-IF.
+      *
