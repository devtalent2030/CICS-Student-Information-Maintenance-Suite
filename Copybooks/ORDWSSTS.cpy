@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK   : ORDWSSTS                                         *
+      * PURPOSE    : Working storage switch tracking whether this     *
+      *              task has the ORDRF2A file open, so the ORDOPEN/   *
+      *              ORDCLOSE logic only issues the EXEC CICS SET FILE *
+      *              once per flow instead of on every READ/WRITE.     *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  WS-ORD-FILE-STATUS-SW         PIC X(01) VALUE 'N'.
+           88 WS-ORD-FILE-OPEN-88             VALUE 'Y'.
+           88 WS-ORD-FILE-CLOSED-88           VALUE 'N'.
