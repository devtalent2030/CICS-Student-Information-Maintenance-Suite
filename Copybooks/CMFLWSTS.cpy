@@ -0,0 +1,14 @@
+      ******************************************************************
+      * COPYBOOK   : CMFLWSTS                                         *
+      * PURPOSE    : Working storage switch tracking whether this     *
+      *              task has the CMFLNDX last-name index open, so    *
+      *              the CMFLOPEN/CMFLCLOSE logic only issues the     *
+      *              EXEC CICS SET FILE once per flow.                *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  WS-CMF-LNAME-STATUS-SW        PIC X(01) VALUE 'N'.
+           88  WS-CMF-LNAME-OPEN-88            VALUE 'Y'.
+           88  WS-CMF-LNAME-CLOSED-88          VALUE 'N'.
