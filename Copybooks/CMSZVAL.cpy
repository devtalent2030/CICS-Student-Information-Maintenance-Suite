@@ -0,0 +1,37 @@
+      ******************************************************************
+      * COPYBOOK   : CMSZVAL                                          *
+      * PURPOSE    : Validates WS-SZ-STATE-INPUT/WS-SZ-ZIP-INPUT       *
+      *              against the WS-STATE-ZIP-TABLE reference table    *
+      *              (CMSZTBL) - sets WS-SZ-STATE-VALID-FLAG and,      *
+      *              only if the state code was found, WS-SZ-ZIP-     *
+      *              VALID-FLAG (the first 5 digits of the ZIP code    *
+      *              must fall within that state's assigned range).   *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       8700-VALIDATE-STATE-ZIP.
+      *
+           MOVE 'N'                     TO WS-SZ-STATE-VALID-FLAG.
+           MOVE 'N'                     TO WS-SZ-ZIP-VALID-FLAG.
+      *
+           PERFORM 8710-CHECK-STATE-ZIP-ENTRY
+               VARYING WS-SZ-SUB FROM 1 BY 1
+                   UNTIL WS-SZ-SUB > 51
+                      OR WS-SZ-STATE-VALID.
+      *
+       8710-CHECK-STATE-ZIP-ENTRY.
+      *
+           IF WS-SZ-TABLE-STATE(WS-SZ-SUB) = WS-SZ-STATE-INPUT
+               MOVE 'Y'                 TO WS-SZ-STATE-VALID-FLAG
+               IF WS-SZ-ZIP-INPUT(1:5) IS NUMERIC
+                   MOVE WS-SZ-ZIP-INPUT(1:5)   TO WS-SZ-ZIP-NUMERIC
+                   IF      WS-SZ-ZIP-NUMERIC >=
+                           WS-SZ-TABLE-ZIP-LOW(WS-SZ-SUB)
+                       AND WS-SZ-ZIP-NUMERIC <=
+                           WS-SZ-TABLE-ZIP-HIGH(WS-SZ-SUB)
+                       MOVE 'Y'         TO WS-SZ-ZIP-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
