@@ -0,0 +1,93 @@
+      ******************************************************************
+      * COPYBOOK   : RESPTEXT                                         *
+      * PURPOSE    : Common handler for an unexpected RESP/RESP2 from *
+      *              an EXEC CICS command. Displays the diagnostic    *
+      *              trace built by the caller, writes the failure to *
+      *              the shared ERRLOGT error log, and abends the     *
+      *              task so the condition shows up in the CICS log   *
+      *              instead of being silently ignored.               *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      * 09-08-2026 TN   Added ERRLOGT write so a failure here shows   *
+      *                 up in one place for ops instead of only in    *
+      *                 the transaction dump.                         *
+      * 09-08-2026 TN   Stamp each ERRLOGT record with the task       *
+      *                 number so repeated failures in one region     *
+      *                 don't collide on the same key.                *
+      ******************************************************************
+       9700-RESPTEXT.
+      *
+           DISPLAY 'RESPTEXT: ' WS-RT-MSG-HEADER ' '
+                                 WS-RT-MSG-NORMAL ' '
+                                 WS-RT-MSG-OTHER.
+           DISPLAY 'RESPTEXT: RESP=' WS-RESPONSE-CODE
+                          ' RESP2=' WS-RESPONSE-CODE2.
+           DISPLAY 'RESPTEXT: ' WS-HA-EXEC-TEXT.
+      *
+           PERFORM 9600-WRITE-ERROR-LOG.
+      *
+           MOVE 'RESP'                      TO WS-HA-ABCODE.
+      *
+           EXEC CICS
+               ABEND ABCODE(WS-HA-ABCODE)
+                     NODUMP
+           END-EXEC.
+      *
+       9600-WRITE-ERROR-LOG.
+      *
+      *    A failure writing to ERRLOGT itself is only DISPLAYed, not
+      *    routed back through 9700-RESPTEXT - that would recurse.
+      *
+           MOVE WS-TRUE-CNST                TO WS-EL-OK-TO-WRITE-FLAG.
+      *
+           IF WS-ERL-FILE-CLOSED-88
+               EXEC CICS
+                   SET FILE   (WS-ERL-FILE-NAME-CNST)
+                       OPEN
+                       ENABLED
+                       RESP   (WS-RESPONSE-CODE)
+                       RESP2  (WS-RESPONSE-CODE2)
+               END-EXEC
+               IF WS-RESPONSE-CODE = DFHRESP(NORMAL)
+                   MOVE WS-OPEN-CNST        TO WS-ERL-FILE-STATUS-SW
+               ELSE
+                   DISPLAY 'RESPTEXT: ERRLOGT SET FILE OPEN FAILED'
+                   MOVE WS-FALSE-CNST       TO WS-EL-OK-TO-WRITE-FLAG
+               END-IF
+           END-IF.
+      *
+           IF WS-EL-OK-TO-WRITE-88
+               MOVE EIBTRNID                TO WS-EL-TRANID
+               EXEC CICS
+                   ASSIGN PROGRAM(WS-EL-PROGRAM)
+               END-EXEC
+               MOVE WS-RT-MSG-HEADER        TO WS-EL-OPERATION
+               MOVE WS-RT-MSG-OTHER         TO WS-EL-RESOURCE-NAME
+               MOVE WS-RESPONSE-CODE        TO WS-EL-RESP
+               MOVE WS-RESPONSE-CODE2       TO WS-EL-RESP2
+               MOVE EIBTASKN                TO WS-EL-RIDFLD-SEQ
+      *
+               EXEC CICS
+                   ASKTIME ABSTIME(WS-EL-ABSTIME)
+               END-EXEC
+               EXEC CICS
+                   FORMATTIME ABSTIME(WS-EL-ABSTIME)
+                              YYMMDD (WS-EL-DATE)
+                              TIME   (WS-EL-TIME)
+               END-EXEC
+      *
+               EXEC CICS
+                   WRITE FILE  (WS-ERL-FILE-NAME-CNST)
+                         FROM  (WS-ERROR-LOG-RECORD)
+                         RIDFLD(WS-EL-RIDFLD)
+                         RESP  (WS-RESPONSE-CODE)
+                         RESP2 (WS-RESPONSE-CODE2)
+               END-EXEC
+      *
+               IF WS-RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   DISPLAY 'RESPTEXT: ERRLOGT WRITE FAILED'
+               END-IF
+           END-IF.
+      *
