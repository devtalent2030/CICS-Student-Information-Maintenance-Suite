@@ -0,0 +1,22 @@
+      ******************************************************************
+      * COPYBOOK   : ORDWSREC                                         *
+      * PURPOSE    : Working storage layout of one ORDRF2A order       *
+      *              master record. Used by ORDERF2A to move data      *
+      *              into/out of the file.                             *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      ******************************************************************
+       01  WS-ORDER-RECORD.
+           05  WS-OR-ORDER-NUMBER       PIC X(06).
+           05  WS-OR-CUSTOMER-NUMBER    PIC X(06).
+           05  WS-OR-ITEM-DESC          PIC X(30).
+           05  WS-OR-QUANTITY           PIC 9(05).
+           05  WS-OR-UNIT-PRICE         PIC 9(05)V99.
+           05  WS-OR-TOTAL-AMOUNT       PIC 9(07)V99.
+           05  WS-OR-ORDER-DATE         PIC X(08).
+           05  WS-OR-ENTERED-USERID     PIC X(03).
+           05  WS-OR-STATUS             PIC X(01).
+               88  WS-OR-STATUS-OPEN        VALUE 'O'.
+               88  WS-OR-STATUS-CANCELLED   VALUE 'C'.
