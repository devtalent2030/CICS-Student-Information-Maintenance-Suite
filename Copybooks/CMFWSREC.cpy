@@ -0,0 +1,30 @@
+      ******************************************************************
+      * COPYBOOK   : CMFWSREC                                         *
+      * PURPOSE    : Working storage layout of one CMFF2A customer    *
+      *              master record. Used to move data into/out of    *
+      *              the file both in the online maintenance/inquiry  *
+      *              programs and in the batch load/report programs.  *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 11-11-2024 TN   Original.                                     *
+      * 09-08-2026 TN   Added phone and email.                        *
+      * 09-08-2026 TN   Added last-changed userid and timestamp.      *
+      * 09-08-2026 TN   Added status flag for logical delete.        *
+      ******************************************************************
+       01  WS-CUSTOMER-MASTER-RECORD.
+           05  WS-CM-CUSTOMER-NUMBER    PIC X(06).
+           05  WS-CM-LAST-NAME          PIC X(20).
+           05  WS-CM-FIRST-NAME         PIC X(15).
+           05  WS-CM-ADDRESS            PIC X(25).
+           05  WS-CM-CITY               PIC X(15).
+           05  WS-CM-STATE              PIC X(02).
+           05  WS-CM-ZIP-CODE           PIC X(09).
+           05  WS-CM-PHONE              PIC X(10).
+           05  WS-CM-EMAIL              PIC X(40).
+           05  WS-CM-LAST-CHG-USERID    PIC X(03).
+           05  WS-CM-LAST-CHG-DATE      PIC X(08).
+           05  WS-CM-LAST-CHG-TIME      PIC X(06).
+           05  WS-CM-STATUS             PIC X(01).
+               88  WS-CM-STATUS-ACTIVE       VALUE 'A'.
+               88  WS-CM-STATUS-INACTIVE     VALUE 'I'.
