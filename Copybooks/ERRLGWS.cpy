@@ -0,0 +1,39 @@
+      ******************************************************************
+      * COPYBOOK   : ERRLGWS                                          *
+      * PURPOSE    : Working storage for the ERRLOGT shared error log *
+      *              - every online program COPYs this alongside      *
+      *              ERRORSWS so that 9700-RESPTEXT (in RESPTEXT) can *
+      *              write one record to ERRLOGT for every RESP/RESP2 *
+      *              failure it traps, regardless of which program or *
+      *              paragraph the failure came from.                 *
+      *                                                                *
+      * MODIFICATION HISTORY                                          *
+      * DATE       INIT DESCRIPTION                                   *
+      * 09-08-2026 TN   Original.                                     *
+      * 09-08-2026 TN   Added WS-EL-RIDFLD-SEQ redefinition so each   *
+      *                 ERRLOGT record gets a unique key.             *
+      ******************************************************************
+       01  WS-ERL-FILE-NAME-CNST        PIC X(08) VALUE 'ERRLOGT '.
+      *
+       01  WS-ERL-FILE-STATUS-SW        PIC X(01) VALUE 'N'.
+           88 WS-ERL-FILE-OPEN-88            VALUE 'Y'.
+           88 WS-ERL-FILE-CLOSED-88          VALUE 'N'.
+      *
+       01  WS-ERROR-LOG-RECORD.
+           05  WS-EL-TRANID              PIC X(04).
+           05  WS-EL-PROGRAM             PIC X(08).
+           05  WS-EL-OPERATION           PIC X(20).
+           05  WS-EL-RESOURCE-NAME       PIC X(20).
+           05  WS-EL-RESP                PIC S9(08) COMP.
+           05  WS-EL-RESP2               PIC S9(08) COMP.
+           05  WS-EL-TIMESTAMP.
+               10  WS-EL-DATE            PIC X(08).
+               10  WS-EL-TIME            PIC X(06).
+      *
+       01  WS-EL-ABSTIME                 PIC S9(15) COMP-3 VALUE 0.
+       01  WS-EL-RIDFLD                  PIC X(04) VALUE LOW-VALUES.
+       01  WS-EL-RIDFLD-SEQ REDEFINES WS-EL-RIDFLD
+                                         PIC S9(08) COMP.
+      *
+       01  WS-EL-OK-TO-WRITE-FLAG        PIC X(01).
+           88 WS-EL-OK-TO-WRITE-88            VALUE 'Y'.
